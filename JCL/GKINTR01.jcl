@@ -0,0 +1,40 @@
+//GKINTR01 JOB (ACCTNO),'INTEREST ACCRUAL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKINTR01
+//* Purpose    : Nightly overdraft interest accrual.
+//*
+//* STEP010  Runs GKINTR01, which scans every TBCPT account via
+//*          MACPT, looks up each account's rate via MATAUX, and
+//*          writes an F1-CODE-OPER='INT' record per overdrawn
+//*          account into FILEOUT-INTERET in the CFLUX layout.
+//* STEP020  Feeds FILEOUT-INTERET straight into the normal daily
+//*          run-deck (GKRUN01) as its FILEIN, so the accrued
+//*          interest gets posted, controlled and archived exactly
+//*          like any other flow file.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKINTR01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEOUT-INTERET DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.INTEREST,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=GKRUN01,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEIN   DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN.INTEREST
+//FILEOUT-SUSPENS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.SUSPENS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//FILEOUT-REJECTS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85)
+//CHECKPOINT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//SYSOUT   DD SYSOUT=*
+//
\ No newline at end of file
