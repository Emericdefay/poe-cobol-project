@@ -0,0 +1,19 @@
+//GKRECO01 JOB (ACCTNO),'DAILY RECONCILIATION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKRECO01
+//* Purpose    : Three-way daily reconciliation - flow file vs
+//*              history vs balances.
+//*
+//* STEP010  Runs GKRECO01, which reads today's archived flow file
+//*          (the same generation GKRUN01 filed away under SYSUT2
+//*          after posting/control), ties its F1-MT-GLOBAL footer
+//*          against the sum of today's MAHIS/TBHIS inserts and the
+//*          net TBAUD balance change since the prior close, and
+//*          reports any discrepancy.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKRECO01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEIN-RECO DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN.ARCHIVE(0)
+//SYSOUT   DD SYSOUT=*
+//*
