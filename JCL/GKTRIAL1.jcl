@@ -0,0 +1,20 @@
+//GKTRIAL1 JOB (ACCTNO),'DAILY TRIAL BALANCE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKTRIAL1
+//* Purpose    : Daily end-of-day trial balance. Sums TBCPT and
+//*              compares it against yesterday's closing total plus
+//*              the day's flow-file grand total.
+//*
+//* STEP010  Runs GKTRIAL1, which scans every TBCPT account via
+//*          MACPT's CACC full-scan cursor and reports any variance
+//*          against the PARAMTRIAL1 totals.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKTRIAL1
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//*        Optional - one line holding yesterday's closing total
+//*        and the day's flow-file grand total, comma-separated.
+//*        Defaults to 0,0 when this DD is not supplied.
+//*PARAMTRIAL1 DD DISP=SHR,DSN=PROD.BANKAPP.PARAMTRIAL1
+//SYSOUT   DD SYSOUT=*
+//*
