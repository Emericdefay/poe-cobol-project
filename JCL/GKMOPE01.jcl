@@ -0,0 +1,17 @@
+//GKMOPE01 JOB (ACCTNO),'TBOPE MAINTENANCE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKMOPE01
+//* Purpose    : Apply operator-supplied TBOPE maintenance
+//*              instructions (add/retire/amend operation codes).
+//*
+//* STEP010  Runs GKMOPE01, which reads PARAMOPE (one maintenance
+//*          instruction per line) and calls MAOPE's INS/UPD/DEL
+//*          verbs accordingly, reporting each instruction's
+//*          outcome to SYSOUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKMOPE01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//PARAMOPE DD DISP=SHR,DSN=PROD.BANKAPP.PARAMOPE
+//SYSOUT   DD SYSOUT=*
+//*
