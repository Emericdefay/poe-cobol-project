@@ -0,0 +1,25 @@
+//GKDORM01 JOB (ACCTNO),'DORMANCY DETECTION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKDORM01
+//* Purpose    : Flag every TBCPT account whose last movement date
+//*              is older than the dormancy threshold.
+//*
+//* STEP010  Runs GKDORM01, which scans every TBCPT account via
+//*          MACPT's CACC full-scan cursor and, for each one whose
+//*          ZACPT-DDMVT is past the dormancy threshold, writes it
+//*          to FILEOUT-DORMANT and sets ZACPT-STATUT to dormant
+//*          via MACPT (UPD) so MFMAJCPT refuses further postings
+//*          until GKREACT01 explicitly reactivates it.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKDORM01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEOUT-DORMANT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.DORMANT.RPT,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*        Optional - one line holding the dormancy threshold in
+//*        days. Defaults to 90 when this DD is not supplied.
+//*PARAMDORM DD DISP=SHR,DSN=PROD.BANKAPP.PARAMDORM
+//SYSOUT   DD SYSOUT=*
+//*
