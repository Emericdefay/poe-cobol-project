@@ -0,0 +1,21 @@
+//GKEXTR01 JOB (ACCTNO),'SETTLEMENT EXTRACT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKEXTR01
+//* Purpose    : End-of-day settlement extract.
+//*
+//* STEP010  Runs GKEXTR01, which scans every TBCPT account via
+//*          MACPT and, for each account, walks its TBHIS rows
+//*          posted today via MAHIS, writing one detail record per
+//*          row into FILEOUT-EXTRAIT in the CFLUX layout, for
+//*          handoff to downstream settlement/general-ledger
+//*          systems.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKEXTR01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEOUT-EXTRAIT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.SETTLE.EXTRACT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//
