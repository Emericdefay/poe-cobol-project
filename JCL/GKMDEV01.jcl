@@ -0,0 +1,17 @@
+//GKMDEV01 JOB (ACCTNO),'FX RATE REFRESH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKMDEV01
+//* Purpose    : Refresh CTBDEV buy/sell rates from the daily FX
+//*              rate feed (add/amend ACHAT/VENTE per currency).
+//*
+//* STEP010  Runs GKMDEV01, which reads PARAMDEV (one currency's
+//*          new rates per line) and calls MADEV's SEL then UPD
+//*          verbs for each, logging old-rate vs new-rate and
+//*          reporting each line's outcome to SYSOUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKMDEV01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//PARAMDEV DD DISP=SHR,DSN=PROD.BANKAPP.PARAMDEV
+//SYSOUT   DD SYSOUT=*
+//*
