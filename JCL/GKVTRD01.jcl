@@ -0,0 +1,20 @@
+//GKVTRD01 JOB (ACCTNO),'VOLUME TREND REPORT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKVTRD01
+//* Purpose    : Year/month/operation-code volume trend report.
+//*
+//* STEP010  Runs GKVTRD01, which scans every TBCPT account via
+//*          MACPT and, for each account, walks its entire TBHIS
+//*          history via MAHIS (no cutoff, nothing removed),
+//*          accumulating operation count and amount by year, month
+//*          and operation code into FILEOUT-TREND.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKVTRD01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEOUT-TREND DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.TBHIS.TREND,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
