@@ -0,0 +1,20 @@
+//GKTRIAL2 JOB (ACCTNO),'MONTH-END CONSOLIDATED BALANCE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKTRIAL2
+//* Purpose    : Month-end consolidated trial balance across
+//*              currencies.
+//*
+//* STEP010  Runs GKTRIAL2, which scans every TBCPT account via
+//*          MACPT's CACC full-scan cursor, converts each account
+//*          into the PARAMTRIAL2 reporting currency via MADEV, and
+//*          prints a per-currency breakdown plus the consolidated
+//*          total.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKTRIAL2
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//*        Optional - one line holding the reporting currency
+//*        code. Defaults to EUR when this DD is not supplied.
+//*PARAMTRIAL2 DD DISP=SHR,DSN=PROD.BANKAPP.PARAMTRIAL2
+//SYSOUT   DD SYSOUT=*
+//*
