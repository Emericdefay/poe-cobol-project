@@ -0,0 +1,24 @@
+//GKPHIS01 JOB (ACCTNO),'TBHIS RETENTION PURGE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKPHIS01
+//* Purpose    : Archive and purge TBHIS rows older than the
+//*              retention period.
+//*
+//* STEP010  Runs GKPHIS01, which scans every TBCPT account via
+//*          MACPT and, for each account, walks its TBHIS rows
+//*          older than the retention cutoff via MAHIS, writing
+//*          each one to FILEOUT-ARCHIVE before removing it with
+//*          MAHIS's DEL function.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKPHIS01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEOUT-ARCHIVE DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.TBHIS.ARCHIVE,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*        Optional - one line holding the retention period in days.
+//*        Defaults to 1825 (5 years) when this DD is not supplied.
+//*PARAMPURG DD DISP=SHR,DSN=PROD.BANKAPP.PARAMPURG
+//SYSOUT   DD SYSOUT=*
+//*
