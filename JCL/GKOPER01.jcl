@@ -0,0 +1,14 @@
+//GKOPER01 JOB (ACCTNO),'AUDIT PAR OPERATEUR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKOPER01
+//* Purpose    : Daily audit report by operator/channel.
+//*
+//* STEP010  Runs GKOPER01, which scans every TBCPT account via
+//*          MACPT and today's history rows via MAHIS, printing a
+//*          count/amount breakdown per ZAHIS-OPERATEUR to SYSOUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKOPER01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
