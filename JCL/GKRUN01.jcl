@@ -0,0 +1,78 @@
+//GKRUN01  JOB (ACCTNO),'DAILY POSTING RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKRUN01
+//* Purpose    : Daily flow-file control, posting and archival.
+//*
+//* STEP010  Runs GKRUN01, which CALLs GKCTRL01 to validate the
+//*          day's FILEIN flow file and, only if GKCTRL01 comes
+//*          back RC=00, CALLs GKMAJ001 to post it. GKRUN01
+//*          reflects the final RC in RETURN-CODE. On a day when
+//*          several source extracts arrive, add a FILELIST DD (one
+//*          flow-file DDNAME per line, each also allocated below)
+//*          instead of relying on FILEIN alone, and GKRUN01 runs
+//*          the same cycle for every line and prints one
+//*          consolidated report.
+//* STEP020  Archives FILEIN to a new dated GDG generation, but
+//*          only when STEP010 ended RC=00 - a bad or unposted
+//*          FILEIN is left where it is instead of being archived
+//*          away, so operations can investigate STEP010's
+//*          FILEOUT-REJECTS/FILEOUT-SUSPENS output against it.
+//*          FILEOUT-WARNINGS logs soft data-quality issues even
+//*          when STEP010 ends RC=00, for operations to chase up
+//*          separately. VALIDLOG is the combined GKCTRL01/GKMAJ001
+//*          validation-failure log - which rule fired, the account,
+//*          and the bad value - for every rejected record and
+//*          quarantined file in the run.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKRUN01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//FILEIN   DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN
+//FILEOUT-SUSPENS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.SUSPENS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//FILEOUT-REJECTS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85)
+//FILEOUT-WARNINGS DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.WARNINGS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=85)
+//VALIDLOG DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.VALIDLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHECKPOINT DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.CHECKPOINT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=19)
+//*        Uncomment and populate to process several extracts in one
+//*        run instead of the single FILEIN above - one DDNAME per
+//*        line, each of those DDNAMEs allocated to its own dataset
+//*        just like FILEIN is. Each entry, once its own GKCTRL01/
+//*        GKMAJ001 cycle ends RC=00, is archived by GKRUN01 itself to
+//*        PROD.BANKAPP.<ddname>.ARCHIVE.D<yyyymmdd> via dynamic
+//*        allocation - unlike plain FILEIN below, no separate STEP020
+//*        DD is needed since the FILELIST DDNAMEs (and so their
+//*        archive DSNs) are only known once the file is read.
+//*FILELIST DD DISP=SHR,DSN=PROD.BANKAPP.FILELIST
+//*FILEIN01 DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN.EXTRACT1
+//*FILEIN02 DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN.EXTRACT2
+//*        Optional - one line holding the last closed accounting
+//*        period's date (YYYY-MM-DD). Postings dated at or before it,
+//*        or dated after today, are rejected. No period is treated
+//*        as closed when this DD is not supplied.
+//*PARAMCLOT DD DISP=SHR,DSN=PROD.BANKAPP.PARAMCLOT
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DISP=SHR,DSN=PROD.BANKAPP.FILEIN
+//SYSUT2   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.BANKAPP.FILEIN.ARCHIVE(+1),
+//             DCB=(RECFM=FB,LRECL=80),
+//             SPACE=(TRK,(5,5),RLSE)
+//
