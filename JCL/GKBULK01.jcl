@@ -0,0 +1,22 @@
+//GKBULK01 JOB (ACCTNO),'BULK POSTING RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* Run-deck   : GKBULK01
+//* Purpose    : Drive MFMAJCPT for a whole batch of postings in one
+//*              run (e.g. a mass fee assessment) instead of a caller
+//*              looping and calling MFMAJCPT one entry at a time.
+//*
+//* STEP010  Runs GKBULK01, which reads BULKIN (one posting
+//*          instruction per line) and calls MFMAJCPT for each,
+//*          reporting a combined success/failure total to SYSOUT.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=GKBULK01
+//STEPLIB  DD DISP=SHR,DSN=PROD.BANKAPP.LOADLIB
+//BULKIN   DD DISP=SHR,DSN=PROD.BANKAPP.BULKIN
+//*        Optional - one line holding the last closed accounting
+//*        period's date (YYYY-MM-DD). Postings dated at or before it,
+//*        or dated after today, are rejected. No period is treated
+//*        as closed when this DD is not supplied.
+//*PARAMCLOT DD DISP=SHR,DSN=PROD.BANKAPP.PARAMCLOT
+//SYSOUT   DD SYSOUT=*
+//*
