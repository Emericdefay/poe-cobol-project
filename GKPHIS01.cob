@@ -0,0 +1,256 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKPHIS01
+      * Original author: DEFAY E.
+      *
+      * Description    : TBHIS retention/purge batch, the authorized
+      *                  entry point that walks MACPT's CACC full-scan
+      *                  cursor over every TBCPT row and, for each
+      *                  account, walks MAHIS's CHIS cursor
+      *                  over that account's history older than the
+      *                  retention threshold (as-of date minus
+      *                  WS-SEUIL-JOURS), writing each row to
+      *                  FILEOUT-ARCHIVE before removing it via MAHIS's
+      *                  DEL function, so TBHIS does not grow unbounded.
+      * Rules handling :
+      *             RC = 00 : Ran to completion (may have archived 0
+      *                       rows if nothing is old enough yet)
+      *             RC = 01 : Could not open FILEOUT-ARCHIVE
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEOUT-ARCHIVE - one detail record per
+      *                   purged TBHIS row, written before the DEL.
+      *                   PARAMPURG - OPTIONAL, one line holding the
+      *                   retention period in days as text digits.
+      *                   When absent (DD not found), WS-SEUIL-JOURS
+      *                   defaults to 1825 (5 years).
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKPHIS01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEOUT-ARCHIVE-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-ARCHIVE-NAME
+           FILE STATUS IS WS-FS-ARCHIVE
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMPURG-FDNAME
+           ASSIGN TO DYNAMIC PARAMPURG-NAME
+           FILE STATUS IS WS-FS-PARAM
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEOUT-ARCHIVE-FDNAME RECORDING MODE F.
+       01  FILEOUT-ARCHIVE-RECORD.
+          05  FILLER      PIC X(80).
+       FD  PARAMPURG-FDNAME RECORDING MODE F.
+       01  PARAMPURG-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Output file
+       01  FILEOUT-ARCHIVE-NAME PIC X(30) VALUE 'FILEOUT-ARCHIVE'.
+       01  WS-FS-ARCHIVE   PIC X(02).
+           88 FS-ARCHIVE-OK VALUE '00'.
+       01  RC              PIC X(02) VALUE '00'.
+           88 RC-IS-00     VALUE '00'.
+      *  Retention parameter
+       01  PARAMPURG-NAME  PIC X(30) VALUE 'PARAMPURG'.
+       01  WS-FS-PARAM     PIC X(02).
+           88 FS-PARAM-OK  VALUE '00'.
+           88 FS-PARAM-DDN VALUE '35'.
+       01  WS-SEUIL-JOURS  PIC 9(05) VALUE 1825.
+      *  As-of date the purge is computed against, and the retention
+      *  cutoff date derived from it, both ISO YYYY-MM-DD
+       01  WS-AS-OF-YYYYMMDD  PIC 9(08).
+       01  WS-CUTOFF-YYYYMMDD PIC 9(08).
+       01  WS-DATDEB-BAS      PIC X(10) VALUE '0001-01-01'.
+       01  WS-DATFIN-CUTOFF   PIC X(10).
+      *  Detail record / counters
+       01  ARCH-LINE.
+           05  ARCH-COMPTE     PIC X(11).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  ARCH-REFOPE     PIC X(10).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  ARCH-CODOPE     PIC X(03).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  ARCH-DTOPER     PIC X(10).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  ARCH-MNTOPE     PIC -(11)9.99.
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  ARCH-OPERATEUR  PIC X(08).
+           05  FILLER          PIC X(19) VALUE SPACES.
+       01  WS-NB-COMPTES   PIC 9(06) VALUE 0.
+       01  WS-NB-PURGES    PIC 9(06) VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-OUVRIR-COMPTES
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   ADD 1 TO WS-NB-COMPTES
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               DISPLAY "GKPHIS01 : " WS-NB-COMPTES " COMPTE(S), "
+                       WS-NB-PURGES " LIGNE(S) PURGEE(S), SEUIL="
+                       WS-SEUIL-JOURS " JOURS"
+               PERFORM 9999-CFILES
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date and the retention cutoff date, load the
+      *  retention threshold (falling back to the WS-SEUIL-JOURS
+      *  default when PARAMPURG is absent), and open FILEOUT-ARCHIVE.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           PERFORM 1010-CHARGER-SEUIL
+           COMPUTE WS-CUTOFF-YYYYMMDD = FUNCTION DATE-OF-INTEGER(
+                 FUNCTION INTEGER-OF-DATE(WS-AS-OF-YYYYMMDD)
+               - WS-SEUIL-JOURS)
+           STRING WS-CUTOFF-YYYYMMDD(1:4) '-'
+                  WS-CUTOFF-YYYYMMDD(5:2) '-'
+                  WS-CUTOFF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-DATFIN-CUTOFF
+           OPEN OUTPUT FILEOUT-ARCHIVE-FDNAME
+           IF NOT FS-ARCHIVE-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1010-CHARGER-SEUIL.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMPURG DD, when supplied, for an
+      *  operator-configurable retention period in days. Left at its
+      *  WS-SEUIL-JOURS default (1825) when the DD is not present.
+           OPEN INPUT PARAMPURG-FDNAME
+           IF FS-PARAM-OK THEN
+               READ PARAMPURG-FDNAME INTO PARAMPURG-RECORD
+               IF FS-PARAM-OK THEN
+                   COMPUTE WS-SEUIL-JOURS =
+                           FUNCTION NUMVAL(PARAMPURG-RECORD)
+               END-IF
+               CLOSE PARAMPURG-FDNAME
+           END-IF
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open MACPT's CACC full-scan cursor over every TBCPT row, same
+      *  idiom GKTRIAL1/GKINTR01/GKDORM01/GKEXTR01 already use.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Walk MAHIS's CHIS cursor (the same OPN/FET/CLO idiom GKEXTR01
+      *  uses for today's postings) over this account's history from
+      *  the dawn of time up to the retention cutoff date, archiving
+      *  and removing each row found.
+           MOVE ZACPT-COMPTE      TO ZAHIS-COMPTE
+           MOVE WS-DATDEB-BAS     TO ZAHIS-DATDEB
+           MOVE WS-DATFIN-CUTOFF  TO ZAHIS-DATFIN
+           MOVE "OPN"             TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"             TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               PERFORM 1600-PURGER-DETAIL
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       1600-PURGER-DETAIL.
+      ******************************************************************EDEFAY
+      *  Archive this history row to FILEOUT-ARCHIVE, then remove it
+      *  from TBHIS via MAHIS's DEL function, positioned on the CHIS
+      *  cursor's current row (the one just FETCHed above).
+           MOVE ZAHIS-COMPTE    TO ARCH-COMPTE
+           MOVE ZAHIS-REFOPE    TO ARCH-REFOPE
+           MOVE ZAHIS-CODOPE    TO ARCH-CODOPE
+           MOVE ZAHIS-DTOPER    TO ARCH-DTOPER
+           MOVE ZAHIS-MNTOPE    TO ARCH-MNTOPE
+           MOVE ZAHIS-OPERATEUR TO ARCH-OPERATEUR
+           WRITE FILEOUT-ARCHIVE-RECORD FROM ARCH-LINE
+           MOVE "DEL" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           ADD 1 TO WS-NB-PURGES
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close MACPT's CACC cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEOUT-ARCHIVE-FDNAME
+           .
