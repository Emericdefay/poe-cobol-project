@@ -1,16 +1,175 @@
       *PROCESS TEST
       ******************************************************************
-      * Program name   : GKMAJ001                               
-      * Original author: DEFAY E.                                
+      * Program name   : GKMAJ001
+      * Original author: DEFAY E.
       *
-      * Description    : 
-      *
-      *                ---------------------------------                
+      * Description    : This routine reads the operands flow file and
+      *                  posts each detail record to the accounts DB via
+      *                  MFMAJCPT.
+      * Rules handling :
+      *             RC = 1 : DDNAME issue
+      *             RC = 2 : Length DSNAME issue
+      *             RC = 3 : Other open file issue
+      *             RC = 4 : FileIN empty issue
+      *             RC = 5 : number operands != footer expected operands
+      *             RC = 6 : F1-MONTANT-OPER != F1-MT-GLOBAL
+      *             RC = 7 : No header issue
+      *             RC = 8 : No footer issue
+      *             RC = 9 : MFMAJCPT posting rejected a detail record
+      *             RC = 15 : Unrecognized F1-VERSION, quarantined like
+      *                       RC 05/06
+      *             RC = 16 : Unknown F1-ORIGINE source channel,
+      *                       quarantined like RC 05/06/15
+      *                ---------------------------------
       * Maintenance Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 11/01/23  EDEFAY        Create first version       
-      *                                                               
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 11/01/23  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Post each F1-ENREG-10 detail via MFMAJCPT
+      * 08/08/26  EDEFAY        Checkpoint every WS-CHECKPOINT-INTERVAL
+      *                         type-10 records (position + running
+      *                         WS-MT-GLOBAL) to an OPTIONAL
+      *                         CHECKPOINT-DDNAME, and resume without
+      *                         re-posting already-checkpointed records
+      *                         when an OPTIONAL RESTART-DDNAME is
+      *                         supplied.
+      * 08/08/26  EDEFAY        Accept a comma-delimited CSV variant of
+      *                         FILEIN (OPTIONAL FILEIN-FORMAT = 'CSV'),
+      *                         parsed into the existing F1-ENREG-00/
+      *                         10/99 structure alongside fixed CFLUX.
+      * 08/08/26  EDEFAY        Post type-20 reversal records: look up
+      *                         the original operation via MAHIS and
+      *                         CALL MFMAJCPT with ZF-REVERSAL set so
+      *                         it posts the inverse amount, linked
+      *                         back to the original REFOPE. Counted
+      *                         in WS-LUS-20, separate from the
+      *                         type-10 restart checkpoint.
+      * 08/08/26  EDEFAY        Alert operations (CALL "ALERT PGM") from
+      *                         1999-FIN whenever this program ends on
+      *                         a non-'00' RC.
+      * 08/08/26  EDEFAY        Carry F1-ORIGINE (the flow file header's
+      *                         source system) forward as ZF-OPERATEUR
+      *                         on every posting, so MAJ-HISTORIQUE can
+      *                         record who/what posted each row.
+      * 08/08/26  EDEFAY        Validate the header's new F1-VERSION
+      *                         byte against the layout this build
+      *                         knows how to parse, quarantining an
+      *                         unrecognized version (RC 15) like a
+      *                         footer mismatch - checked in
+      *                         1500-TRAITEMENT's type-00 branch, not
+      *                         0000-OFILES/1001-DEBUT, since
+      *                         F1-VERSION is not populated until the
+      *                         header record is actually parsed
+      *                         (GKCTRL01's own version check already
+      *                         quarantines a bad file before it ever
+      *                         reaches here, but this is a standalone
+      *                         program that can also run on its own).
+      * 08/08/26  EDEFAY        Validate the header's F1-ORIGINE
+      *                         against the same known list of source
+      *                         channels as GKCTRL01, quarantining an
+      *                         unrecognized one (RC 16). Every posted
+      *                         type-10 detail is accumulated into a
+      *                         new per-origin breakdown, printed
+      *                         alongside the existing per-CODOPE/
+      *                         per-CODDEV breakdown.
+      * 08/08/26  EDEFAY        New OPTIONAL SIMULATION-FLAG ('Y'): when
+      *                         set, every posting is sent to MFMAJCPT
+      *                         with ZF-SIMULATION on, so verifications
+      *                         and balance projections still run but
+      *                         nothing is committed - lets a flow file
+      *                         be dry-run before going live.
+      * 08/08/26  EDEFAY        New OPTIONAL ZS-CTRL-STATS output group
+      *                         (Copybooks/ZTCTRLSTATS.cpy), same as
+      *                         GKCTRL01's: copies this run's WS-LUS-*/
+      *                         WS-MT-GLOBAL counters back to the
+      *                         caller at 1999-FIN so GKRUN01 can
+      *                         accumulate a consolidated total across
+      *                         a list of flow files.
+      * 08/08/26  EDEFAY        New correlation ID (run date + FILEIN
+      *                         DDNAME + record sequence), built by
+      *                         1590-BATIR-CORRELID and carried through
+      *                         ZF-MAJCPT/MAJ-HISTORIQUE onto the new
+      *                         ZAHIS-CORRELID column, so a posted
+      *                         history row can be traced back to the
+      *                         exact FILEIN record that caused it.
+      * 08/08/26  EDEFAY        Load an OPTIONAL PARAMCLOT one-line DD
+      *                         (last closed accounting-period date,
+      *                         defaulting to a low sentinel when
+      *                         absent) and carry it to MFMAJCPT as
+      *                         ZF-DATE-CLOTURE on every posting, so a
+      *                         detail or reversal record dated at or
+      *                         before the last close, or after today,
+      *                         is rejected (RC 09, same path as any
+      *                         other MFMAJCPT rejection).
+      * 08/08/26  EDEFAY        New OPTIONAL FILEOUT-VALIDLOG-DDNAME
+      *                         and 8400-LOGGER-VALIDATION: any
+      *                         MFMAJCPT rejection (ZF-CODRET, the
+      *                         account, ZF-LIBRET) is now also written
+      *                         to the common VALIDLOG output shared
+      *                         with GKCTRL01 (same DDNAME, opened
+      *                         EXTEND so GKCTRL01's earlier entries in
+      *                         the same run are kept), one place to
+      *                         look instead of a bare RC 09.
+      * 08/08/26  EDEFAY        1450-PARSER-CSV now also handles type
+      *                         '20' (reversal) records, mirroring the
+      *                         fixed F1-ENREG-20 fields - was falling
+      *                         through to WHEN OTHER and posting with
+      *                         whatever type-10/00 values were still
+      *                         sitting in F1-ENREG-00 from the previous
+      *                         record.
+      * 08/08/26  EDEFAY        8000-QUARANTINE-FICHIER's replay already
+      *                         CLOSEs FILEIN-FDNAME itself; 9999-CFILES
+      *                         now checks the new WS-FILEIN-CLOSED flag
+      *                         before closing it again (a double CLOSE
+      *                         was being issued whenever a suspense
+      *                         DDNAME was supplied).
+      * 08/08/26  EDEFAY        1600-POSTER-OPERATION/1650-POSTER-
+      *                         REVERSAL now route a rejected posting
+      *                         (or, for a reversal, a not-found
+      *                         original operation) through the same
+      *                         reject-and-continue 8200-REJETER-
+      *                         ENREGISTREMENT used for a bad detail
+      *                         type, instead of always hard-aborting
+      *                         the run on the first MFMAJCPT rejection
+      *                         - consistent with GKCTRL01 and
+      *                         GKBULK01. 8200 is now generalised via
+      *                         WS-REJECT-REASON/WS-REJECT-FALLBACK-RC,
+      *                         same pattern GKCTRL01 already uses.
+      * 08/08/26  EDEFAY        New 2100-VERIFIER-DOUBLON (own seen-refs
+      *                         table, same check as GKCTRL01's own
+      *                         paragraph of the same name), called from
+      *                         1600-POSTER-OPERATION/1650-POSTER-
+      *                         REVERSAL ahead of every posting -
+      *                         GKCTRL01's duplicate check only rejects
+      *                         into its own FILEOUT-REJECTS stream, it
+      *                         does not stop GKMAJ001 reposting the
+      *                         same reference when both run against the
+      *                         same raw WS-FILEIN-DDNAME.
+      * 08/08/26  EDEFAY        1001-DEBUT also resets WS-REFS-NB -
+      *                         2100-VERIFIER-DOUBLON's seen-refs table
+      *                         was carrying stale entries from one
+      *                         FILELIST entry into the next, falsely
+      *                         flagging legitimate references as
+      *                         duplicates once GKRUN01's FILELIST mode
+      *                         reached a second flow file.
+      * 08/08/26  EDEFAY        1650-POSTER-REVERSAL is now gated by its
+      *                         own restart position (WS-LUS-20/
+      *                         WS-RESTART-SKIP-20), persisted alongside
+      *                         WS-LUS-10 in the new RES-LUS-20/
+      *                         CKPT-LUS-20 fields - a restarted run was
+      *                         reposting every type-20 record from the
+      *                         start of the file, since only the
+      *                         type-10 position was ever checkpointed.
+      *                         1800-CHECKPOINTER-SI-NECESSAIRE is now
+      *                         also called from 1650 and checks both
+      *                         counters against the interval.
+      * 08/08/26  EDEFAY        1450-PARSER-CSV's WHEN '00' branch now
+      *                         moves '01' into F1-VERSION - a CSV-
+      *                         format header was leaving it blank, so
+      *                         every CSV flow file failed 2400/the
+      *                         WHEN '00' version check and was
+      *                         quarantined with RC 15.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    GKMAJ001.
@@ -22,49 +181,247 @@
       ******************************************************************
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT FILEIN-FDNAME
            ASSIGN TO DYNAMIC FILEIN-NAME
            FILE STATUS IS WS-FS-FLUX
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-SUSPENS-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-SUSPENS-NAME
+           FILE STATUS IS WS-FS-SUSP
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-REJECTS-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-REJECTS-NAME
+           FILE STATUS IS WS-FS-REJ
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FDNAME
+           ASSIGN TO DYNAMIC CHECKPOINT-NAME
+           FILE STATUS IS WS-FS-CKPT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FDNAME
+           ASSIGN TO DYNAMIC RESTART-NAME
+           FILE STATUS IS WS-FS-RESTART
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMCLOT-FDNAME
+           ASSIGN TO DYNAMIC PARAMCLOT-NAME
+           FILE STATUS IS WS-FS-PARAMCLOT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-VALIDLOG-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-VALIDLOG-NAME
+           FILE STATUS IS WS-FS-VALIDLOG
+           ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
        FILE SECTION.
        FD  FILEIN-FDNAME RECORDING MODE F.
-       01  FILEIN-RECORD.        
+       01  FILEIN-RECORD.
+          05  FILLER      PIC X(80).
+       FD  FILEOUT-SUSPENS-FDNAME RECORDING MODE F.
+       01  FILEOUT-SUSPENS-RECORD.
           05  FILLER      PIC X(80).
+       FD  FILEOUT-REJECTS-FDNAME RECORDING MODE F
+           RECORD CONTAINS 85 CHARACTERS.
+       01  FILEOUT-REJECTS-RECORD.
+          05  FOR-REASON  PIC X(05).
+          05  FOR-LIGNE   PIC X(80).
+       FD  CHECKPOINT-FDNAME RECORDING MODE F.
+       01  CHECKPOINT-RECORD.
+          05  CKPT-LUS-10     PIC 9(06).
+          05  CKPT-LUS-20     PIC 9(06).
+          05  CKPT-MT-GLOBAL  PIC 9(11)V99.
+       FD  RESTART-FDNAME RECORDING MODE F.
+       01  RESTART-RECORD.
+          05  RES-LUS-10      PIC 9(06).
+          05  RES-LUS-20      PIC 9(06).
+          05  RES-MT-GLOBAL   PIC 9(11)V99.
+       FD  PARAMCLOT-FDNAME RECORDING MODE F.
+       01  PARAMCLOT-RECORD.
+          05  FILLER      PIC X(80).
+       FD  FILEOUT-VALIDLOG-FDNAME RECORDING MODE F.
+       01  FILEOUT-VALIDLOG-RECORD.
+          05  FOV-REGLE   PIC X(05).
+          05  FOV-CLE     PIC X(11).
+          05  FOV-VALEUR  PIC X(20).
+          05  FILLER      PIC X(44).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
       /  FILE
        01  FILEIN-NAME    PIC X(255).
        01  WS-FS-FLUX     PIC X(02).
-      *    STATUS OK 
+      *    STATUS OK
            88 FS-FLUX-OK  VALUE '00'.
-      *    STATUS END FILE 
+      *    STATUS END FILE
            88 FS-FLUX-END VALUE '10'.
-      *    STATUS DDNAME not found 
+      *    STATUS DDNAME not found
            88 FS-FLUX-DDN VALUE '35'.
-      *    STATUS LENGHT or TYPE different 
+      *    STATUS LENGHT or TYPE different
            88 FS-FLUX-LEN VALUE '39'.
+      /  Quarantine/suspense output
+       01  FILEOUT-SUSPENS-NAME PIC X(255).
+       01  WS-FS-SUSP     PIC X(02).
+           88 FS-SUSP-OK  VALUE '00'.
+      /  Individual bad-record reject output
+       01  FILEOUT-REJECTS-NAME PIC X(255).
+       01  WS-FS-REJ      PIC X(02).
+           88 FS-REJ-OK   VALUE '00'.
+       01  WS-REJECTS-OPEN PIC X(01) VALUE 'N'.
+           88 REJECTS-IS-OPEN VALUE 'Y'.
+      /  Set by the caller ahead of PERFORM 8200-REJETER-ENREGISTREMENT
+       01  WS-REJECT-REASON      PIC X(05).
+       01  WS-REJECT-FALLBACK-RC PIC X(02).
+      /  Checkpoint/restart
+       01  CHECKPOINT-NAME PIC X(255).
+       01  WS-FS-CKPT      PIC X(02).
+           88 FS-CKPT-OK   VALUE '00'.
+       01  WS-CHECKPOINT-OPEN PIC X(01) VALUE 'N'.
+           88 CHECKPOINT-IS-OPEN VALUE 'Y'.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(06) VALUE 1000.
+       01  WS-CKPT-QUOT    PIC 9(06).
+       01  WS-CKPT-REM     PIC 9(06).
+       01  WS-CKPT-REM-20  PIC 9(06).
+       01  RESTART-NAME    PIC X(255).
+       01  WS-FS-RESTART   PIC X(02).
+           88 FS-RESTART-OK  VALUE '00'.
+           88 FS-RESTART-END VALUE '10'.
+       01  WS-RESTART-MODE PIC X(01) VALUE 'N'.
+           88 RESTART-ACTIVE VALUE 'Y'.
+       01  WS-RESTART-SKIP     PIC 9(06) VALUE 0.
+       01  WS-RESTART-SKIP-20  PIC 9(06) VALUE 0.
+       01  WS-RESTART-MT-GLOBAL PIC 9(11)V99 VALUE 0.
+      /  Optional closing-date parameter file
+       01  PARAMCLOT-NAME   PIC X(30) VALUE 'PARAMCLOT'.
+       01  WS-FS-PARAMCLOT  PIC X(02).
+           88 FS-PARAMCLOT-OK VALUE '00'.
+       01  WS-DATE-CLOTURE  PIC X(10) VALUE '0001-01-01'.
+      /  Common validation-failure log, shared with GKCTRL01 (same
+      /  DDNAME, wired through GKRUN01) - one place recording which
+      /  rule fired, the account involved, and MFMAJCPT's own libelle
+       01  FILEOUT-VALIDLOG-NAME PIC X(255).
+       01  WS-FS-VALIDLOG PIC X(02).
+           88 FS-VALIDLOG-OK VALUE '00'.
+       01  WS-VALIDLOG-OPEN PIC X(01) VALUE 'N'.
+           88 VALIDLOG-IS-OPEN VALUE 'Y'.
+      /  CSV alternate input format
+       01  WS-FILEIN-FORMAT PIC X(01) VALUE 'N'.
+           88 FILEIN-IS-CSV VALUE 'Y'.
+      /  Set once 8000-QUARANTINE-FICHIER has already closed FILEIN,
+      /  so 9999-CFILES does not close it a second time
+       01  WS-FILEIN-CLOSED PIC X(01) VALUE 'N'.
+           88 FILEIN-IS-CLOSED VALUE 'Y'.
+      /  Dry-run / simulation mode - postings computed but not committed
+       01  WS-SIMULATION-MODE PIC X(01) VALUE 'N'.
+           88 SIMULATION-ACTIVE VALUE 'Y'.
+       01  WS-CSV-FIELDS.
+           05  WS-CSV-F01 PIC X(15).
+           05  WS-CSV-F02 PIC X(15).
+           05  WS-CSV-F03 PIC X(15).
+           05  WS-CSV-F04 PIC X(15).
+           05  WS-CSV-F05 PIC X(15).
+           05  WS-CSV-F06 PIC X(15).
        01  WS-VARS.
       /  Counters
            05  WS-LUS-00      PIC 9(06).
            05  WS-LUS-10      PIC 9(06).
+           05  WS-LUS-20      PIC 9(06).
            05  WS-LUS-99      PIC 9(06).
+           05  WS-LUS-REJETS  PIC 9(06).
       /  Operations
            05  WS-MT-GLOBAL   PIC 9(11)V99.
+      /  Header data carried forward to each posting
+           05  WS-HDR-DATE    PIC X(10).
+           05  WS-HDR-ORIGINE PIC X(08).
+      /  F1-VERSION check, see 1500-TRAITEMENT's type-00 branch - the
+      /  current flow-file layout, so old and new formats can run side
+      /  by side during a migration instead of the new layout being
+      /  silently misparsed as the old one.
+       01  WS-VERSION-COURANTE   PIC X(02) VALUE '01'.
+      /  F1-ORIGINE source-channel check, see 2500-VERIFIER-CANAL, and
+      /  its own per-origin breakdown table
+       01  WS-CANAL-RECONNU      PIC X(01) VALUE 'N'.
+           88 CANAL-RECONNU      VALUE 'Y'.
+       01  WS-ORIG-BRK-NB        PIC 9(04) VALUE 0.
+       01  WS-ORIG-BREAKDOWN.
+           05  WS-ORIG-BRK-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-ORIG-BRK-IX.
+               10  WS-ORIG-BRK-CODE     PIC X(03).
+               10  WS-ORIG-BRK-COUNT    PIC 9(06).
+               10  WS-ORIG-BRK-MONTANT  PIC 9(11)V99.
+       01  WS-ORIG-BRK-FOUND     PIC X(01) VALUE 'N'.
+           88 ORIG-BRK-FOUND     VALUE 'Y'.
+      /  Per-operation-code / per-currency breakdown report
+       01  WS-BRK-NB          PIC 9(04) VALUE 0.
+       01  WS-BREAKDOWN.
+           05  WS-BRK-ENTRY OCCURS 100 TIMES
+               INDEXED BY WS-BRK-IX.
+               10  WS-BRK-CODOPE    PIC X(03).
+               10  WS-BRK-CODDEV    PIC X(03).
+               10  WS-BRK-COUNT     PIC 9(06).
+               10  WS-BRK-MONTANT   PIC 9(11)V99.
+       01  WS-BRK-FOUND       PIC X(01) VALUE 'N'.
+           88 BRK-FOUND       VALUE 'Y'.
+      /  Operator/channel notification, see 8500-ALERTER-EXPLOITATION
+       01  WS-ALERTE-PGM  PIC X(08).
+      /  Correlation ID (run date + file + record sequence), see
+      /  1590-BATIR-CORRELID - ties a posted transaction back to the
+      /  exact FILEIN record that caused it.
+       01  WS-REC-SEQ     PIC 9(07) VALUE 0.
+       01  WS-RUN-DATE    PIC 9(08).
+       01  WS-CORRELID    PIC X(40).
+      /  F1-REF-OPER seen-so-far table, for duplicate detection - same
+      /  check and same WS-REFS-MAX bound as GKCTRL01's 2100-VERIFIER-
+      /  DOUBLON. GKCTRL01 validates ahead of GKMAJ001 in GKRUN01's
+      /  1100/1200-*-FICHIER cycle, but both run against the same raw
+      /  WS-FILEIN-DDNAME, so a duplicate GKCTRL01 flagged into its own
+      /  FILEOUT-REJECTS stream would otherwise still get posted here -
+      /  GKMAJ001 needs its own independent check, not just GKCTRL01's.
+       01  WS-REFS-NB     PIC 9(06) VALUE 0.
+       01  WS-REFS-MAX    PIC 9(06) VALUE 5000.
+       01  WS-REFS-TABLE.
+           05  WS-REFS-ENTRY OCCURS 5000 TIMES
+                             INDEXED BY WS-REFS-IX.
+               10  WS-REFS-VALUE PIC X(10).
+       01  WS-REF-FOUND   PIC X(01) VALUE 'N'.
+           88 REF-FOUND   VALUE 'Y'.
+       01  WS-REF-TO-CHECK PIC X(10).
+      /  Accessors auth
+       01  AUTH-QUERY             PIC 9(02) VALUE 0.
       /  Copybook
        COPY 'CFLUX.cpy'.
+      /  Posting request/response towards MFMAJCPT
+       COPY "./Copybooks/ZFMAJCPT.cpy".
+      /  Original operation lookup for a type-20 reversal
+       COPY "./Copybooks/CTBHIS.cpy".
 
       ******************************************************************
        LINKAGE SECTION.
-      /  DYNAMIC FILE 
+      /  DYNAMIC FILE
        01  FILEIN-DDNAME PIC X(30).
       /  RETURN CODE
        01  RC            PIC X(02).
            88 RC-IS-00   VALUE '00'.
+      /  OPTIONAL quarantine/suspense DDNAME
+       01  FILEOUT-SUSPENS-DDNAME PIC X(30).
+      /  OPTIONAL individual bad-record reject DDNAME
+       01  FILEOUT-REJECTS-DDNAME PIC X(30).
+      /  OPTIONAL checkpoint output DDNAME
+       01  CHECKPOINT-DDNAME PIC X(30).
+      /  OPTIONAL restart input DDNAME (last run's checkpoint file)
+       01  RESTART-DDNAME PIC X(30).
+      /  OPTIONAL FILEIN format, 'CSV' for the delimited variant,
+      /  fixed CFLUX otherwise (omitted or spaces)
+       01  FILEIN-FORMAT PIC X(03).
+      /  OPTIONAL dry-run flag, 'Y' to project postings via MFMAJCPT
+      /  without committing them (omitted or any other value = live run)
+       01  SIMULATION-FLAG PIC X(01).
+      /  OPTIONAL combined-counts output, for a driver (GKRUN01) running
+      /  this program over a list of flow files to accumulate across
+      /  the whole list instead of just the one file just processed
+       COPY "./Copybooks/ZTCTRLSTATS.cpy".
+      /  OPTIONAL common validation-failure log DDNAME, shared with
+      /  GKCTRL01 by the caller (GKRUN01)
+       01  FILEOUT-VALIDLOG-DDNAME PIC X(30).
 
       ******************************************************************
       *  Program : Setup, run main routine and exit.
@@ -89,9 +446,17 @@
       *    - Dxxx : Displays
       *    - Cxxx : Calls
       ******************************************************************
-       PROCEDURE DIVISION USING 
+       PROCEDURE DIVISION USING
                             FILEIN-DDNAME,
-                            RC.
+                            RC,
+                            OPTIONAL FILEOUT-SUSPENS-DDNAME,
+                            OPTIONAL FILEOUT-REJECTS-DDNAME,
+                            OPTIONAL CHECKPOINT-DDNAME,
+                            OPTIONAL RESTART-DDNAME,
+                            OPTIONAL FILEIN-FORMAT,
+                            OPTIONAL SIMULATION-FLAG,
+                            OPTIONAL ZS-CTRL-STATS,
+                            OPTIONAL FILEOUT-VALIDLOG-DDNAME.
            PERFORM 1000-Main.
            EXIT PROGRAM.
 
@@ -113,10 +478,16 @@
 
        0100-READ-FILEIN.
       ******************************************************************EDEFAY
-      *  This routine should read FILEIN file.
+      *  This routine should read FILEIN file. WS-REC-SEQ counts every
+      *  physical record read this run (header/detail/footer alike),
+      *  giving each record a stable position used by 1590-BATIR-
+      *  CORRELID to build a traceable correlation ID.
            READ FILEIN-FDNAME
            INTO FILEIN-RECORD
            END-READ
+           IF NOT FS-FLUX-END THEN
+               ADD 1 TO WS-REC-SEQ
+           END-IF
            .
 
        1000-Main.
@@ -137,6 +508,31 @@
       *  This routine should initialize vars and check if file is empty.
       *    Initialize vars
            INITIALIZE WS-VARS
+      *    WS-VARS only covers the counters/totals group - these
+      *    items are declared separately and must be reset here too,
+      *    since GKRUN01's FILELIST mode calls this program once per
+      *    entry with no intervening CANCEL
+           MOVE 0 TO WS-REFS-NB
+           MOVE 0 TO WS-ORIG-BRK-NB
+           MOVE 0 TO WS-BRK-NB
+           MOVE 'N' TO WS-REJECTS-OPEN
+           MOVE 'N' TO WS-CHECKPOINT-OPEN
+           MOVE 'N' TO WS-VALIDLOG-OPEN
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           IF FILEIN-FORMAT IS NOT OMITTED
+              AND FILEIN-FORMAT = 'CSV' THEN
+               SET FILEIN-IS-CSV TO TRUE
+           END-IF
+           IF SIMULATION-FLAG IS NOT OMITTED
+              AND SIMULATION-FLAG = 'Y' THEN
+               SET SIMULATION-ACTIVE TO TRUE
+               DISPLAY "GKMAJ001 : SIMULATION MODE - NO POSTINGS "
+                       "WILL BE COMMITTED"
+           END-IF
+      *    Load the last checkpoint, if a restart file was supplied
+           PERFORM 1003-CHARGER-RESTART
+      *    Load the last accounting-period close, if configured
+           PERFORM 1010-CHARGER-CLOTURE
       *    Setup file
            PERFORM 0000-OFILES
            IF RC-IS-00 THEN
@@ -148,34 +544,424 @@
            END-IF
            .
 
+       1003-CHARGER-RESTART.
+      ******************************************************************EDEFAY
+      *  Read the prior run's checkpoint file (RESTART-DDNAME) to its
+      *  last record, keeping the highest CKPT-LUS-10/CKPT-LUS-20/
+      *  CKPT-MT-GLOBAL reached so 1600-POSTER-OPERATION and
+      *  1650-POSTER-REVERSAL can each skip re-posting the detail
+      *  records that were already posted before the prior run
+      *  stopped.
+           IF RESTART-DDNAME IS OMITTED
+              OR RESTART-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               MOVE RESTART-DDNAME TO RESTART-NAME
+               OPEN INPUT RESTART-FDNAME
+               IF FS-RESTART-OK THEN
+                   SET RESTART-ACTIVE TO TRUE
+                   PERFORM 1004-LIRE-RESTART
+                   PERFORM UNTIL FS-RESTART-END
+                       MOVE RES-LUS-10    TO WS-RESTART-SKIP
+                       MOVE RES-LUS-20    TO WS-RESTART-SKIP-20
+                       MOVE RES-MT-GLOBAL TO WS-RESTART-MT-GLOBAL
+                       PERFORM 1004-LIRE-RESTART
+                   END-PERFORM
+                   CLOSE RESTART-FDNAME
+               END-IF
+           END-IF
+           .
+
+       1010-CHARGER-CLOTURE.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMCLOT DD, when supplied, for the last
+      *  closed accounting-period date. Left at its WS-DATE-CLOTURE
+      *  default (a low sentinel meaning "no period closed yet") when
+      *  the DD is not present.
+           OPEN INPUT PARAMCLOT-FDNAME
+           IF FS-PARAMCLOT-OK THEN
+               READ PARAMCLOT-FDNAME INTO PARAMCLOT-RECORD
+               IF FS-PARAMCLOT-OK THEN
+                   MOVE PARAMCLOT-RECORD(1:10) TO WS-DATE-CLOTURE
+               END-IF
+               CLOSE PARAMCLOT-FDNAME
+           END-IF
+           .
+
+       1004-LIRE-RESTART.
+      ******************************************************************EDEFAY
+      *  This routine should read RESTART-FDNAME during checkpoint load.
+           READ RESTART-FDNAME
+           INTO RESTART-RECORD
+           END-READ
+           .
+
        1500-TRAITEMENT.
       ******************************************************************EDEFAY
       *  This routine should increment WS-LUS-xx vars and price into
-      *  OPER AMOUNT vars. Updating RC if needed.  
-           MOVE FILEIN-RECORD TO F1-ENREG-00
+      *  OPER AMOUNT vars. Updating RC if needed, then post the detail
+      *  record to the account through MFMAJCPT.
+           IF FILEIN-IS-CSV THEN
+               PERFORM 1450-PARSER-CSV
+           ELSE
+               MOVE FILEIN-RECORD TO F1-ENREG-00
+           END-IF
            EVALUATE TRUE
                WHEN F1-TYPE-00 = '00'
                    ADD 1 TO WS-LUS-00
+                   IF F1-VERSION NOT = WS-VERSION-COURANTE THEN
+                       MOVE '15' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
+                       PERFORM 1999-FIN
+                   ELSE
+                       PERFORM 2500-VERIFIER-CANAL
+                       IF NOT CANAL-RECONNU THEN
+                           MOVE '16' TO RC
+                           PERFORM 8000-QUARANTINE-FICHIER
+                           PERFORM 1999-FIN
+                       ELSE
+                           MOVE F1-DATE    TO WS-HDR-DATE
+                           MOVE F1-ORIGINE TO WS-HDR-ORIGINE
+                       END-IF
+                   END-IF
                WHEN F1-TYPE-00 = '10'
                    ADD 1 TO WS-LUS-10
                    ADD F1-MONTANT-OPER TO WS-MT-GLOBAL
+                   PERFORM 1600-POSTER-OPERATION
+               WHEN F1-TYPE-00 = '20'
+                   ADD 1 TO WS-LUS-20
+                   PERFORM 1650-POSTER-REVERSAL
                WHEN F1-TYPE-00 = '99'
                    ADD 1 TO WS-LUS-99
                    IF F1-NB-OPERATIONS NOT = WS-LUS-10    THEN
                        MOVE '05' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
                        PERFORM 1999-FIN
                    END-IF
                    IF F1-MT-GLOBAL     NOT = WS-MT-GLOBAL THEN
                        MOVE '06' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
                        PERFORM 1999-FIN
                    END-IF
                WHEN OTHER
-                   MOVE '03' TO RC
-                   PERFORM 1999-FIN
+                   MOVE 'BADTY' TO WS-REJECT-REASON
+                   MOVE '03'    TO WS-REJECT-FALLBACK-RC
+                   PERFORM 8200-REJETER-ENREGISTREMENT
+                   IF NOT RC-IS-00 THEN
+                       PERFORM 1999-FIN
+                   END-IF
            END-EVALUATE
            PERFORM 0100-READ-FILEIN
            .
 
+       1450-PARSER-CSV.
+      ******************************************************************EDEFAY
+      *  Parse a comma-delimited FILEIN-RECORD into the same
+      *  F1-ENREG-00/10/99 structure the fixed CFLUX layout fills
+      *  directly, so 1500-TRAITEMENT does not need to care which
+      *  input format produced the record.
+           UNSTRING FILEIN-RECORD DELIMITED BY ','
+               INTO WS-CSV-F01 WS-CSV-F02 WS-CSV-F03
+                    WS-CSV-F04 WS-CSV-F05 WS-CSV-F06
+           END-UNSTRING
+           MOVE WS-CSV-F01 TO F1-TYPE-00
+           EVALUATE WS-CSV-F01
+               WHEN '00'
+                   MOVE WS-VERSION-COURANTE TO F1-VERSION
+                   MOVE WS-CSV-F02 TO F1-ORIGINE
+                   MOVE WS-CSV-F03 TO F1-DATE
+               WHEN '10'
+                   MOVE WS-CSV-F02 TO F1-COMPTE
+                   MOVE WS-CSV-F03 TO F1-CODE-OPER
+                   MOVE WS-CSV-F04 TO F1-REF-OPER
+                   MOVE WS-CSV-F05 TO F1-CODE-DEV
+                   COMPUTE F1-MONTANT-OPER = FUNCTION NUMVAL(WS-CSV-F06)
+               WHEN '20'
+                   MOVE WS-CSV-F02 TO F1-COMPTE-20
+                   MOVE WS-CSV-F03 TO F1-REF-OPER-20
+                   MOVE WS-CSV-F04 TO F1-REF-OPER-ORIG
+                   MOVE WS-CSV-F05 TO F1-CODE-DEV-20
+               WHEN '99'
+                   COMPUTE F1-NB-OPERATIONS =
+                           FUNCTION NUMVAL(WS-CSV-F02)
+                   COMPUTE F1-MT-GLOBAL =
+                           FUNCTION NUMVAL(WS-CSV-F03)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       1590-BATIR-CORRELID.
+      ******************************************************************EDEFAY
+      *  Build the correlation ID for the record currently held in
+      *  F1-ENREG-00 (run date + FILEIN DDNAME + WS-REC-SEQ, its
+      *  position in the file), carried through ZF-MAJCPT into
+      *  MAJ-HISTORIQUE's insert so a posted TBHIS row can always be
+      *  traced back to the exact source record that caused it.
+           STRING WS-RUN-DATE               DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(FILEIN-DDNAME) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  WS-REC-SEQ                DELIMITED BY SIZE
+                  INTO WS-CORRELID
+           .
+
+       1600-POSTER-OPERATION.
+      ******************************************************************EDEFAY
+      *  Build a ZF-MAJCPT group from the type-10 detail record and CALL
+      *  MFMAJCPT so the flow file actually drives account postings -
+      *  unless this record was already posted by a prior run before it
+      *  stopped, per the loaded restart checkpoint.
+           IF RESTART-ACTIVE
+          AND WS-LUS-10 NOT > WS-RESTART-SKIP THEN
+               CONTINUE
+           ELSE
+               MOVE F1-REF-OPER TO WS-REF-TO-CHECK
+               PERFORM 2100-VERIFIER-DOUBLON
+               IF REF-FOUND THEN
+                   MOVE 'DUPRF' TO WS-REJECT-REASON
+                   MOVE '12'    TO WS-REJECT-FALLBACK-RC
+                   PERFORM 8200-REJETER-ENREGISTREMENT
+                   IF NOT RC-IS-00 THEN
+                       PERFORM 1999-FIN
+                   END-IF
+               ELSE
+                   INITIALIZE ZF-MAJCPT
+                   PERFORM 1590-BATIR-CORRELID
+                   MOVE F1-COMPTE       TO ZF-COMPTE
+                   MOVE F1-CODE-OPER    TO ZF-CODOPE
+                   MOVE F1-REF-OPER     TO ZF-REFOPE
+                   MOVE F1-CODE-DEV     TO ZF-CODDEV
+                   MOVE WS-HDR-DATE     TO ZF-DATOPE
+                   MOVE F1-MONTANT-OPER TO ZF-MNTOPE
+                   MOVE WS-HDR-ORIGINE  TO ZF-OPERATEUR
+                   MOVE WS-CORRELID     TO ZF-CORRELID
+                   MOVE WS-DATE-CLOTURE TO ZF-DATE-CLOTURE
+                   IF SIMULATION-ACTIVE THEN
+                       SET ZF-IS-SIMULATION TO TRUE
+                   END-IF
+                   CALL "MFMAJCPT" USING ZF-MAJCPT, ZF-RETOUR
+                   IF NOT CODRET-OK THEN
+                       PERFORM 8400-LOGGER-VALIDATION
+                       MOVE 'PSTNG' TO WS-REJECT-REASON
+                       MOVE '09'    TO WS-REJECT-FALLBACK-RC
+                       PERFORM 8200-REJETER-ENREGISTREMENT
+                       IF NOT RC-IS-00 THEN
+                           PERFORM 1999-FIN
+                       END-IF
+                   ELSE
+                       PERFORM 1700-ACCUMULER-BREAKDOWN
+                       PERFORM 1750-ACCUMULER-BREAKDOWN-CANAL
+                   END-IF
+               END-IF
+           END-IF
+           IF RC-IS-00 THEN
+               PERFORM 1800-CHECKPOINTER-SI-NECESSAIRE
+           END-IF
+           .
+
+       1650-POSTER-REVERSAL.
+      ******************************************************************EDEFAY
+      *  Look up the original operation (F1-REF-OPER-ORIG on
+      *  F1-COMPTE-20) via MAHIS, then CALL MFMAJCPT with ZF-REVERSAL
+      *  set so it posts the inverse of that original amount, linking
+      *  the new history row back to it via ZF-REFOPE-LIE. Gated by
+      *  its own restart checkpoint position (WS-LUS-20/
+      *  WS-RESTART-SKIP-20), tracked separately from the type-10
+      *  checkpoint (WS-LUS-10/WS-RESTART-SKIP) since a flow file
+      *  interleaves both record types.
+           IF RESTART-ACTIVE
+          AND WS-LUS-20 NOT > WS-RESTART-SKIP-20 THEN
+               CONTINUE
+           ELSE
+               MOVE F1-REF-OPER-20 TO WS-REF-TO-CHECK
+               PERFORM 2100-VERIFIER-DOUBLON
+               IF REF-FOUND THEN
+                   MOVE 'DUPRF' TO WS-REJECT-REASON
+                   MOVE '12'    TO WS-REJECT-FALLBACK-RC
+                   PERFORM 8200-REJETER-ENREGISTREMENT
+                   IF NOT RC-IS-00 THEN
+                       PERFORM 1999-FIN
+                   END-IF
+               ELSE
+                   MOVE F1-COMPTE-20     TO ZAHIS-COMPTE
+                   MOVE F1-REF-OPER-ORIG TO ZAHIS-REFOPE
+                   MOVE "SEL"            TO ZAHIS-FONCTION
+                   CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+                   IF NOT ZAHIS-CODRET-OK THEN
+                       MOVE 'NOORI' TO WS-REJECT-REASON
+                       MOVE '09'    TO WS-REJECT-FALLBACK-RC
+                       PERFORM 8200-REJETER-ENREGISTREMENT
+                       IF NOT RC-IS-00 THEN
+                           PERFORM 1999-FIN
+                       END-IF
+                   ELSE
+                       INITIALIZE ZF-MAJCPT
+                       PERFORM 1590-BATIR-CORRELID
+                       MOVE ZAHIS-COMPTE     TO ZF-COMPTE
+                       MOVE ZAHIS-CODOPE     TO ZF-CODOPE
+                       MOVE F1-REF-OPER-20   TO ZF-REFOPE
+                       MOVE F1-CODE-DEV-20   TO ZF-CODDEV
+                       MOVE WS-HDR-DATE      TO ZF-DATOPE
+                       MOVE ZAHIS-MNTOPE     TO ZF-MNTOPE
+                       SET ZF-REVERSAL       TO TRUE
+                       MOVE F1-REF-OPER-ORIG TO ZF-REFOPE-LIE
+                       MOVE WS-HDR-ORIGINE   TO ZF-OPERATEUR
+                       MOVE WS-CORRELID      TO ZF-CORRELID
+                       MOVE WS-DATE-CLOTURE  TO ZF-DATE-CLOTURE
+                       IF SIMULATION-ACTIVE THEN
+                           SET ZF-IS-SIMULATION TO TRUE
+                       END-IF
+                       CALL "MFMAJCPT" USING ZF-MAJCPT, ZF-RETOUR
+                       IF NOT CODRET-OK THEN
+                           PERFORM 8400-LOGGER-VALIDATION
+                           MOVE 'PSTNG' TO WS-REJECT-REASON
+                           MOVE '09'    TO WS-REJECT-FALLBACK-RC
+                           PERFORM 8200-REJETER-ENREGISTREMENT
+                           IF NOT RC-IS-00 THEN
+                               PERFORM 1999-FIN
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF RC-IS-00 THEN
+               PERFORM 1800-CHECKPOINTER-SI-NECESSAIRE
+           END-IF
+           .
+
+       1800-CHECKPOINTER-SI-NECESSAIRE.
+      ******************************************************************EDEFAY
+      *  Every WS-CHECKPOINT-INTERVAL type-10 or type-20 records, write
+      *  the current positions (WS-LUS-10/WS-LUS-20) and running
+      *  WS-MT-GLOBAL to the checkpoint DDNAME (when supplied), lazily
+      *  opening it on first use. Called from both 1600-POSTER-OPERATION
+      *  and 1650-POSTER-REVERSAL since either counter can hit the
+      *  interval first, depending on how the flow file interleaves
+      *  the two record types.
+           IF CHECKPOINT-DDNAME IS OMITTED
+              OR CHECKPOINT-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               DIVIDE WS-LUS-10 BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM
+               DIVIDE WS-LUS-20 BY WS-CHECKPOINT-INTERVAL
+                   GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM-20
+               IF (WS-LUS-10 > 0 AND WS-CKPT-REM = 0)
+              OR (WS-LUS-20 > 0 AND WS-CKPT-REM-20 = 0) THEN
+                   IF NOT CHECKPOINT-IS-OPEN THEN
+                       MOVE CHECKPOINT-DDNAME TO CHECKPOINT-NAME
+                       OPEN OUTPUT CHECKPOINT-FDNAME
+                       SET CHECKPOINT-IS-OPEN TO TRUE
+                   END-IF
+                   MOVE WS-LUS-10    TO CKPT-LUS-10
+                   MOVE WS-LUS-20    TO CKPT-LUS-20
+                   MOVE WS-MT-GLOBAL TO CKPT-MT-GLOBAL
+                   WRITE CHECKPOINT-RECORD
+               END-IF
+           END-IF
+           .
+
+       1750-ACCUMULER-BREAKDOWN-CANAL.
+      ******************************************************************EDEFAY
+      *  Accumulate this posted operation's amount into the per-origin
+      *  breakdown, tagged with the header's WS-HDR-ORIGINE, so
+      *  end-of-run volume is reported by source channel instead of
+      *  one undifferentiated total.
+           MOVE 'N' TO WS-ORIG-BRK-FOUND
+           PERFORM VARYING WS-ORIG-BRK-IX FROM 1 BY 1
+                   UNTIL WS-ORIG-BRK-IX > WS-ORIG-BRK-NB
+               IF WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX)
+                  = WS-HDR-ORIGINE THEN
+                   SET ORIG-BRK-FOUND TO TRUE
+                   ADD 1 TO WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX)
+                   ADD F1-MONTANT-OPER
+                       TO WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT ORIG-BRK-FOUND
+              AND WS-ORIG-BRK-NB < 20 THEN
+               ADD 1 TO WS-ORIG-BRK-NB
+               SET WS-ORIG-BRK-IX TO WS-ORIG-BRK-NB
+               MOVE WS-HDR-ORIGINE TO WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX)
+               MOVE 1 TO WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX)
+               MOVE F1-MONTANT-OPER
+                   TO WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+           END-IF
+           .
+
+       1700-ACCUMULER-BREAKDOWN.
+      ******************************************************************EDEFAY
+      *  Accumulate the posted operation into the per-CODOPE/per-CODDEV
+      *  breakdown table (count and amount), adding a new entry the
+      *  first time a code/currency combination is seen.
+           SET WS-BRK-IX TO 1
+           MOVE 'N' TO WS-BRK-FOUND
+           PERFORM VARYING WS-BRK-IX FROM 1 BY 1
+                   UNTIL WS-BRK-IX > WS-BRK-NB
+               IF WS-BRK-CODOPE (WS-BRK-IX) = F1-CODE-OPER
+              AND WS-BRK-CODDEV (WS-BRK-IX) = F1-CODE-DEV THEN
+                   SET BRK-FOUND TO TRUE
+                   ADD 1                TO WS-BRK-COUNT   (WS-BRK-IX)
+                   ADD F1-MONTANT-OPER  TO WS-BRK-MONTANT (WS-BRK-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT BRK-FOUND
+              AND WS-BRK-NB < 100 THEN
+               ADD 1 TO WS-BRK-NB
+               SET WS-BRK-IX TO WS-BRK-NB
+               MOVE F1-CODE-OPER    TO WS-BRK-CODOPE   (WS-BRK-IX)
+               MOVE F1-CODE-DEV     TO WS-BRK-CODDEV   (WS-BRK-IX)
+               MOVE 1               TO WS-BRK-COUNT    (WS-BRK-IX)
+               MOVE F1-MONTANT-OPER TO WS-BRK-MONTANT  (WS-BRK-IX)
+           END-IF
+           .
+
+       2100-VERIFIER-DOUBLON.
+      ******************************************************************EDEFAY
+      *  Verify WS-REF-TO-CHECK (caller moves in F1-REF-OPER for a
+      *  type-10 record, F1-REF-OPER-20 for a type-20 reversal) was not
+      *  already posted earlier in this same flow file - same check as
+      *  GKCTRL01's 2100-VERIFIER-DOUBLON, kept independently here since
+      *  GKCTRL01's own seen-refs table does not survive into this run.
+           MOVE 'N' TO WS-REF-FOUND
+           PERFORM VARYING WS-REFS-IX FROM 1 BY 1
+                   UNTIL WS-REFS-IX > WS-REFS-NB
+               IF WS-REFS-VALUE (WS-REFS-IX) = WS-REF-TO-CHECK THEN
+                   SET REF-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT REF-FOUND
+              AND WS-REFS-NB < WS-REFS-MAX THEN
+               ADD 1 TO WS-REFS-NB
+               SET WS-REFS-IX TO WS-REFS-NB
+               MOVE WS-REF-TO-CHECK TO WS-REFS-VALUE (WS-REFS-IX)
+           END-IF
+           .
+
+       2500-VERIFIER-CANAL.
+      ******************************************************************EDEFAY
+      *  Verify the header's F1-ORIGINE against the same known list of
+      *  source channels GKCTRL01 already checks. An unknown channel
+      *  is rejected up front (RC 16) - GKCTRL01 normally quarantines
+      *  a bad file before it ever reaches here, but this is a
+      *  standalone program that can also run on its own.
+           MOVE 'N' TO WS-CANAL-RECONNU
+           EVALUATE F1-ORIGINE
+               WHEN 'BRA'
+               WHEN 'ATM'
+               WHEN 'ONL'
+               WHEN 'EXT'
+               WHEN 'INT'
+                   MOVE 'Y' TO WS-CANAL-RECONNU
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
        1999-FIN.
       ******************************************************************EDEFAY
       *  This routine should end the program, updating RC if needed.
@@ -190,14 +976,180 @@
                    MOVE '08' TO RC
                END-IF
            END-IF
+           IF NOT RC-IS-00 THEN
+               PERFORM 8500-ALERTER-EXPLOITATION
+           END-IF
+      *    Breakdown report
+           PERFORM 9500-IMPRIMER-BREAKDOWN
+           PERFORM 9510-IMPRIMER-BREAKDOWN-CANAL
+           IF SIMULATION-ACTIVE THEN
+               DISPLAY "GKMAJ001 : SIMULATION MODE - ABOVE FIGURES ARE "
+                       "PROJECTED, NOTHING WAS COMMITTED"
+           END-IF
+      *    Combined-counts output, for a caller running this over a
+      *    list of flow files
+           IF ZS-CTRL-STATS IS NOT OMITTED THEN
+               MOVE WS-LUS-00     TO ZS-LUS-00
+               MOVE WS-LUS-10     TO ZS-LUS-10
+               MOVE WS-LUS-20     TO ZS-LUS-20
+               MOVE WS-LUS-99     TO ZS-LUS-99
+               MOVE WS-LUS-REJETS TO ZS-LUS-REJETS
+               MOVE WS-MT-GLOBAL  TO ZS-MT-GLOBAL
+           END-IF
       *    Close file
            PERFORM 9999-CFILES
       *    Exit program
            EXIT PROGRAM
            .
 
+       8500-ALERTER-EXPLOITATION.
+      ******************************************************************EDEFAY
+      *  Alert the operations on-call channel that this program is
+      *  ending on a non-'00' RC, instead of relying purely on the
+      *  scheduler's own return-code monitoring. "ALERT PGM" is an
+      *  external notification hook (paging/on-call channel, not built
+      *  here), the same kind of stub CALL as "ABEND PGM".
+           MOVE "GKMAJ001" TO WS-ALERTE-PGM
+           CALL "ALERT PGM" USING WS-ALERTE-PGM, RC
+           .
+
+       9500-IMPRIMER-BREAKDOWN.
+      ******************************************************************EDEFAY
+      *  Print the per-CODOPE/per-CODDEV breakdown accumulated in
+      *  1700-ACCUMULER-BREAKDOWN, so volume by operation code and
+      *  currency is visible from the job output.
+           IF WS-BRK-NB > 0 THEN
+               DISPLAY "==== BREAKDOWN BY OPER CODE / CURRENCY ===="
+               PERFORM VARYING WS-BRK-IX FROM 1 BY 1
+                       UNTIL WS-BRK-IX > WS-BRK-NB
+                   DISPLAY WS-BRK-CODOPE (WS-BRK-IX) " "
+                           WS-BRK-CODDEV (WS-BRK-IX) " COUNT="
+                           WS-BRK-COUNT  (WS-BRK-IX) " AMOUNT="
+                           WS-BRK-MONTANT (WS-BRK-IX)
+               END-PERFORM
+               DISPLAY "============================================"
+           END-IF
+           .
+
+       9510-IMPRIMER-BREAKDOWN-CANAL.
+      ******************************************************************EDEFAY
+      *  Print the per-origin breakdown accumulated in
+      *  1750-ACCUMULER-BREAKDOWN-CANAL, so volume by source channel
+      *  is visible from the job output.
+           IF WS-ORIG-BRK-NB > 0 THEN
+               DISPLAY "==== BREAKDOWN BY SOURCE CHANNEL ===="
+               PERFORM VARYING WS-ORIG-BRK-IX FROM 1 BY 1
+                       UNTIL WS-ORIG-BRK-IX > WS-ORIG-BRK-NB
+                   DISPLAY WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX) " COUNT="
+                           WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX) " AMOUNT="
+                           WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+               END-PERFORM
+               DISPLAY "======================================"
+           END-IF
+           .
+
+       8000-QUARANTINE-FICHIER.
+      ******************************************************************EDEFAY
+      *  This routine should copy the whole FILEIN flow file to the
+      *  suspense DDNAME (when supplied) instead of just discarding it,
+      *  so a footer mismatch does not hard-fail the whole file away.
+           IF FILEOUT-SUSPENS-DDNAME IS OMITTED
+              OR FILEOUT-SUSPENS-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               CLOSE FILEIN-FDNAME
+               MOVE FILEOUT-SUSPENS-DDNAME TO FILEOUT-SUSPENS-NAME
+               OPEN OUTPUT FILEOUT-SUSPENS-FDNAME
+               MOVE FILEIN-DDNAME TO FILEIN-NAME
+               OPEN INPUT FILEIN-FDNAME
+               PERFORM 8100-READ-FILEIN
+               PERFORM UNTIL FS-FLUX-END
+                   WRITE FILEOUT-SUSPENS-RECORD FROM FILEIN-RECORD
+                   PERFORM 8100-READ-FILEIN
+               END-PERFORM
+               CLOSE FILEOUT-SUSPENS-FDNAME
+               CLOSE FILEIN-FDNAME
+               SET FILEIN-IS-CLOSED TO TRUE
+           END-IF
+           .
+
+       8100-READ-FILEIN.
+      ******************************************************************EDEFAY
+      *  This routine should read FILEIN file during quarantine replay.
+           READ FILEIN-FDNAME
+           INTO FILEIN-RECORD
+           END-READ
+           .
+
+       8200-REJETER-ENREGISTREMENT.
+      ******************************************************************EDEFAY
+      *  This routine should reject-and-continue on a bad detail record
+      *  (unrecognised type, or a rejected posting/reversal) when a
+      *  reject DDNAME is supplied (writing WS-REJECT-REASON and the
+      *  offending record to FILEOUT-REJECTS-FDNAME, lazily opening it
+      *  on first use), or fall back to the previous hard-fail
+      *  (WS-REJECT-FALLBACK-RC, set by the caller) when it is omitted.
+           IF FILEOUT-REJECTS-DDNAME IS OMITTED
+              OR FILEOUT-REJECTS-DDNAME = SPACES THEN
+               MOVE WS-REJECT-FALLBACK-RC TO RC
+           ELSE
+               IF NOT REJECTS-IS-OPEN THEN
+                   MOVE FILEOUT-REJECTS-DDNAME TO FILEOUT-REJECTS-NAME
+                   OPEN OUTPUT FILEOUT-REJECTS-FDNAME
+                   SET REJECTS-IS-OPEN TO TRUE
+               END-IF
+               MOVE WS-REJECT-REASON TO FOR-REASON
+               MOVE FILEIN-RECORD TO FOR-LIGNE
+               WRITE FILEOUT-REJECTS-RECORD
+               ADD 1 TO WS-LUS-REJETS
+           END-IF
+           .
+
+       8400-LOGGER-VALIDATION.
+      ******************************************************************EDEFAY
+      *  Write an MFMAJCPT rejection (ZF-CODRET, the account, and
+      *  ZF-LIBRET) to the common VALIDLOG output, when a VALIDLOG
+      *  DDNAME is supplied - shared with GKCTRL01 (same DDNAME, wired
+      *  through GKRUN01), so a day's run has one combined validation-
+      *  failure log instead of operators reading job output for a bare
+      *  RC 09. No-op when the DDNAME is omitted.
+           IF FILEOUT-VALIDLOG-DDNAME IS OMITTED
+              OR FILEOUT-VALIDLOG-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               IF NOT VALIDLOG-IS-OPEN THEN
+                   MOVE FILEOUT-VALIDLOG-DDNAME TO FILEOUT-VALIDLOG-NAME
+      *            EXTEND, not OUTPUT - GKCTRL01 already wrote to this
+      *            same DDNAME earlier in the same run
+                   OPEN EXTEND FILEOUT-VALIDLOG-FDNAME
+                   IF NOT FS-VALIDLOG-OK THEN
+                       OPEN OUTPUT FILEOUT-VALIDLOG-FDNAME
+                   END-IF
+                   SET VALIDLOG-IS-OPEN TO TRUE
+               END-IF
+               MOVE ZF-CODRET TO FOV-REGLE
+               MOVE ZF-COMPTE TO FOV-CLE
+               MOVE ZF-LIBRET TO FOV-VALEUR
+               WRITE FILEOUT-VALIDLOG-RECORD
+           END-IF
+           .
+
        9999-CFILES.
       ******************************************************************EDEFAY
       *  This routine should close file(s).
-           CLOSE FILEIN-FDNAME
+      *  FILEIN may already have been closed (and reopened read-only
+      *  for the replay) by 8000-QUARANTINE-FICHIER - do not close it
+      *  twice.
+           IF NOT FILEIN-IS-CLOSED THEN
+               CLOSE FILEIN-FDNAME
+           END-IF
+           IF REJECTS-IS-OPEN THEN
+               CLOSE FILEOUT-REJECTS-FDNAME
+           END-IF
+           IF CHECKPOINT-IS-OPEN THEN
+               CLOSE CHECKPOINT-FDNAME
+           END-IF
+           IF VALIDLOG-IS-OPEN THEN
+               CLOSE FILEOUT-VALIDLOG-FDNAME
+           END-IF
            .
