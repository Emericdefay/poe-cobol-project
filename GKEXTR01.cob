@@ -0,0 +1,222 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKEXTR01
+      * Original author: DEFAY E.
+      *
+      * Description    : Settlement extract batch. Walks MACPT's CACC
+      *                  full-scan cursor over every TBCPT row and, for
+      *                  each account, walks MAHIS's CHIS cursor over
+      *                  that account's TBHIS rows for today only
+      *                  (DATDEB=DATFIN=as-of date), writing one
+      *                  F1-ENREG-10 detail record per history row (in
+      *                  the account's own ZACPT-DEVISE, since TBHIS
+      *                  does not itself store a currency) to
+      *                  FILEOUT-EXTRAIT in the same CFLUX layout
+      *                  GKCTRL01/GKMAJ001 consume, for handing off to
+      *                  downstream settlement/general-ledger systems.
+      * Rules handling :
+      *             RC = 00 : Ran to completion (may have written 0
+      *                       detail records if nothing posted today)
+      *             RC = 01 : Could not open FILEOUT-EXTRAIT
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEOUT-EXTRAIT - see JCL/GKEXTR01.jcl.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Stamp the new F1-VERSION header byte
+      *                         (CFLUX.cpy) so GKCTRL01/GKMAJ001 can
+      *                         recognize this output as the current
+      *                         flow-file layout.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKEXTR01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEOUT-EXTRAIT-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-EXTRAIT-NAME
+           FILE STATUS IS WS-FS-EXTRAIT
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEOUT-EXTRAIT-FDNAME RECORDING MODE F.
+       01  FILEOUT-EXTRAIT-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+       COPY 'CFLUX.cpy'.
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Output file
+       01  FILEOUT-EXTRAIT-NAME PIC X(30) VALUE 'FILEOUT-EXTRAIT'.
+       01  WS-FS-EXTRAIT   PIC X(02).
+           88 FS-EXTRAIT-OK VALUE '00'.
+       01  RC              PIC X(02) VALUE '00'.
+           88 RC-IS-00     VALUE '00'.
+      *  As-of date the extract is drawn for, ISO YYYY-MM-DD
+       01  WS-AS-OF-YYYYMMDD PIC 9(08).
+       01  WS-AS-OF-DATE     PIC X(10).
+      *  Detail record sequencing
+       01  WS-SEQ             PIC 9(07) VALUE 0.
+       01  WS-NB-OPERATIONS   PIC 9(06) VALUE 0.
+       01  WS-MT-GLOBAL       PIC 9(11)V99 VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-OUVRIR-COMPTES
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               PERFORM 1900-ECRIRE-PIED
+               PERFORM 9999-CFILES
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date, open FILEOUT-EXTRAIT and write its
+      *  header record.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-AS-OF-YYYYMMDD(1:4) '-'
+                  WS-AS-OF-YYYYMMDD(5:2) '-'
+                  WS-AS-OF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-AS-OF-DATE
+           OPEN OUTPUT FILEOUT-EXTRAIT-FDNAME
+           IF NOT FS-EXTRAIT-OK THEN
+               MOVE '01' TO RC
+           ELSE
+               MOVE '00' TO F1-TYPE-00
+               MOVE 'EXT' TO F1-ORIGINE
+               MOVE WS-AS-OF-DATE TO F1-DATE
+               MOVE '01' TO F1-VERSION
+               WRITE FILEOUT-EXTRAIT-RECORD FROM F1-ENREG-00
+           END-IF
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open MACPT's CACC full-scan cursor over every TBCPT row, same
+      *  idiom GKTRIAL1/GKINTR01/GKDORM01 already use.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Walk MAHIS's CHIS cursor (the same OPN/FET/CLO idiom GKSTMT01
+      *  already uses for a customer statement) over this account's
+      *  history for today only, writing one detail record per row.
+           MOVE ZACPT-COMPTE     TO ZAHIS-COMPTE
+           MOVE WS-AS-OF-DATE    TO ZAHIS-DATDEB
+           MOVE WS-AS-OF-DATE    TO ZAHIS-DATFIN
+           MOVE "OPN"            TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"            TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               PERFORM 1600-ECRIRE-DETAIL
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       1600-ECRIRE-DETAIL.
+      ******************************************************************EDEFAY
+      *  Write one F1-ENREG-10 detail record for this history row, in
+      *  the account's own ZACPT-DEVISE since TBHIS carries no currency
+      *  of its own.
+           ADD 1 TO WS-SEQ
+           MOVE '10' TO F1-TYPE-00
+           MOVE ZAHIS-COMPTE TO F1-COMPTE
+           MOVE ZAHIS-CODOPE TO F1-CODE-OPER
+           MOVE ZAHIS-REFOPE TO F1-REF-OPER
+           MOVE ZACPT-DEVISE TO F1-CODE-DEV
+           MOVE FUNCTION ABS(ZAHIS-MNTOPE) TO F1-MONTANT-OPER
+           WRITE FILEOUT-EXTRAIT-RECORD FROM F1-ENREG-10
+           ADD 1 TO WS-NB-OPERATIONS
+           ADD FUNCTION ABS(ZAHIS-MNTOPE) TO WS-MT-GLOBAL
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close MACPT's CACC cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1900-ECRIRE-PIED.
+      ******************************************************************EDEFAY
+      *  Write the footer record once every account has been scanned.
+           MOVE '99' TO F1-TYPE-00
+           MOVE WS-NB-OPERATIONS TO F1-NB-OPERATIONS
+           MOVE WS-MT-GLOBAL TO F1-MT-GLOBAL
+           WRITE FILEOUT-EXTRAIT-RECORD FROM F1-ENREG-99
+           DISPLAY "GKEXTR01 : " WS-NB-OPERATIONS " RECORD(S), MT="
+                   WS-MT-GLOBAL
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEOUT-EXTRAIT-FDNAME
+           .
