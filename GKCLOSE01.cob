@@ -0,0 +1,264 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKCLOSE01
+      * Original author: DEFAY E.
+      *
+      * Description    : Explicit account-closure gate. Given an
+      *                  account number, looks it up through MACPT
+      *                  (SEL) and refuses to close it while
+      *                  ZACPT-SOLDE is non-zero, unless the caller
+      *                  also supplies a target account/CODOPE to
+      *                  transfer the remainder to first (two MFMAJCPT
+      *                  postings - a debit on the closing account, a
+      *                  credit on the target account, using the same
+      *                  caller-chosen CODOPE for both legs). Once the
+      *                  balance is zero, the account is removed via
+      *                  MACPT (DEL) and the closure itself is logged
+      *                  to history via MAHIS.
+      * Rules handling :
+      *             RC = 00 : Closed
+      *             RC = 04 : Account not found (ZACPT-CODRET forwarded)
+      *             RC = 05 : Non-zero balance and no transfer supplied
+      *             RC = 06 : Transfer to ZR-COMPTE-TRANSFERT failed
+      *                       (ZR-LIBRET carries the MFMAJCPT/MAOPE
+      *                       rejection reason)
+      *             RC = 07 : MACPT DEL failed
+      *             RC = 08 : Account deleted OK but its closure history
+      *                       row (MAHIS INS) failed to write
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        2000-VERIFIER-COMPTE's transfer-then-
+      *                         close path now also accepts a negative/
+      *                         overdrawn ZACPT-SOLDE (was gated on
+      *                         SOLDE > ZERO, silently refusing to ever
+      *                         close an overdrawn account even with a
+      *                         valid transfer target), matching this
+      *                         header's own "while ZACPT-SOLDE is
+      *                         non-zero" description. 2100-TRANSFERER-
+      *                         SOLDE now transfers FUNCTION ABS of the
+      *                         balance and picks each leg's add/sub
+      *                         side off the sign of ZACPT-SOLDE as well
+      *                         as the CODOPE's natural direction.
+      * 08/08/26  EDEFAY        2300-CLOTURER-COMPTE now checks the
+      *                         MAHIS INS return code instead of always
+      *                         reporting success once MACPT DEL has
+      *                         gone through - new RC 08 when the
+      *                         closure's own history row fails to
+      *                         write.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKCLOSE01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBOPE.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+       COPY "./Copybooks/ZFMAJCPT.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY               PIC 9(02) VALUE 0.
+      *  Today's date, for the transfer postings and the closure's own
+      *  history row
+       01 WS-JOUR-YYYYMMDD         PIC 9(08).
+       01 WS-JOUR-ISO              PIC X(10).
+      *  Amount being transferred out ahead of closure
+       01 WS-MONTANT-TRANSFERT     PIC S9(13)V9(2) COMP-3.
+      *  Whether this CODOPE's natural credit direction needs flipping
+      *  (via ZF-REVERSAL) to subtract from the closing account
+       01 WS-SOURCE-REVERSAL       PIC X(01) VALUE 'N'.
+           88 SOURCE-NEEDS-REVERSAL VALUE 'Y'.
+      ******************************************************************
+       LINKAGE SECTION.
+      *  Account to close / result returned
+       COPY "./Copybooks/ZRCLOSE01.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZR-COMPTE, ZR-COMPTE-TRANSFERT,
+                            ZR-CODOPE-TRANSFERT, ZR-REFOPE-TRANSFERT,
+                            ZR-OPERATEUR, ZR-RETOUR.
+           PERFORM 1000-Main.
+           EXIT PROGRAM.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           INITIALIZE ZR-RETOUR
+           ACCEPT WS-JOUR-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-JOUR-YYYYMMDD(1:4) "-" WS-JOUR-YYYYMMDD(5:2)
+                  "-" WS-JOUR-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-JOUR-ISO
+           PERFORM 2000-VERIFIER-COMPTE
+           .
+
+       2000-VERIFIER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Look the account up through MACPT, reject if not found. A
+      *  zero balance closes immediately; a non-zero balance requires
+      *  a transfer target/CODOPE, otherwise this is rejected.
+           MOVE ZR-COMPTE TO ZACPT-COMPTE
+           MOVE "SEL"     TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           IF NOT ZACPT-CODRET-OK THEN
+               SET ZR-CODRET-INTROUVABLE TO TRUE
+               MOVE "COMPTE INTROUVABLE" TO ZR-LIBRET
+           ELSE
+               IF ZACPT-SOLDE = ZERO THEN
+                   PERFORM 2300-CLOTURER-COMPTE
+               ELSE
+                   IF ZR-COMPTE-TRANSFERT NOT = SPACES
+                  AND ZR-CODOPE-TRANSFERT NOT = SPACES THEN
+                       PERFORM 2100-TRANSFERER-SOLDE
+                       IF ZR-CODRET-OK THEN
+                           PERFORM 2300-CLOTURER-COMPTE
+                       END-IF
+                   ELSE
+                       SET ZR-CODRET-SOLDE-NON-NUL TO TRUE
+                       MOVE "SOLDE NON NUL" TO ZR-LIBRET
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2100-TRANSFERER-SOLDE.
+      ******************************************************************EDEFAY
+      *  Move the closing account's whole balance out to (a positive
+      *  balance) or in from (a negative/overdrawn balance) ZR-COMPTE-
+      *  TRANSFERT, via two MFMAJCPT postings under the caller-chosen
+      *  CODOPE - each leg's actual add/sub side is looked up from
+      *  TBOPE via MAOPE like MFMAJCPT itself does, then flipped with
+      *  ZF-REVERSAL as needed so the closing account always nets to
+      *  zero regardless of whether the CODOPE is naturally a debit or
+      *  a credit code, and regardless of which way ZACPT-SOLDE sits.
+      *  ZF-MNTOPE must be strictly positive (TRAITEMENT rejects
+      *  anything else), so WS-MONTANT-TRANSFERT is always
+      *  FUNCTION ABS(ZACPT-SOLDE) - the sign is expressed purely
+      *  through which side (add/sub) each leg ends up on. Not a
+      *  two-phase commit - if the second leg fails after the first
+      *  already posted, the closing account is left at zero but the
+      *  other leg has not settled, the same kind of manual follow-up
+      *  any other partial MFMAJCPT failure in this system would need.
+           MOVE ZR-CODOPE-TRANSFERT TO ZAOPE-COPE
+           MOVE "SEL" TO ZAOPE-FONCTION
+           CALL "MAOPE" USING ZAOPE-ZCMA, AUTH-QUERY
+           IF NOT ZAOPE-CODRET-OK THEN
+               SET ZR-CODRET-TRANSFERT-ECHEC TO TRUE
+               MOVE "CODOPE TRANSFERT INCONNU" TO ZR-LIBRET
+           ELSE
+               MOVE 'N' TO WS-SOURCE-REVERSAL
+               IF ZACPT-SOLDE > ZERO THEN
+      *            Positive balance - closing account must be debited
+      *            (SUB) the amount; reverse a naturally-credit CODOPE
+                   IF ZAOPE-IS-CREDIT THEN
+                       SET SOURCE-NEEDS-REVERSAL TO TRUE
+                   END-IF
+                   MOVE ZACPT-SOLDE TO WS-MONTANT-TRANSFERT
+               ELSE
+      *            Negative/overdrawn balance - closing account must be
+      *            credited (ADD) the amount to reach zero; reverse a
+      *            naturally-debit CODOPE
+                   IF ZAOPE-IS-DEBIT THEN
+                       SET SOURCE-NEEDS-REVERSAL TO TRUE
+                   END-IF
+                   COMPUTE WS-MONTANT-TRANSFERT = ZACPT-SOLDE * -1
+               END-IF
+               INITIALIZE ZF-MAJCPT
+               MOVE ZR-COMPTE           TO ZF-COMPTE
+               MOVE ZR-CODOPE-TRANSFERT TO ZF-CODOPE
+               MOVE ZR-REFOPE-TRANSFERT TO ZF-REFOPE
+               MOVE ZACPT-DEVISE        TO ZF-CODDEV
+               MOVE WS-JOUR-ISO         TO ZF-DATOPE
+               MOVE WS-MONTANT-TRANSFERT TO ZF-MNTOPE
+               MOVE ZR-OPERATEUR        TO ZF-OPERATEUR
+               IF SOURCE-NEEDS-REVERSAL THEN
+                   SET ZF-REVERSAL TO TRUE
+               END-IF
+               CALL "MFMAJCPT" USING ZF-MAJCPT, ZF-RETOUR
+               IF NOT CODRET-OK THEN
+                   SET ZR-CODRET-TRANSFERT-ECHEC TO TRUE
+                   MOVE ZF-LIBRET TO ZR-LIBRET
+               ELSE
+                   INITIALIZE ZF-MAJCPT
+                   MOVE ZR-COMPTE-TRANSFERT TO ZF-COMPTE
+                   MOVE ZR-CODOPE-TRANSFERT TO ZF-CODOPE
+                   MOVE ZR-REFOPE-TRANSFERT TO ZF-REFOPE
+                   MOVE ZACPT-DEVISE        TO ZF-CODDEV
+                   MOVE WS-JOUR-ISO         TO ZF-DATOPE
+                   MOVE WS-MONTANT-TRANSFERT TO ZF-MNTOPE
+                   MOVE ZR-OPERATEUR        TO ZF-OPERATEUR
+                   IF NOT SOURCE-NEEDS-REVERSAL THEN
+                       SET ZF-REVERSAL TO TRUE
+                   END-IF
+                   CALL "MFMAJCPT" USING ZF-MAJCPT, ZF-RETOUR
+                   IF NOT CODRET-OK THEN
+                       SET ZR-CODRET-TRANSFERT-ECHEC TO TRUE
+                       MOVE ZF-LIBRET TO ZR-LIBRET
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2300-CLOTURER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Balance is zero - remove the account via MACPT (DEL) and log
+      *  the closure itself to history via MAHIS.
+           MOVE "DEL" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           IF NOT ZACPT-CODRET-OK THEN
+               SET ZR-CODRET-DEL-ECHEC TO TRUE
+               MOVE "ECHEC SUPPRESSION COMPTE" TO ZR-LIBRET
+           ELSE
+               INITIALIZE ZAHIS-ZCMA
+               MOVE ZR-COMPTE     TO ZAHIS-COMPTE
+               MOVE "CLOTURE"     TO ZAHIS-REFOPE
+               MOVE "CLO"         TO ZAHIS-CODOPE
+               MOVE "CLO"         TO ZAHIS-LIBOPE
+               MOVE WS-JOUR-ISO   TO ZAHIS-DTOPER
+               MOVE ZERO          TO ZAHIS-MNTOPE
+               MOVE ZR-OPERATEUR  TO ZAHIS-OPERATEUR
+               MOVE "INS"         TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+               IF NOT ZAHIS-CODRET-OK THEN
+      *            Account is already gone at this point (MACPT DEL
+      *            above already succeeded and is not undone) - a
+      *            distinct RC so the caller knows the closure itself
+      *            went through but its history row did not, instead
+      *            of this being silently reported as a plain success.
+                   SET ZR-CODRET-HIST-ECHEC TO TRUE
+                   MOVE "CLOTURE NON HISTORISEE" TO ZR-LIBRET
+               ELSE
+                   SET ZR-CODRET-OK TO TRUE
+                   MOVE "COMPTE CLOTURE" TO ZR-LIBRET
+               END-IF
+           END-IF
+           .
