@@ -0,0 +1,182 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKMOPE01
+      * Original author: DEFAY E.
+      *
+      * Description    : TBOPE maintenance batch, the authorized entry
+      *                  point that lets operations add, retire or
+      *                  amend operation codes (MNTMIN/MNTMAX/SENS/
+      *                  PLAFJOUR) via MAOPE's now-open INS/UPD/DEL
+      *                  verbs without a developer touching code. Reads
+      *                  one maintenance instruction per PARAMOPE line
+      *                  and CALLs MAOPE for each, reporting the outcome
+      *                  line by line.
+      * Rules handling :
+      *             RC = 00 : Every instruction applied cleanly
+      *             RC = 01 : Could not open PARAMOPE
+      *             RC = 05 : One or more instructions failed (see
+      *                       SYSOUT detail per line)
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : PARAMOPE - one fixed-format maintenance
+      *                   instruction per line (see 1500-TRAITER-LIGNE).
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKMOPE01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMOPE-FDNAME
+           ASSIGN TO DYNAMIC PARAMOPE-NAME
+           FILE STATUS IS WS-FS-PARAMOPE
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMOPE-FDNAME RECORDING MODE F.
+       01  PARAMOPE-RECORD.
+           05  PO-FONCTION     PIC X(03).
+           05  PO-COPE         PIC X(03).
+           05  PO-LOPE         PIC X(03).
+           05  PO-MNTMIN       PIC X(15).
+           05  PO-MNTMAX       PIC X(15).
+           05  PO-SENS         PIC X(01).
+           05  PO-PLAFJOUR     PIC X(15).
+           05  FILLER          PIC X(25).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBOPE.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Input file
+       01  PARAMOPE-NAME    PIC X(30) VALUE 'PARAMOPE'.
+       01  WS-FS-PARAMOPE   PIC X(02).
+           88 FS-PARAMOPE-OK VALUE '00'.
+       01  WS-EOF-PARAMOPE  PIC X(01) VALUE 'N'.
+           88 EOF-PARAMOPE  VALUE 'Y'.
+       01  RC               PIC X(02) VALUE '00'.
+           88 RC-IS-00      VALUE '00'.
+      *  Line counters
+       01  WS-NB-LUES       PIC 9(06) VALUE 0.
+       01  WS-NB-OK         PIC 9(06) VALUE 0.
+       01  WS-NB-KO         PIC 9(06) VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-LIRE-PARAMOPE
+               PERFORM UNTIL EOF-PARAMOPE
+                   PERFORM 1500-TRAITER-LIGNE
+                   PERFORM 1100-LIRE-PARAMOPE
+               END-PERFORM
+               PERFORM 1900-BILAN
+           END-IF
+           PERFORM 9999-CFILES
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Open PARAMOPE, the maintenance instruction file.
+           OPEN INPUT PARAMOPE-FDNAME
+           IF NOT FS-PARAMOPE-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1100-LIRE-PARAMOPE.
+      ******************************************************************EDEFAY
+      *  Read the next PARAMOPE instruction line.
+           READ PARAMOPE-FDNAME
+               AT END SET EOF-PARAMOPE TO TRUE
+           END-READ
+           .
+
+       1500-TRAITER-LIGNE.
+      ******************************************************************EDEFAY
+      *  Apply one maintenance instruction (INS/UPD/DEL) against MAOPE,
+      *  building ZAOPE-ZCMA from the PARAMOPE line's fields, and
+      *  report the outcome. MNTMIN/MNTMAX/PLAFJOUR travel as text on
+      *  the line (FUNCTION NUMVAL, same idiom as GKDORM01's
+      *  PARAMDORM threshold) so an operator can hand-edit the file
+      *  without knowing COMP-3.
+           ADD 1 TO WS-NB-LUES
+           MOVE PO-FONCTION TO ZAOPE-FONCTION
+           MOVE PO-COPE     TO ZAOPE-COPE
+           MOVE PO-LOPE     TO ZAOPE-LOPE
+           MOVE PO-SENS     TO ZAOPE-SENS
+           COMPUTE ZAOPE-MNTMIN   = FUNCTION NUMVAL(PO-MNTMIN)
+           COMPUTE ZAOPE-MNTMAX   = FUNCTION NUMVAL(PO-MNTMAX)
+           COMPUTE ZAOPE-PLAFJOUR = FUNCTION NUMVAL(PO-PLAFJOUR)
+           CALL "MAOPE" USING ZAOPE-ZCMA, AUTH-QUERY
+           IF ZAOPE-CODRET-OK THEN
+               ADD 1 TO WS-NB-OK
+               DISPLAY "GKMOPE01 : " PO-FONCTION " " PO-COPE " : OK"
+           ELSE
+               ADD 1 TO WS-NB-KO
+               DISPLAY "GKMOPE01 : " PO-FONCTION " " PO-COPE
+                       " : REJETE, CODRET=" ZAOPE-CODRET
+                       " " ZAOPE-LIBRET
+           END-IF
+           .
+
+       1900-BILAN.
+      ******************************************************************EDEFAY
+      *  Report the run totals and set the final RC.
+           DISPLAY "GKMOPE01 : " WS-NB-LUES " LIGNE(S), " WS-NB-OK
+                   " OK, " WS-NB-KO " REJETEE(S)"
+           IF WS-NB-KO > 0 THEN
+               MOVE '05' TO RC
+           END-IF
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE PARAMOPE-FDNAME
+           .
