@@ -0,0 +1,219 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKBULK01
+      * Original author: DEFAY E.
+      *
+      * Description    : Bulk-posting entry point. MFMAJCPT only takes
+      *                  one ZF-MAJCPT group per call, so a caller with
+      *                  a whole batch of postings (e.g. a mass fee
+      *                  assessment) had to loop and call it directly
+      *                  with no aggregate result. This reads one
+      *                  posting instruction per BULKIN line, drives
+      *                  MFMAJCPT for each, and reports a combined
+      *                  success/failure total.
+      * Rules handling :
+      *             RC = 00 : Every posting applied cleanly
+      *             RC = 01 : Could not open BULKIN
+      *             RC = 05 : One or more postings rejected (see SYSOUT
+      *                       detail per line, e.g. an unknown COMPTE)
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : BULKIN - one fixed-format posting instruction
+      *                   per line (see 1500-TRAITER-LIGNE).
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Added the optional PARAMCLOT closing-
+      *                         date parameter, passed to MFMAJCPT via
+      *                         ZF-DATE-CLOTURE so bulk postings are
+      *                         also subject to the period-close/
+      *                         future-date lockout.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKBULK01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BULKIN-FDNAME
+           ASSIGN TO DYNAMIC BULKIN-NAME
+           FILE STATUS IS WS-FS-BULKIN
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARAMCLOT-FDNAME
+           ASSIGN TO DYNAMIC PARAMCLOT-NAME
+           FILE STATUS IS WS-FS-PARAMCLOT
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  BULKIN-FDNAME RECORDING MODE F.
+       01  BULKIN-RECORD.
+           05  BLK-COMPTE      PIC X(11).
+           05  BLK-CODOPE      PIC X(03).
+           05  BLK-REFOPE      PIC X(10).
+           05  BLK-CODDEV      PIC X(03).
+           05  BLK-DATOPE      PIC X(10).
+           05  BLK-MNTOPE      PIC 9(11)V99.
+           05  BLK-OPERATEUR   PIC X(08).
+           05  FILLER          PIC X(22).
+       FD  PARAMCLOT-FDNAME RECORDING MODE F.
+       01  PARAMCLOT-RECORD.
+           05  FILLER          PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/ZFMAJCPT.cpy".
+      *  Input file
+       01  BULKIN-NAME      PIC X(30) VALUE 'BULKIN'.
+       01  WS-FS-BULKIN     PIC X(02).
+           88 FS-BULKIN-OK  VALUE '00'.
+      *  Optional closing-date parameter file
+       01  PARAMCLOT-NAME   PIC X(30) VALUE 'PARAMCLOT'.
+       01  WS-FS-PARAMCLOT  PIC X(02).
+           88 FS-PARAMCLOT-OK VALUE '00'.
+       01  WS-DATE-CLOTURE  PIC X(10) VALUE '0001-01-01'.
+       01  WS-EOF-BULKIN    PIC X(01) VALUE 'N'.
+           88 EOF-BULKIN    VALUE 'Y'.
+       01  RC               PIC X(02) VALUE '00'.
+           88 RC-IS-00      VALUE '00'.
+      *  Line counters
+       01  WS-NB-LUES       PIC 9(06) VALUE 0.
+       01  WS-NB-OK         PIC 9(06) VALUE 0.
+       01  WS-NB-KO         PIC 9(06) VALUE 0.
+       01  WS-MT-GLOBAL-OK  PIC S9(13)V9(2) VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-LIRE-BULKIN
+               PERFORM UNTIL EOF-BULKIN
+                   PERFORM 1500-TRAITER-LIGNE
+                   PERFORM 1100-LIRE-BULKIN
+               END-PERFORM
+               PERFORM 1900-BILAN
+           END-IF
+           PERFORM 9999-CFILES
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Open BULKIN, the bulk-posting instruction file.
+           OPEN INPUT BULKIN-FDNAME
+           IF NOT FS-BULKIN-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           PERFORM 1010-CHARGER-CLOTURE
+           .
+
+       1010-CHARGER-CLOTURE.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMCLOT DD, when supplied, for the last
+      *  closed accounting-period date. Left at its WS-DATE-CLOTURE
+      *  default (a low sentinel meaning "no period closed yet") when
+      *  the DD is not present.
+           OPEN INPUT PARAMCLOT-FDNAME
+           IF FS-PARAMCLOT-OK THEN
+               READ PARAMCLOT-FDNAME INTO PARAMCLOT-RECORD
+               IF FS-PARAMCLOT-OK THEN
+                   MOVE PARAMCLOT-RECORD(1:10) TO WS-DATE-CLOTURE
+               END-IF
+               CLOSE PARAMCLOT-FDNAME
+           END-IF
+           .
+
+       1100-LIRE-BULKIN.
+      ******************************************************************EDEFAY
+      *  Read the next BULKIN posting line.
+           READ BULKIN-FDNAME
+               AT END SET EOF-BULKIN TO TRUE
+           END-READ
+           .
+
+       1500-TRAITER-LIGNE.
+      ******************************************************************EDEFAY
+      *  Post one BULKIN line through MFMAJCPT exactly as a single
+      *  caller would, tallying the combined result instead of leaving
+      *  it to the caller to accumulate.
+           ADD 1 TO WS-NB-LUES
+           INITIALIZE ZF-MAJCPT
+           MOVE BLK-COMPTE    TO ZF-COMPTE
+           MOVE BLK-CODOPE    TO ZF-CODOPE
+           MOVE BLK-REFOPE    TO ZF-REFOPE
+           MOVE BLK-CODDEV    TO ZF-CODDEV
+           MOVE BLK-DATOPE    TO ZF-DATOPE
+           MOVE BLK-MNTOPE    TO ZF-MNTOPE
+           MOVE BLK-OPERATEUR TO ZF-OPERATEUR
+           MOVE WS-DATE-CLOTURE TO ZF-DATE-CLOTURE
+           CALL "MFMAJCPT" USING ZF-MAJCPT, ZF-RETOUR
+           IF CODRET-OK THEN
+               ADD 1 TO WS-NB-OK
+               ADD ZF-MNTOPE TO WS-MT-GLOBAL-OK
+               DISPLAY "GKBULK01 : " BLK-COMPTE " " BLK-CODOPE " "
+                       BLK-REFOPE " : OK, SOLDE PROJETE="
+                       ZF-SOLDE-PROJETE
+           ELSE
+               ADD 1 TO WS-NB-KO
+               DISPLAY "GKBULK01 : " BLK-COMPTE " " BLK-CODOPE " "
+                       BLK-REFOPE " : REJETE, CODRET=" ZF-CODRET
+                       " " ZF-LIBRET
+           END-IF
+           .
+
+       1900-BILAN.
+      ******************************************************************EDEFAY
+      *  Report the run totals and set the final RC.
+           DISPLAY "GKBULK01 : " WS-NB-LUES " LIGNE(S), " WS-NB-OK
+                   " OK (MONTANT=" WS-MT-GLOBAL-OK "), " WS-NB-KO
+                   " REJETEE(S)"
+           IF WS-NB-KO > 0 THEN
+               MOVE '05' TO RC
+           END-IF
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE BULKIN-FDNAME
+           .
