@@ -0,0 +1,186 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKTRIAL1
+      * Original author: DEFAY E.
+      *
+      * Description    : Daily end-of-day trial balance. Sums
+      *                  ZACPT-SOLDE across every row of TBCPT (via
+      *                  MACPT's CACC full-scan cursor) and compares
+      *                  that grand total against WS-SOLDE-VEILLE
+      *                  (yesterday's closing total) plus
+      *                  WS-MT-GLOBAL-JOUR (the day's processed flow
+      *                  file F1-MT-GLOBAL), flagging any variance.
+      * Rules handling :
+      *             RC = 00 : Totals tie out, WS-ECART = 0
+      *             RC = 01 : Variance detected, WS-ECART <> 0
+      *             RC = 02 : Could not open PARAMTRIAL1
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : PARAMTRIAL1 - OPTIONAL, one line holding
+      *                   yesterday's closing total and the day's
+      *                   flow-file grand total as two comma-separated
+      *                   text numbers. When absent (DD not found),
+      *                   both default to zero.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Converted to a standalone batch main
+      *                         (own PARAMTRIAL1 parameter file) so
+      *                         the report can actually be scheduled
+      *                         - it had no caller as a subprogram.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKTRIAL1.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMTRIAL1-FDNAME
+           ASSIGN TO DYNAMIC PARAMTRIAL1-NAME
+           FILE STATUS IS WS-FS-PARAM
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMTRIAL1-FDNAME RECORDING MODE F.
+       01  PARAMTRIAL1-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Threshold parameter
+       01  PARAMTRIAL1-NAME  PIC X(30) VALUE 'PARAMTRIAL1'.
+       01  WS-FS-PARAM       PIC X(02).
+           88 FS-PARAM-OK    VALUE '00'.
+           88 FS-PARAM-DDN   VALUE '35'.
+      *  Prior closing total / day's flow total in, variance out
+       01 WS-DEMANDE.
+           05 WS-SOLDE-VEILLE    PIC S9(13)V9(2) COMP-3 VALUE 0.
+           05 WS-MT-GLOBAL-JOUR  PIC S9(13)V9(2) COMP-3 VALUE 0.
+       01 WS-RETOUR.
+            05 WS-CODRET         PIC X(02).
+               88 WS-CODRET-OK    VALUE "00".
+               88 WS-CODRET-ECART VALUE "01".
+            05 WS-SOLDE-TOTAL    PIC S9(13)V9(2) COMP-3.
+            05 WS-ECART          PIC S9(13)V9(2) COMP-3.
+            05 WS-NBCOMPTES      PIC 9(06).
+       01  RC                PIC X(02) VALUE '00'.
+           88 RC-IS-00       VALUE '00'.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1010-CHARGER-PARAMETRES
+           INITIALIZE WS-RETOUR
+           PERFORM 2000-CUMULER-COMPTES
+           PERFORM 2500-COMPARER-ECART
+           PERFORM 3000-IMPRIMER-RAPPORT
+           .
+
+       1010-CHARGER-PARAMETRES.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMTRIAL1 DD, when supplied, for
+      *  yesterday's closing total and the day's flow-file grand
+      *  total. Left at their WS-DEMANDE defaults (zero) when the DD
+      *  is not present.
+           OPEN INPUT PARAMTRIAL1-FDNAME
+           IF FS-PARAM-OK THEN
+               READ PARAMTRIAL1-FDNAME INTO PARAMTRIAL1-RECORD
+               IF FS-PARAM-OK THEN
+                   UNSTRING PARAMTRIAL1-RECORD DELIMITED BY ","
+                       INTO WS-SOLDE-VEILLE, WS-MT-GLOBAL-JOUR
+               END-IF
+               CLOSE PARAMTRIAL1-FDNAME
+           END-IF
+           .
+
+       2000-CUMULER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Walk MACPT's CACC cursor over every TBCPT row, same
+      *  READ-before-the-loop / READ-at-the-bottom idiom
+      *  GKCTRL01/GKMAJ001 use on FILEIN.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZACPT-CODRET-EOF
+               ADD ZACPT-SOLDE TO WS-SOLDE-TOTAL
+               ADD 1 TO WS-NBCOMPTES
+               MOVE "FET" TO ZACPT-FONCTION
+               CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       2500-COMPARER-ECART.
+      ******************************************************************EDEFAY
+      *  Compare the summed TBCPT total against yesterday's closing
+      *  total plus the day's flow-file grand total.
+           COMPUTE WS-ECART = WS-SOLDE-TOTAL
+                 - ( WS-SOLDE-VEILLE + WS-MT-GLOBAL-JOUR )
+           IF WS-ECART = ZERO
+               SET WS-CODRET-OK TO TRUE
+           ELSE
+               SET WS-CODRET-ECART TO TRUE
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       3000-IMPRIMER-RAPPORT.
+      ******************************************************************EDEFAY
+      *  Print the trial-balance report
+           DISPLAY "==== BALANCE DE FIN DE JOURNEE ===="
+           DISPLAY "NB COMPTES       : " WS-NBCOMPTES
+           DISPLAY "SOLDE TBCPT      : " WS-SOLDE-TOTAL
+           DISPLAY "SOLDE VEILLE     : " WS-SOLDE-VEILLE
+           DISPLAY "MT GLOBAL JOUR   : " WS-MT-GLOBAL-JOUR
+           DISPLAY "ECART            : " WS-ECART
+           IF WS-CODRET-OK
+               DISPLAY "==== BALANCE OK ===="
+           ELSE
+               DISPLAY "==== ECART DETECTE ===="
+           END-IF
+           .
