@@ -0,0 +1,257 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKTRIAL2
+      * Original author: DEFAY E.
+      *
+      * Description    : Month-end consolidated trial balance. Walks
+      *                  every row of TBCPT (via MACPT's CACC full-scan
+      *                  cursor, same idiom as GKTRIAL1), converts each
+      *                  account's ZACPT-SOLDE into the reporting
+      *                  currency (ZT2-DEVISE-REF) via CTBDEV's
+      *                  ZADEV-ACHAT rate, and prints a per-currency
+      *                  breakdown alongside the single consolidated
+      *                  total, so finance can see total exposure across
+      *                  currencies instead of per-currency silos.
+      * Rules handling :
+      *             RC = 00 : Every account currency converted OK
+      *             RC = 01 : One or more account currencies had no
+      *                       CTBDEV rate - those accounts are excluded
+      *                       from ZT2-SOLDE-CONSOLIDE and reported
+      *                       separately, RC still surfaces the gap
+      *             RC = 02 : Could not open PARAMTRIAL2
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : PARAMTRIAL2 - OPTIONAL, one line holding the
+      *                   three-letter reporting currency code.
+      *                   Defaults to EUR when the DD is not present.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Converted to a standalone batch main
+      *                         (own PARAMTRIAL2 parameter file) so
+      *                         the report can actually be scheduled
+      *                         - it had no caller as a subprogram.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKTRIAL2.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMTRIAL2-FDNAME
+           ASSIGN TO DYNAMIC PARAMTRIAL2-NAME
+           FILE STATUS IS WS-FS-PARAM
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMTRIAL2-FDNAME RECORDING MODE F.
+       01  PARAMTRIAL2-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBDEV.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Reporting-currency parameter
+       01  PARAMTRIAL2-NAME  PIC X(30) VALUE 'PARAMTRIAL2'.
+       01  WS-FS-PARAM       PIC X(02).
+           88 FS-PARAM-OK    VALUE '00'.
+           88 FS-PARAM-DDN   VALUE '35'.
+       01  RC                PIC X(02) VALUE '00'.
+           88 RC-IS-00       VALUE '00'.
+      *  Currency-conversion working fields, see 2700-CONVERTIR-COMPTE
+       01 WS-MONTANT-CONVERTI  PIC S9(13)V9(2) COMP-3.
+       01 WS-PUISSANCE-NBDEC   PIC 9(5) COMP-3.
+      *  Per-currency breakdown, native and converted totals
+       01 WS-DEV-BRK-FOUND     PIC X(01) VALUE 'N'.
+           88 DEV-BRK-FOUND    VALUE 'Y'.
+       01 WS-DEV-BREAKDOWN.
+           05  WS-DEV-BRK-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-DEV-BRK-IX.
+               10  WS-DEV-BRK-CODE      PIC X(03).
+               10  WS-DEV-BRK-COUNT     PIC 9(06).
+               10  WS-DEV-BRK-NATIF     PIC S9(13)V9(2) COMP-3.
+               10  WS-DEV-BRK-CONVERTI  PIC S9(13)V9(2) COMP-3.
+      *  Reporting currency in, consolidated total out
+       COPY "./Copybooks/ZTTRIAL2.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1010-CHARGER-PARAMETRES
+           INITIALIZE ZT2-RETOUR
+           PERFORM 2000-CUMULER-COMPTES
+           IF ZT2-NBDEVISES-INCONNUES > 0
+               SET ZT2-CODRET-DEVISE-INCONNUE TO TRUE
+               MOVE '01' TO RC
+           ELSE
+               SET ZT2-CODRET-OK TO TRUE
+           END-IF
+           PERFORM 3000-IMPRIMER-RAPPORT
+           .
+
+       1010-CHARGER-PARAMETRES.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMTRIAL2 DD, when supplied, for the
+      *  reporting currency code. Left at its EUR default when the DD
+      *  is not present.
+           MOVE 'EUR' TO ZT2-DEVISE-REF
+           OPEN INPUT PARAMTRIAL2-FDNAME
+           IF FS-PARAM-OK THEN
+               READ PARAMTRIAL2-FDNAME INTO PARAMTRIAL2-RECORD
+               IF FS-PARAM-OK THEN
+                   MOVE PARAMTRIAL2-RECORD(1:3) TO ZT2-DEVISE-REF
+               END-IF
+               CLOSE PARAMTRIAL2-FDNAME
+           END-IF
+           .
+
+       2000-CUMULER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Walk MACPT's CACC cursor over every TBCPT row, same
+      *  READ-before-the-loop / READ-at-the-bottom idiom GKTRIAL1 uses,
+      *  converting each account into ZT2-DEVISE-REF as it goes.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZACPT-CODRET-EOF
+               ADD 1 TO ZT2-NBCOMPTES
+               PERFORM 2700-CONVERTIR-COMPTE
+               MOVE "FET" TO ZACPT-FONCTION
+               CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       2700-CONVERTIR-COMPTE.
+      ******************************************************************EDEFAY
+      *  Convert one account's ZACPT-SOLDE into ZT2-DEVISE-REF via
+      *  CTBDEV's ZADEV-ACHAT rate for ZACPT-DEVISE, same rounding
+      *  idiom as MFMAJCPT's CONVERTIR-MONTANT. Left alone (no lookup)
+      *  when the account is already denominated in the reporting
+      *  currency. An account whose currency has no CTBDEV entry is
+      *  excluded from ZT2-SOLDE-CONSOLIDE and tallied in
+      *  ZT2-NBDEVISES-INCONNUES instead of aborting the whole run.
+           IF ZACPT-DEVISE = ZT2-DEVISE-REF THEN
+               MOVE ZACPT-SOLDE TO WS-MONTANT-CONVERTI
+               PERFORM 2800-ACCUMULER-DEVISE
+           ELSE
+               MOVE ZACPT-DEVISE TO ZADEV-CDEV
+               MOVE "SEL" TO ZADEV-FONCTION
+               CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
+               IF ZADEV-CODRET-OK THEN
+                   COMPUTE WS-PUISSANCE-NBDEC = 10 ** ZADEV-NBDEC
+                   COMPUTE WS-MONTANT-CONVERTI =
+                       FUNCTION INTEGER-PART(
+                           ( ZADEV-ACHAT * ZACPT-SOLDE )
+                           * WS-PUISSANCE-NBDEC )
+                       / WS-PUISSANCE-NBDEC
+                   PERFORM 2800-ACCUMULER-DEVISE
+               ELSE
+                   ADD 1 TO ZT2-NBDEVISES-INCONNUES
+                   DISPLAY "GKTRIAL2 : NO CTBDEV RATE FOR " ZACPT-DEVISE
+                           " - COMPTE " ZACPT-COMPTE " EXCLUDED"
+               END-IF
+           END-IF
+           .
+
+       2800-ACCUMULER-DEVISE.
+      ******************************************************************EDEFAY
+      *  Accumulate this account's native and converted amounts into
+      *  the per-currency breakdown, and add the converted amount to
+      *  the running consolidated total. Same linear search-then-insert
+      *  idiom as GKMAJ001/GKCTRL01's per-origin breakdowns.
+           ADD WS-MONTANT-CONVERTI TO ZT2-SOLDE-CONSOLIDE
+           MOVE 'N' TO WS-DEV-BRK-FOUND
+           PERFORM VARYING WS-DEV-BRK-IX FROM 1 BY 1
+                   UNTIL WS-DEV-BRK-IX > ZT2-NBDEVISES
+               IF WS-DEV-BRK-CODE (WS-DEV-BRK-IX) = ZACPT-DEVISE THEN
+                   SET DEV-BRK-FOUND TO TRUE
+                   ADD 1 TO WS-DEV-BRK-COUNT (WS-DEV-BRK-IX)
+                   ADD ZACPT-SOLDE
+                       TO WS-DEV-BRK-NATIF (WS-DEV-BRK-IX)
+                   ADD WS-MONTANT-CONVERTI
+                       TO WS-DEV-BRK-CONVERTI (WS-DEV-BRK-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT DEV-BRK-FOUND
+              AND ZT2-NBDEVISES < 20 THEN
+               ADD 1 TO ZT2-NBDEVISES
+               SET WS-DEV-BRK-IX TO ZT2-NBDEVISES
+               MOVE ZACPT-DEVISE TO WS-DEV-BRK-CODE (WS-DEV-BRK-IX)
+               MOVE 1 TO WS-DEV-BRK-COUNT (WS-DEV-BRK-IX)
+               MOVE ZACPT-SOLDE TO WS-DEV-BRK-NATIF (WS-DEV-BRK-IX)
+               MOVE WS-MONTANT-CONVERTI
+                   TO WS-DEV-BRK-CONVERTI (WS-DEV-BRK-IX)
+           END-IF
+           .
+
+       3000-IMPRIMER-RAPPORT.
+      ******************************************************************EDEFAY
+      *  Print the per-currency breakdown and the consolidated total.
+           DISPLAY "==== BALANCE CONSOLIDEE MULTI-DEVISES ===="
+           DISPLAY "DEVISE DE REFERENCE : " ZT2-DEVISE-REF
+           DISPLAY "NB COMPTES          : " ZT2-NBCOMPTES
+           PERFORM VARYING WS-DEV-BRK-IX FROM 1 BY 1
+                   UNTIL WS-DEV-BRK-IX > ZT2-NBDEVISES
+               DISPLAY WS-DEV-BRK-CODE (WS-DEV-BRK-IX) " COUNT="
+                       WS-DEV-BRK-COUNT (WS-DEV-BRK-IX) " NATIF="
+                       WS-DEV-BRK-NATIF (WS-DEV-BRK-IX) " CONVERTI="
+                       WS-DEV-BRK-CONVERTI (WS-DEV-BRK-IX)
+           END-PERFORM
+           IF ZT2-NBDEVISES-INCONNUES > 0
+               DISPLAY "DEVISES SANS TAUX   : "
+                       ZT2-NBDEVISES-INCONNUES
+           END-IF
+           DISPLAY "SOLDE CONSOLIDE     : " ZT2-SOLDE-CONSOLIDE
+           IF ZT2-CODRET-OK
+               DISPLAY "==== CONSOLIDATION OK ===="
+           ELSE
+               DISPLAY "==== CONSOLIDATION INCOMPLETE ===="
+           END-IF
+           .
