@@ -0,0 +1,162 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKINQ01
+      * Original author: DEFAY E.
+      *
+      * Description    : Consolidated customer-inquiry entry point.
+      *                  Given an account number, looks it up through
+      *                  MACPT (SEL) and returns its balance, name and
+      *                  last-update date, joined with its currency's
+      *                  buy/sell rate from MADEV and its last few
+      *                  MAHIS history rows, without going through a
+      *                  posting operation.
+      * Rules handling :
+      *             RC = 00 : Account found, ZI-RETOUR populated
+      *             RC = other : ZACPT-CODRET forwarded as-is
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Consolidated the balance lookup with the
+      *                         account's currency buy/sell rate (MADEV
+      *                         SEL) and its last WS-MAX-HIST MAHIS rows
+      *                         (CHIS OPN/FET/CLO over the account's
+      *                         full date range), so customer service
+      *                         gets one joined view instead of having
+      *                         to run MACPT/MADEV/MAHIS lookups
+      *                         separately.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKINQ01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBDEV.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+      *  Last-N history working fields
+       01  WS-MAX-HIST          PIC 9(02) VALUE 5.
+       01  WS-DATDEB-BAS        PIC X(10) VALUE '0001-01-01'.
+       01  WS-DATFIN-HAUT       PIC X(10) VALUE '9999-12-31'.
+       01  WS-IX                PIC 9(02).
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      ******************************************************************
+       LINKAGE SECTION.
+      *  Account looked up / balance returned
+       COPY "./Copybooks/ZIINQ01.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZI-COMPTE, ZI-RETOUR.
+           PERFORM 1000-Main.
+           EXIT PROGRAM.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           INITIALIZE ZI-RETOUR
+           PERFORM 2000-CONSULTER-COMPTE
+           IF ZI-CODRET-OK THEN
+               PERFORM 2100-CONSULTER-DEVISE
+               PERFORM 2200-CONSULTER-HISTORIQUE
+           END-IF
+           .
+
+       2000-CONSULTER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Look the account up through MACPT and forward its balance,
+      *  name and last-update date back to the caller.
+           MOVE ZI-COMPTE TO ZACPT-COMPTE
+           MOVE "SEL"     TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           MOVE ZACPT-CODRET TO ZI-CODRET
+           IF ZI-CODRET-OK THEN
+               MOVE ZACPT-NOM   TO ZI-NOM
+               MOVE ZACPT-SOLDE TO ZI-SOLDE
+               MOVE ZACPT-DDMAJ TO ZI-DDMAJ
+           END-IF
+           .
+
+       2100-CONSULTER-DEVISE.
+      ******************************************************************EDEFAY
+      *  Look the account's currency up through MADEV and forward its
+      *  buy/sell rate back to the caller.
+           MOVE ZACPT-DEVISE TO ZADEV-CDEV
+           MOVE "SEL"        TO ZADEV-FONCTION
+           CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
+           IF ZADEV-CODRET-OK THEN
+               MOVE ZADEV-CDEV  TO ZI-DEVISE
+               MOVE ZADEV-ACHAT TO ZI-DEV-ACHAT
+               MOVE ZADEV-VENTE TO ZI-DEV-VENTE
+           END-IF
+           .
+
+       2200-CONSULTER-HISTORIQUE.
+      ******************************************************************EDEFAY
+      *  Walk the account's full MAHIS history range and keep only the
+      *  last WS-MAX-HIST rows encountered (CHIS fetches oldest-to-
+      *  newest, so each new row bumps the oldest kept one out).
+           MOVE 0             TO ZI-NB-HIST
+           MOVE ZACPT-COMPTE  TO ZAHIS-COMPTE
+           MOVE WS-DATDEB-BAS TO ZAHIS-DATDEB
+           MOVE WS-DATFIN-HAUT TO ZAHIS-DATFIN
+           MOVE "OPN" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               PERFORM 2210-EMPILER-HISTORIQUE
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       2210-EMPILER-HISTORIQUE.
+      ******************************************************************EDEFAY
+      *  Append the fetched row to ZI-HISTORIQUE, sliding the table
+      *  down one slot first once it is already full.
+           IF ZI-NB-HIST < WS-MAX-HIST THEN
+               ADD 1 TO ZI-NB-HIST
+           ELSE
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > WS-MAX-HIST - 1
+                   MOVE ZI-HISTORIQUE (WS-IX + 1)
+                     TO ZI-HISTORIQUE (WS-IX)
+               END-PERFORM
+           END-IF
+           MOVE ZAHIS-REFOPE TO ZI-H-REFOPE (ZI-NB-HIST)
+           MOVE ZAHIS-CODOPE TO ZI-H-CODOPE (ZI-NB-HIST)
+           MOVE ZAHIS-DTOPER TO ZI-H-DTOPER (ZI-NB-HIST)
+           MOVE ZAHIS-MNTOPE TO ZI-H-MNTOPE (ZI-NB-HIST)
+           .
