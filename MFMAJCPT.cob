@@ -14,11 +14,161 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MFMAJCPT.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  11/01/23. 
-       DATE-COMPILED. 11/01/23. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  11/01/23.
+       DATE-COMPILED. 11/01/23.
        SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Moved ZF-MAJCPT/ZF-RETOUR to LINKAGE so
+      *                         callers (GKMAJ001) can actually drive
+      *                         postings through this program.
+      * 08/08/26  EDEFAY        Reject ZF-MNTOPE outside ZAOPE-MNTMIN/
+      *                         MNTMAX (CODRET 10) before MAJ-SOLDE.
+      * 08/08/26  EDEFAY        Reject a debit that would push the
+      *                         account past its ZACPT-LIMDEC overdraft
+      *                         limit (CODRET 11) before MAJ-SOLDE.
+      * 08/08/26  EDEFAY        Convert ZF-MNTOPE via ZADEV-ACHAT only
+      *                         when ZF-CODDEV differs from the
+      *                         account's own ZACPT-DEVISE, instead of
+      *                         always converting every operation into
+      *                         one implicit reference currency.
+      * 08/08/26  EDEFAY        Compensate MAJ-SOLDE (re-apply the
+      *                         opposite delta via MACPT UPD) when
+      *                         MAJ-HISTORIQUE fails, so a history
+      *                         insert failure never leaves the account
+      *                         balance updated with no matching
+      *                         history row (CODRET-HIST-ECHEC).
+      * 08/08/26  EDEFAY        When ZF-IS-REVERSAL = 'Y', flip which
+      *                         side (add/sub) ZF-CODOPE's own
+      *                         IS-ADD-OPE/IS-SUB-OPE class posts to,
+      *                         and stamp ZF-REFOPE-LIE onto the new
+      *                         history row, so GKMAJ001 can repost an
+      *                         original operation with its sign
+      *                         flipped as a linked reversal.
+      * 08/08/26  EDEFAY        VERIF-COMPTE now rejects a post against
+      *                         a dormant account (ZACPT-DORMANT) with
+      *                         CODRET-COMPTE-DORMANT, until GKREACT01
+      *                         explicitly reactivates it.
+      * 08/08/26  EDEFAY        DETERMINER-SENS now sources the raw
+      *                         add/sub direction from ZAOPE-SENS
+      *                         (fetched from TBOPE by VERIF-CODOPE)
+      *                         instead of ZF-CODOPE's own hardcoded
+      *                         IS-ADD-OPE/IS-SUB-OPE 88-levels, which
+      *                         are now removed from ZFMAJCPT.cpy - a
+      *                         new operation code can be onboarded
+      *                         through TBOPE alone.
+      * 08/08/26  EDEFAY        New VERIF-PLAFOND-JOUR rejects a
+      *                         posting (CODRET-PLAFOND-JOUR) that
+      *                         would push this account's cumulative
+      *                         MNTOPE for this CODOPE, over today's
+      *                         MAHIS history, past ZAOPE-PLAFJOUR.
+      * 08/08/26  EDEFAY        New CONVERTIR-MONTANT replaces the
+      *                         inline ZADEV-ACHAT * ZF-MNTOPE
+      *                         conversions in VERIF-DECOUVERT/
+      *                         TRAITEMENT, rounding the converted
+      *                         amount to the new ZADEV-NBDEC decimal
+      *                         places instead of assuming two for
+      *                         every currency.
+      * 08/08/26  EDEFAY        MAJ-HISTORIQUE now stamps ZF-OPERATEUR
+      *                         (who/what posted the operation) onto
+      *                         the new ZAHIS-OPERATEUR column, so an
+      *                         audit can trace a history row back to
+      *                         its posting channel.
+      * 08/08/26  EDEFAY        Replaced the CALL "ABEND PGM" hard stop
+      *                         on a failed verification with a
+      *                         graceful return: 1000-Main simply stops
+      *                         performing further checks once
+      *                         NOT CODRET-OK and GOBACKs with whatever
+      *                         ZF-RETOUR the failing check already
+      *                         set, logging it (DISPLAY) so a rejected
+      *                         posting can be triaged from the job
+      *                         output without reading source. New
+      *                         CODRET-CODOPE-INCONNU/CODDEV-INCONNU/
+      *                         COMPTE-INCONNU distinguish an unknown
+      *                         code/currency/account lookup from each
+      *                         other, and VERIF-CODOPE/CODDEV/COMPTE
+      *                         now build a ZF-LIBRET naming the field
+      *                         and the offending value instead of
+      *                         relying on the looked-up accessor's own
+      *                         (often generic) LIBRET.
+      * 08/08/26  EDEFAY        New ZF-SIMULATION flag: when set, all
+      *                         verifications still run in full and
+      *                         TRAITEMENT still computes the projected
+      *                         ZACPT-SOLDE (returned in the new
+      *                         ZF-SOLDE-PROJETE), but MAJ-SOLDE and
+      *                         MAJ-HISTORIQUE are skipped so nothing is
+      *                         actually committed - lets a caller
+      *                         project a flow file's effect on
+      *                         balances before running it live.
+      * 08/08/26  EDEFAY        MAJ-HISTORIQUE now carries the new
+      *                         ZF-CORRELID (run date + file + record
+      *                         sequence, built by GKMAJ001) onto the
+      *                         new ZAHIS-CORRELID column, so a posted
+      *                         history row can be traced back to the
+      *                         exact source record that caused it.
+      * 08/08/26  EDEFAY        New VERIF-SOLDE-MIN, performed after
+      *                         VERIF-DECOUVERT: rejects a debit with
+      *                         the new CODRET-SOLDE-MIN when it would
+      *                         push a tiered account (new ZACPT-TIER/
+      *                         ZACPT-SOLDEMIN on CTBCPT) below its
+      *                         required minimum balance, the same way
+      *                         VERIF-DECOUVERT guards the overdraft
+      *                         limit. Left alone (no minimum enforced)
+      *                         when ZACPT-SOLDEMIN is zero.
+      * 08/08/26  EDEFAY        New ZF-DATE-CLOTURE (caller-supplied
+      *                         last accounting-period close) and new
+      *                         VERIF-PERIODE, performed before
+      *                         VERIF-MONTANT: rejects a posting dated
+      *                         at or before the close (new
+      *                         CODRET-PERIODE-CLOSE) or after today
+      *                         (new CODRET-DATE-FUTURE).
+      * 08/08/26  EDEFAY        New VERIF-MONTANT-SIGNE, performed
+      *                         before VERIF-PERIODE: rejects a
+      *                         zero-or-negative ZF-MNTOPE (new
+      *                         CODRET-MONTANT-INVALIDE) before it can
+      *                         invert a debit into a credit.
+      * 08/08/26  EDEFAY        MAJ-SOLDE/COMPENSER-SOLDE now also stamp
+      *                         ZF-CORRELID/ZF-REFOPE-LIE onto the
+      *                         transient ZACPT-CORRELID/ZACPT-REFOPE-
+      *                         LIE pass-through, so the TBAUD row an
+      *                         UPD produces carries the same
+      *                         flow-file-origin tag as the matching
+      *                         ZAHIS row, letting GKRECO01 filter both
+      *                         legs the same way.
+      * 08/08/26  EDEFAY        MAJ-HISTORIQUE now stamps ZAHIS-MNTOPE
+      *                         from FUNCTION ABS(WS-DELTA-APPLIED) -
+      *                         the amount actually applied to
+      *                         ZACPT-SOLDE - instead of the raw
+      *                         pre-conversion ZF-MNTOPE, so a multi-
+      *                         currency posting's TBHIS row and its
+      *                         TBAUD before/after delta agree; they
+      *                         previously disagreed by the exchange-
+      *                         rate factor, which GKRECO01's three-way
+      *                         reconciliation read as a mismatch.
+      * 08/08/26  EDEFAY        TRAITEMENT now stamps ZF-SOLDE-PROJETE
+      *                         after MAJ-SOLDE/MAJ-HISTORIQUE run,
+      *                         instead of before - their blind MOVE
+      *                         X-RETOUR TO ZF-RETOUR only fills
+      *                         ZF-RETOUR's first 35 bytes (the
+      *                         accessors' own RETOUR groups, CODRET+
+      *                         SQLCODE DISPLAY+LIBRET) and space-pads
+      *                         the rest of the 42-byte ZF-RETOUR
+      *                         group, where ZF-SOLDE-PROJETE lives -
+      *                         every real posting was clobbering its
+      *                         own just-computed projected balance
+      *                         with space-fill.
+      * 08/08/26  EDEFAY        MAJ-SOLDE now stamps ZACPT-DDMVT from
+      *                         WS-JOUR-ISO before the MACPT UPD - it
+      *                         was never set, so 8700-UPDATE kept
+      *                         re-persisting whatever stale value the
+      *                         prior SEL fetched, which fed incorrect
+      *                         elapsed-time figures into GKDORM01's
+      *                         dormancy check and GKINTR01's
+      *                         incremental interest accrual.
       ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -29,29 +179,30 @@
        COPY "./Copybooks/CTBOPE.cpy".
       *  Accessors auth
        01 AUTH-QUERY           PIC 9(02) VALUE 0.
-      *  Actions
-       01 ZF-MAJCPT.
-           05 ZF-COMPTE          PIC X(11).
-           05 ZF-REFOPE          PIC X(03).
-           05 ZF-CODOPE          PIC X(03).
-               88 IS-ADD-OPE     VALUES "PRL" OR
-                                        "RMB" OR 
-                                        "VIR" OR 
-                                        "RET" OR 
-                                        "RTD" OR 
-                                        "AGI".
-               88 IS-SUB-OPE     VALUES "VER" OR
-                                        "VRD" OR
-                                        "INT" OR
-                                        "VVF".
-           05 ZF-DATOPE          PIC X(10).
-           05 ZF-MNTOPE          PIC S9(11)V99 COMP-3.
-           05 ZF-CODDEV          PIC X(03).
-       01 ZF-RETOUR.
-            05 ZF-CODRET         PIC X(02).
-               88 CODRET-OK      VALUE "00".
-            05 ZF-SQLCODE        PIC S9(3) COMP-3.
-            05 ZF-LIBRET         PIC X(30).
+      *  Overdraft check working field
+       01 WS-NOUVEAU-SOLDE     PIC S9(13)V9(2) COMP-3.
+      *  Signed delta actually applied to ZACPT-SOLDE by TRAITEMENT,
+      *  kept so COMPENSER-SOLDE can reverse it if MAJ-HISTORIQUE fails
+       01 WS-DELTA-APPLIED     PIC S9(13)V9(2) COMP-3.
+      *  Currency-conversion working fields, see 2900-ARRONDIR-NBDEC
+       01 WS-MONTANT-CONVERTI  PIC S9(13)V9(2) COMP-3.
+       01 WS-PUISSANCE-NBDEC   PIC 9(5) COMP-3.
+      *  VERIF-PLAFOND-JOUR working fields
+       01 WS-JOUR-YYYYMMDD     PIC 9(08).
+       01 WS-JOUR-ISO          PIC X(10).
+       01 WS-CUMUL-JOUR        PIC S9(11)V99 COMP-3.
+      *  Effective posting direction - same as ZAOPE-SENS's own
+      *  ZAOPE-IS-DEBIT/ZAOPE-IS-CREDIT class, except flipped when this
+      *  call is a reversal (ZF-REVERSAL)
+       01 WS-EFFECTIF.
+           05 WS-EFF-SUB       PIC X(01) VALUE "N".
+               88 EFF-IS-SUB   VALUE "Y".
+           05 WS-EFF-ADD       PIC X(01) VALUE "N".
+               88 EFF-IS-ADD   VALUE "Y".
+      ******************************************************************
+       LINKAGE SECTION.
+      *  Action requested by the caller
+       COPY "./Copybooks/ZFMAJCPT.cpy".
       ******************************************************************
       *  Program : Setup, run main routine and exit.
       *    
@@ -75,33 +226,58 @@
       *    - Dxxx : Displays
       *    - Cxxx : Calls
       ******************************************************************
-       PROCEDURE DIVISION USING BY REFERENCE ZF-CODRET.
+       PROCEDURE DIVISION USING ZF-MAJCPT, ZF-RETOUR.
            PERFORM 1000-Main.
-           EXIT PROGRAM MFMAJCPT.
+           EXIT PROGRAM.
 
        1000-Main.
       ******************************************************************EDEFAY
       *  This routine should follow the logic of the program purpose.
-           INITIALIZE WS-RETOUR
+           INITIALIZE ZF-RETOUR
       *    Verify CODOPE
            PERFORM VERIF-CODOPE
       *    Verify CODDEV
            IF CODRET-OK
                PERFORM VERIF-CODDEV
-           ELSE
-               CALL "ABEND PGM"
            END-IF
       *    Verify COMPTE
            IF CODRET-OK
                PERFORM VERIF-COMPTE
-           ELSE
-               CALL "ABEND PGM"
-           END-IF           
+           END-IF
+      *    Verify MNTOPE is strictly positive
+           IF CODRET-OK
+               PERFORM VERIF-MONTANT-SIGNE
+           END-IF
+      *    Verify ZF-DATOPE against the last accounting-period close
+      *    and today's date
+           IF CODRET-OK
+               PERFORM VERIF-PERIODE
+           END-IF
+      *    Verify MNTOPE against ZAOPE-MNTMIN/MNTMAX
+           IF CODRET-OK
+               PERFORM VERIF-MONTANT
+           END-IF
+      *    Verify today's cumulative MNTOPE for this CODOPE against
+      *    ZAOPE-PLAFJOUR
+           IF CODRET-OK
+               PERFORM VERIF-PLAFOND-JOUR
+           END-IF
+      *    Work out the effective add/sub direction (flipped for a
+      *    reversal), then verify overdraft limit for a debit
+           IF CODRET-OK
+               PERFORM DETERMINER-SENS
+               PERFORM VERIF-DECOUVERT
+           END-IF
+      *    Verify tiered accounts' required minimum balance
+           IF CODRET-OK
+               PERFORM VERIF-SOLDE-MIN
+           END-IF
       *    All checks passed
            IF CODRET-OK
                PERFORM TRAITEMENT
            ELSE
-               CALL "ABEND PGM"
+               DISPLAY "MFMAJCPT : REJECTED " ZF-COMPTE " " ZF-CODOPE
+                       " CODRET=" ZF-CODRET " " ZF-LIBRET
            END-IF
            GOBACK
            .
@@ -113,6 +289,11 @@
            MOVE "SEL" TO ZAOPE-FONCTION
            CALL "MAOPE" USING ZAOPE-ZCMA, AUTH-QUERY
            MOVE ZAOPE-RETOUR TO ZF-RETOUR
+           IF NOT CODRET-OK THEN
+               SET CODRET-CODOPE-INCONNU TO TRUE
+               STRING "CODOPE INCONNU " ZF-CODOPE
+                   DELIMITED BY SIZE INTO ZF-LIBRET
+           END-IF
            .
 
        VERIF-CODDEV.
@@ -122,44 +303,298 @@
            MOVE "SEL" TO ZADEV-FONCTION
            CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
            MOVE ZADEV-RETOUR TO ZF-RETOUR
+           IF NOT CODRET-OK THEN
+               SET CODRET-CODDEV-INCONNU TO TRUE
+               STRING "CODDEV INCONNU " ZF-CODDEV
+                   DELIMITED BY SIZE INTO ZF-LIBRET
+           END-IF
            .
 
        VERIF-COMPTE.
       ******************************************************************EDEFAY
-      *  verify if account exist
+      *  Verify the account exists, then refuse to post against it
+      *  while it is flagged dormant (ZACPT-DORMANT) - it must be
+      *  explicitly reactivated (GKREACT01) before it can move again.
            MOVE ZF-COMPTE TO ZACPT-COMPTE
            MOVE "SEL" TO ZACPT-FONCTION
            CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
            MOVE ZACPT-RETOUR TO ZF-RETOUR
+           IF NOT CODRET-OK THEN
+               SET CODRET-COMPTE-INCONNU TO TRUE
+               STRING "COMPTE INCONNU " ZF-COMPTE
+                   DELIMITED BY SIZE INTO ZF-LIBRET
+           END-IF
+           IF CODRET-OK
+              AND ZACPT-DORMANT THEN
+               SET CODRET-COMPTE-DORMANT TO TRUE
+               MOVE "COMPTE DORMANT" TO ZF-LIBRET
+           END-IF
+           .
+
+       VERIF-MONTANT-SIGNE.
+      ******************************************************************EDEFAY
+      *  Reject a posting whose ZF-MNTOPE is not strictly positive -
+      *  PIC S9(11)V99 COMP-3 would otherwise let a negative amount
+      *  through and flip the intended direction of a VIR or RET once
+      *  DETERMINER-SENS/TRAITEMENT apply it.
+           IF ZF-MNTOPE NOT > ZERO THEN
+               SET CODRET-MONTANT-INVALIDE TO TRUE
+               MOVE "MONTANT DOIT ETRE POSITIF" TO ZF-LIBRET
+           END-IF
+           .
+
+       VERIF-PERIODE.
+      ******************************************************************EDEFAY
+      *  Reject a posting dated at or before the last accounting-
+      *  period close (ZF-DATE-CLOTURE, supplied by the caller -
+      *  GKMAJ001/GKBULK01 read it from an OPTIONAL PARAMCLOT config
+      *  line, defaulting to a low sentinel when no period has been
+      *  closed yet) or dated after today, the same way an overdraft
+      *  or minimum-balance breach is rejected with its own CODRET.
+           ACCEPT WS-JOUR-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-JOUR-YYYYMMDD(1:4) "-" WS-JOUR-YYYYMMDD(5:2)
+                  "-" WS-JOUR-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-JOUR-ISO
+           IF ZF-DATOPE <= ZF-DATE-CLOTURE THEN
+               SET CODRET-PERIODE-CLOSE TO TRUE
+               MOVE "PERIODE CLOTUREE" TO ZF-LIBRET
+           ELSE
+               IF ZF-DATOPE > WS-JOUR-ISO THEN
+                   SET CODRET-DATE-FUTURE TO TRUE
+                   MOVE "DATE POSTERIEURE A CE JOUR" TO ZF-LIBRET
+               END-IF
+           END-IF
+           .
+
+       VERIF-MONTANT.
+      ******************************************************************EDEFAY
+      *  Verify ZF-MNTOPE falls within the ZAOPE-MNTMIN/MNTMAX bounds
+      *  fetched for CODOPE by VERIF-CODOPE, rejecting it with a
+      *  distinct CODRET instead of silently posting it.
+           IF ZF-MNTOPE < ZAOPE-MNTMIN
+              OR ZF-MNTOPE > ZAOPE-MNTMAX THEN
+               SET CODRET-HORS-BORNES TO TRUE
+               MOVE "MONTANT HORS BORNES" TO ZF-LIBRET
+           END-IF
+           .
+
+       VERIF-PLAFOND-JOUR.
+      ******************************************************************EDEFAY
+      *  When ZAOPE-PLAFJOUR is configured (non-zero), walk MAHIS's
+      *  CHIS cursor over today's history for this account, sum
+      *  MNTOPE for rows matching this same CODOPE, and reject this
+      *  operation if adding it would push that daily cumulative total
+      *  past ZAOPE-PLAFJOUR. Left alone (no cap enforced) when
+      *  ZAOPE-PLAFJOUR is zero, so existing operation codes are
+      *  unaffected until a cap is set on TBOPE.
+           IF ZAOPE-PLAFJOUR NOT = ZERO THEN
+               ACCEPT WS-JOUR-YYYYMMDD FROM DATE YYYYMMDD
+               STRING WS-JOUR-YYYYMMDD(1:4) "-" WS-JOUR-YYYYMMDD(5:2)
+                      "-" WS-JOUR-YYYYMMDD(7:2)
+                      DELIMITED BY SIZE INTO WS-JOUR-ISO
+               MOVE ZF-COMPTE   TO ZAHIS-COMPTE
+               MOVE WS-JOUR-ISO TO ZAHIS-DATDEB
+               MOVE WS-JOUR-ISO TO ZAHIS-DATFIN
+               MOVE ZERO        TO WS-CUMUL-JOUR
+               MOVE "OPN" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+               PERFORM UNTIL ZAHIS-CODRET-EOF
+                   IF ZAHIS-CODOPE = ZF-CODOPE THEN
+                       ADD ZAHIS-MNTOPE TO WS-CUMUL-JOUR
+                   END-IF
+                   MOVE "FET" TO ZAHIS-FONCTION
+                   CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+               END-PERFORM
+               MOVE "CLO" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+               ADD ZF-MNTOPE TO WS-CUMUL-JOUR
+               IF WS-CUMUL-JOUR > ZAOPE-PLAFJOUR THEN
+                   SET CODRET-PLAFOND-JOUR TO TRUE
+                   MOVE "PLAFOND JOURNALIER DEPASSE" TO ZF-LIBRET
+               END-IF
+           END-IF
+           .
+
+       DETERMINER-SENS.
+      ******************************************************************EDEFAY
+      *  Work out which side (add/sub) this call effectively posts to.
+      *  Normally that is just ZAOPE-SENS's own ZAOPE-IS-DEBIT/
+      *  ZAOPE-IS-CREDIT class (fetched from TBOPE for ZF-CODOPE by
+      *  VERIF-CODOPE), but a reversal (ZF-REVERSAL) reposts the
+      *  original operation with its sign flipped, so the two are
+      *  swapped.
+           MOVE "N" TO WS-EFF-SUB
+           MOVE "N" TO WS-EFF-ADD
+           IF ZF-REVERSAL THEN
+               IF ZAOPE-IS-DEBIT THEN
+                   SET EFF-IS-ADD TO TRUE
+               END-IF
+               IF ZAOPE-IS-CREDIT THEN
+                   SET EFF-IS-SUB TO TRUE
+               END-IF
+           ELSE
+               IF ZAOPE-IS-DEBIT THEN
+                   SET EFF-IS-SUB TO TRUE
+               END-IF
+               IF ZAOPE-IS-CREDIT THEN
+                   SET EFF-IS-ADD TO TRUE
+               END-IF
+           END-IF
+           .
+
+       VERIF-DECOUVERT.
+      ******************************************************************EDEFAY
+      *  For a debit (EFF-IS-SUB), reject the operation with a distinct
+      *  CODRET if it would push the account past its ZACPT-LIMDEC
+      *  overdraft limit, instead of silently posting it. Only converts
+      *  ZF-MNTOPE via ZADEV-ACHAT when the operation's currency differs
+      *  from the account's own ZACPT-DEVISE.
+           IF EFF-IS-SUB THEN
+               IF ZF-CODDEV = ZACPT-DEVISE THEN
+                   COMPUTE WS-NOUVEAU-SOLDE = ZACPT-SOLDE - ZF-MNTOPE
+               ELSE
+                   PERFORM CONVERTIR-MONTANT
+                   COMPUTE WS-NOUVEAU-SOLDE = ZACPT-SOLDE
+                         - WS-MONTANT-CONVERTI
+               END-IF
+               IF WS-NOUVEAU-SOLDE < ( 0 - ZACPT-LIMDEC ) THEN
+                   SET CODRET-DECOUVERT TO TRUE
+                   MOVE "DECOUVERT NON AUTORISE" TO ZF-LIBRET
+               END-IF
+           END-IF
+           .
+
+       VERIF-SOLDE-MIN.
+      ******************************************************************EDEFAY
+      *  For a debit on a tiered account with a configured minimum
+      *  balance (ZACPT-SOLDEMIN non-zero), reject the operation if it
+      *  would push the account below that minimum, the same way
+      *  VERIF-DECOUVERT guards the overdraft limit - reuses the
+      *  WS-NOUVEAU-SOLDE VERIF-DECOUVERT already computed for a debit
+      *  instead of recomputing it.
+           IF EFF-IS-SUB
+              AND ZACPT-SOLDEMIN NOT = ZERO THEN
+               IF WS-NOUVEAU-SOLDE < ZACPT-SOLDEMIN THEN
+                   SET CODRET-SOLDE-MIN TO TRUE
+                   MOVE "SOLDE MINIMUM NON RESPECTE" TO ZF-LIBRET
+               END-IF
+           END-IF
+           .
+
+       CONVERTIR-MONTANT.
+      ******************************************************************EDEFAY
+      *  Convert ZF-MNTOPE (denominated in ZF-CODDEV) into the account's
+      *  own currency via ZADEV-ACHAT, then round the result down to
+      *  ZADEV-NBDEC decimal places instead of assuming every currency
+      *  uses two decimals - a JPY-rated (NBDEC=0) conversion lands on
+      *  whole units rather than being left at TBDEV's own fixed
+      *  two-decimal ACHAT/VENTE precision. Leaves the result in
+      *  WS-MONTANT-CONVERTI.
+           COMPUTE WS-PUISSANCE-NBDEC = 10 ** ZADEV-NBDEC
+           COMPUTE WS-MONTANT-CONVERTI =
+               FUNCTION INTEGER-PART(
+                   ( ZADEV-ACHAT * ZF-MNTOPE ) * WS-PUISSANCE-NBDEC )
+               / WS-PUISSANCE-NBDEC
            .
 
        TRAITEMENT.
       ******************************************************************EDEFAY
-      *  Check what kind of operation is it, then update account & hist
-           IF IS-SUB-OPE THEN
-               ZACPT-SOLDE = ZACPT-SOLDE - ( ZADEV-MTACHAT * ZF-MNTOPE ) 
+      *  Check what kind of operation is it, then update account & hist.
+      *  Only converts ZF-MNTOPE via ZADEV-ACHAT when the operation's
+      *  currency differs from the account's own ZACPT-DEVISE. Posts to
+      *  the EFF-IS-SUB/EFF-IS-ADD side determined by DETERMINER-SENS,
+      *  not the raw IS-SUB-OPE/IS-ADD-OPE class, so a reversal posts
+      *  with the sign flipped.
+           IF EFF-IS-SUB THEN
+               COMPUTE WS-DELTA-APPLIED = WS-NOUVEAU-SOLDE - ZACPT-SOLDE
+               COMPUTE ZACPT-SOLDE = WS-NOUVEAU-SOLDE
            END-IF
-           IF IS-ADD-OPE THEN
-               ZACPT-SOLDE = ZACPT-SOLDE + ( ZADEV-MTACHAT * ZF-MNTOPE )
+           IF EFF-IS-ADD THEN
+               IF ZF-CODDEV = ZACPT-DEVISE THEN
+                   MOVE ZF-MNTOPE TO WS-DELTA-APPLIED
+               ELSE
+                   PERFORM CONVERTIR-MONTANT
+                   MOVE WS-MONTANT-CONVERTI TO WS-DELTA-APPLIED
+               END-IF
+               COMPUTE ZACPT-SOLDE = ZACPT-SOLDE + WS-DELTA-APPLIED
            END-IF
-           PERFORM MAJ-SOLDE
-           IF ZF-CODRET = "00" 
-               PERFORM MAJ-HISTORIQUE
+           IF ZF-IS-SIMULATION THEN
+               MOVE ZACPT-SOLDE TO ZF-SOLDE-PROJETE
+               SET CODRET-OK TO TRUE
+               DISPLAY "MFMAJCPT : SIMULATION " ZF-COMPTE " " ZF-CODOPE
+                       " SOLDE PROJETE=" ZF-SOLDE-PROJETE
+           ELSE
+               PERFORM MAJ-SOLDE
+               IF CODRET-OK
+                   PERFORM MAJ-HISTORIQUE
+                   IF NOT CODRET-OK
+                       PERFORM COMPENSER-SOLDE
+                   END-IF
+               END-IF
+      *        MAJ-SOLDE/MAJ-HISTORIQUE's blind MOVE X-RETOUR TO
+      *        ZF-RETOUR only fills ZF-RETOUR's first 35 bytes (its
+      *        accessors' own RETOUR groups are CODRET+SQLCODE DISPLAY+
+      *        LIBRET, 35 bytes) and space-pads the rest of the 42-byte
+      *        ZF-RETOUR group, which is where ZF-SOLDE-PROJETE lives -
+      *        so it must be stamped here, after every such MOVE in
+      *        this branch has already run.
+               MOVE ZACPT-SOLDE TO ZF-SOLDE-PROJETE
            END-IF
            .
 
+       COMPENSER-SOLDE.
+      ******************************************************************EDEFAY
+      *  MAJ-HISTORIQUE failed after MAJ-SOLDE already committed - undo
+      *  the balance change by re-applying the opposite of the delta
+      *  TRAITEMENT applied, through another MACPT UPD, then report
+      *  CODRET-HIST-ECHEC instead of the raw MAHIS failure so the
+      *  caller knows the operation was fully rolled back rather than
+      *  half-posted. Tagged with the same ZF-CORRELID/ZF-REFOPE-LIE
+      *  as the MAJ-SOLDE call it is undoing, so the two TBAUD rows
+      *  cancel out to a net-zero contribution in GKRECO01's
+      *  flow-file-sourced balance leg instead of leaving only the
+      *  original (now-reverted) delta counted.
+           COMPUTE ZACPT-SOLDE = ZACPT-SOLDE - WS-DELTA-APPLIED
+           MOVE "UPD" TO ZACPT-FONCTION
+           MOVE ZF-CORRELID   TO ZACPT-CORRELID
+           MOVE ZF-REFOPE-LIE TO ZACPT-REFOPE-LIE
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           SET CODRET-HIST-ECHEC TO TRUE
+           MOVE "HISTO ECHEC - SOLDE COMPENSE" TO ZF-LIBRET
+           .
+
        MAJ-SOLDE.
       ******************************************************************EDEFAY
-      *  Update the account
+      *  Update the account. Stamps today's date (WS-JOUR-ISO, already
+      *  computed by VERIF-PERIODE) onto ZACPT-DDMVT so GKDORM01's
+      *  dormancy check and GKINTR01's interest accrual both see this
+      *  posting as the account's last movement date, and the transient
+      *  ZACPT-CORRELID/ZACPT-REFOPE-LIE pass-through from ZF-CORRELID/
+      *  ZF-REFOPE-LIE so 8720-INSERER-AUDIT's TBAUD row carries the
+      *  same flow-file-origin tag as the matching MAJ-HISTORIQUE row.
            MOVE "UPD" TO ZACPT-FONCTION
+           MOVE WS-JOUR-ISO   TO ZACPT-DDMVT
+           MOVE ZF-CORRELID   TO ZACPT-CORRELID
+           MOVE ZF-REFOPE-LIE TO ZACPT-REFOPE-LIE
            CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
            MOVE ZACPT-RETOUR TO ZF-RETOUR
-           . 
+           .
 
        MAJ-HISTORIQUE.
       ******************************************************************EDEFAY
-      *  Add the operation to the history 
+      *  Add the operation to the history
+           MOVE ZF-COMPTE   TO ZAHIS-COMPTE
+           MOVE ZF-REFOPE   TO ZAHIS-REFOPE
+           MOVE ZF-CODOPE   TO ZAHIS-CODOPE
+           MOVE ZAOPE-LOPE  TO ZAHIS-LIBOPE
+           MOVE ZF-DATOPE   TO ZAHIS-DTOPER
+           MOVE FUNCTION ABS(WS-DELTA-APPLIED) TO ZAHIS-MNTOPE
+           MOVE ZF-REFOPE-LIE TO ZAHIS-REFOPE-LIE
+           MOVE ZF-OPERATEUR  TO ZAHIS-OPERATEUR
+           MOVE ZF-CORRELID   TO ZAHIS-CORRELID
            MOVE "INS" TO ZAHIS-FONCTION
            CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
            MOVE ZAHIS-RETOUR TO ZF-RETOUR
-           . 
+           .
