@@ -0,0 +1,10 @@
+       01 ZATAUX-ZCMA.
+           05 ZATAUX-FONCTION        PIC X(03).
+           05 ZATAUX-DONNEES.
+               10 ZATAUX-COMPTE      PIC X(11).
+               10 ZATAUX-TAUX        PIC S9(3)V9(4) USAGE COMP-3.
+           05 ZATAUX-RETOUR.
+               10 ZATAUX-CODRET      PIC X(02).
+                   88 ZATAUX-CODRET-OK  VALUE "00".
+               10 ZATAUX-SQLCODE     PIC S9(3).
+               10 ZATAUX-LIBRET      PIC X(30).
