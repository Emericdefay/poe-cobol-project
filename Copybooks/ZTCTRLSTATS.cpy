@@ -0,0 +1,7 @@
+       01 ZS-CTRL-STATS.
+           05 ZS-LUS-00      PIC 9(06).
+           05 ZS-LUS-10      PIC 9(06).
+           05 ZS-LUS-20      PIC 9(06).
+           05 ZS-LUS-99      PIC 9(06).
+           05 ZS-LUS-REJETS  PIC 9(06).
+           05 ZS-MT-GLOBAL   PIC 9(11)V99.
