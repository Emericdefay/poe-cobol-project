@@ -7,7 +7,29 @@
                10 ZACPT-DDMVT        PIC X(10).
                10 ZACPT-DDMAJ        PIC X(10).
                10 ZACPT-HDMAJ        PIC X(08).
+               10 ZACPT-LIMDEC       PIC S9(13)V9(2) USAGE COMP-3.
+               10 ZACPT-DEVISE       PIC X(03).
+               10 ZACPT-STATUT       PIC X(01).
+                   88 ZACPT-ACTIF    VALUE "A".
+                   88 ZACPT-DORMANT  VALUE "D".
+               10 ZACPT-TIER         PIC X(01).
+                   88 ZACPT-TIER-STANDARD VALUE "S".
+                   88 ZACPT-TIER-PREMIUM  VALUE "P".
+               10 ZACPT-SOLDEMIN     PIC S9(13)V9(2) USAGE COMP-3.
+      *  Transient, caller-stamped pass-through for 8720-INSERER-AUDIT
+      *  only - not a TBCPT column, never bound on a SELECT/INSERT/
+      *  UPDATE against TBCPT itself. Lets MFMAJCPT tag the TBAUD row
+      *  an UPD produces with the same CORRELID/REFOPE-LIE it stamps
+      *  onto the matching MAHIS row, so GKRECO01 can tell a
+      *  flow-file-sourced balance change from a GKCLOSE01/GKBULK01
+      *  one. Cleared back to SPACES by 8100-SELECT's MOVE DCLTBCPT TO
+      *  ZACPT-DONNEES, since that runs ahead of MAJ-SOLDE in the same
+      *  MFMAJCPT call and nothing should carry over stale.
+               10 ZACPT-CORRELID     PIC X(40).
+               10 ZACPT-REFOPE-LIE   PIC X(10).
            05 ZACPT-RETOUR.
                10 ZACPT-CODRET       PIC X(02).
+                   88 ZACPT-CODRET-OK  VALUE "00".
+                   88 ZACPT-CODRET-EOF VALUE "04".
                10 ZACPT-SQLCODE      PIC S9(3).
                10 ZACPT-LIBRET       PIC X(30).
\ No newline at end of file
