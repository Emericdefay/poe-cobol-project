@@ -0,0 +1,8 @@
+       01 ZS-DEMANDE.
+           05 ZS-COMPTE          PIC X(11).
+           05 ZS-DATDEB          PIC X(10).
+           05 ZS-DATFIN          PIC X(10).
+       01 ZS-RETOUR.
+            05 ZS-CODRET         PIC X(02).
+               88 ZS-CODRET-OK   VALUE "00".
+            05 ZS-NBLIGNES       PIC 9(06).
