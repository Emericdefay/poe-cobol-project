@@ -5,7 +5,9 @@
                10 ZADEV-CPAYS        PIC X(03).
                10 ZADEV-ACHAT        PIC S9(6)V9(3) USAGE COMP-3.
                10 ZADEV-VENTE        PIC S9(6)V9(3) USAGE COMP-3.
+               10 ZADEV-NBDEC        PIC 9(01) VALUE 2.
            05 ZADEV-RETOUR.
                10 ZADEV-CODRET       PIC X(02).
+                   88 ZADEV-CODRET-OK VALUE "00".
                10 ZADEV-SQLCODE      PIC S9(3).
                10 ZADEV-LIBRET       PIC X(30).
