@@ -0,0 +1,10 @@
+       01 ZT-DEMANDE.
+           05 ZT-SOLDE-VEILLE    PIC S9(13)V9(2) COMP-3.
+           05 ZT-MT-GLOBAL-JOUR  PIC S9(13)V9(2) COMP-3.
+       01 ZT-RETOUR.
+            05 ZT-CODRET         PIC X(02).
+               88 ZT-CODRET-OK    VALUE "00".
+               88 ZT-CODRET-ECART VALUE "01".
+            05 ZT-SOLDE-TOTAL    PIC S9(13)V9(2) COMP-3.
+            05 ZT-ECART          PIC S9(13)V9(2) COMP-3.
+            05 ZT-NBCOMPTES      PIC 9(06).
