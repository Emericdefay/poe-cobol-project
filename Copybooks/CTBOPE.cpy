@@ -5,7 +5,12 @@
                10 ZAOPE-LOPE         PIC X(03).
                10 ZAOPE-MNTMIN       PIC S9(9)V9(2) USAGE COMP-3.
                10 ZAOPE-MNTMAX       PIC S9(9)V9(2) USAGE COMP-3.
+               10 ZAOPE-SENS         PIC X(01).
+                   88 ZAOPE-IS-DEBIT  VALUE "D".
+                   88 ZAOPE-IS-CREDIT VALUE "C".
+               10 ZAOPE-PLAFJOUR     PIC S9(9)V9(2) USAGE COMP-3.
            05 ZAOPE-RETOUR.
                10 ZAOPE-CODRET       PIC X(02).
+                   88 ZAOPE-CODRET-OK VALUE "00".
                10 ZAOPE-SQLCODE      PIC S9(3).
                10 ZAOPE-LIBRET       PIC X(30).
