@@ -0,0 +1,30 @@
+      *  ZCMA copy for TBAUD, the before/after balance audit trail
+      *  written by MACPT's 8700-UPDATE on every account UPDATE,
+      *  independent of MAHIS's own operation history. Read back out
+      *  through the new MAAUD accessor (SELECT only - INSERT/UPDATE/
+      *  DELETE are blocked, same X/O mismatch pattern as MAOPE, since
+      *  MACPT is the only program allowed to write an audit row).
+      *  CORRELID/REFOPE-LIE mirror the same-named ZAHIS columns -
+      *  stamped from ZF-CORRELID/ZF-REFOPE-LIE by MFMAJCPT's MAJ-SOLDE
+      *  via the matching transient ZACPT-CORRELID/ZACPT-REFOPE-LIE
+      *  pass-through on CTBCPT.cpy, blank for a balance change that
+      *  did not originate from a flow-file posting (GKCLOSE01/
+      *  GKBULK01 never set them) - lets GKRECO01 tell a flow-file-
+      *  sourced TBAUD row from any other source the same way it
+      *  already does for TBHIS.
+       01 ZAAUD-ZCMA.
+           05 ZAAUD-FONCTION         PIC X(03).
+           05 ZAAUD-DONNEES.
+               10 ZAAUD-COMPTE       PIC X(11).
+               10 ZAAUD-DTAUD        PIC X(10).
+               10 ZAAUD-HRAUD        PIC X(08).
+               10 ZAAUD-SOLDE-AVANT  PIC S9(13)V9(2) USAGE COMP-3.
+               10 ZAAUD-SOLDE-APRES  PIC S9(13)V9(2) USAGE COMP-3.
+               10 ZAAUD-CORRELID     PIC X(40).
+               10 ZAAUD-REFOPE-LIE   PIC X(10).
+           05 ZAAUD-RETOUR.
+               10 ZAAUD-CODRET       PIC X(02).
+                   88 ZAAUD-CODRET-OK  VALUE "00".
+                   88 ZAAUD-CODRET-EOF VALUE "04".
+               10 ZAAUD-SQLCODE      PIC S9(3).
+               10 ZAAUD-LIBRET       PIC X(30).
