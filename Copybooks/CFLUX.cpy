@@ -2,7 +2,8 @@
                05 F1-TYPE-00           PIC X(02).
                05 F1-ORIGINE           PIC X(03).
                05 F1-DATE              PIC X(10).
-               05 FILLER               PIC X(65).
+               05 F1-VERSION           PIC X(02).
+               05 FILLER               PIC X(63).
        01  F1-ENREG-10 REDEFINES F1-ENREG-00.
                05 F1-TYPE-10           PIC X(02).
                05 F1-COMPTE            PIC X(11).
@@ -16,3 +17,10 @@
                05 F1-NB-OPERATIONS     PIC 9(06).
                05 F1-MT-GLOBAL         PIC 9(11)V99.
                05 FILLER               PIC X(59).
+       01  F1-ENREG-20 REDEFINES F1-ENREG-00.
+               05 F1-TYPE-20           PIC X(02).
+               05 F1-COMPTE-20         PIC X(11).
+               05 F1-REF-OPER-20       PIC X(10).
+               05 F1-REF-OPER-ORIG     PIC X(10).
+               05 F1-CODE-DEV-20       PIC X(03).
+               05 FILLER               PIC X(44).
