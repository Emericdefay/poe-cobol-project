@@ -1,23 +1,33 @@
        01 ZF-MAJCPT.
-           05 FILLER             PIC X(02).
            05 ZF-COMPTE          PIC X(11).
            05 ZF-CODOPE          PIC X(03).
-               88 IS-ADD-OPE     VALUES "PRL" OR
-                                        "RMB" OR 
-                                        "VIR" OR 
-                                        "RET" OR 
-                                        "RTD" OR 
-                                        "AGI".
-               88 IS-SUB-OPE     VALUES "VER" OR
-                                        "VRD" OR
-                                        "INT" OR
-                                        "VVF".
+           05 ZF-REFOPE          PIC X(10).
            05 ZF-CODDEV          PIC X(03).
-           05 ZF-REFOPE          PIC X(03).
-           05 FILLER             PIC X(04).
+           05 ZF-DATOPE          PIC X(10).
            05 ZF-MNTOPE          PIC S9(11)V99 COMP-3.
+           05 ZF-IS-REVERSAL     PIC X(01).
+               88 ZF-REVERSAL    VALUE "Y".
+           05 ZF-REFOPE-LIE      PIC X(10).
+           05 ZF-OPERATEUR       PIC X(08).
+           05 ZF-SIMULATION      PIC X(01).
+               88 ZF-IS-SIMULATION VALUE "Y".
+           05 ZF-CORRELID        PIC X(40).
+           05 ZF-DATE-CLOTURE    PIC X(10).
        01 ZF-RETOUR.
             05 ZF-CODRET         PIC X(02).
                88 CODRET-OK      VALUE "00".
+               88 CODRET-HORS-BORNES VALUE "10".
+               88 CODRET-DECOUVERT  VALUE "11".
+               88 CODRET-HIST-ECHEC VALUE "12".
+               88 CODRET-COMPTE-DORMANT VALUE "13".
+               88 CODRET-PLAFOND-JOUR VALUE "14".
+               88 CODRET-SOLDE-MIN  VALUE "15".
+               88 CODRET-PERIODE-CLOSE VALUE "16".
+               88 CODRET-DATE-FUTURE VALUE "17".
+               88 CODRET-MONTANT-INVALIDE VALUE "18".
+               88 CODRET-CODOPE-INCONNU VALUE "20".
+               88 CODRET-CODDEV-INCONNU VALUE "21".
+               88 CODRET-COMPTE-INCONNU VALUE "22".
             05 ZF-SQLCODE        PIC S9(3) COMP-3.
             05 ZF-LIBRET         PIC X(30).
+            05 ZF-SOLDE-PROJETE  PIC S9(13)V9(2) COMP-3.
