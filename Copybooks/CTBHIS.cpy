@@ -7,7 +7,14 @@
                10 ZAHIS-LIBOPE       PIC X(20).
                10 ZAHIS-DTOPER       PIC X(10).
                10 ZAHIS-MNTOPE       PIC S9(13)V9(2) USAGE COMP-3.
+               10 ZAHIS-DATDEB       PIC X(10).
+               10 ZAHIS-DATFIN       PIC X(10).
+               10 ZAHIS-REFOPE-LIE   PIC X(10).
+               10 ZAHIS-OPERATEUR    PIC X(08).
+               10 ZAHIS-CORRELID     PIC X(40).
            05 ZAHIS-RETOUR.
                10 ZAHIS-CODRET       PIC X(02).
+                   88 ZAHIS-CODRET-OK  VALUE "00".
+                   88 ZAHIS-CODRET-EOF VALUE "04".
                10 ZAHIS-SQLCODE      PIC S9(3).
                10 ZAHIS-LIBRET       PIC X(30).
