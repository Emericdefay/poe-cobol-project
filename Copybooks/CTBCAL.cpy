@@ -0,0 +1,10 @@
+       01 ZACAL-ZCMA.
+           05 ZACAL-FONCTION         PIC X(03).
+           05 ZACAL-DONNEES.
+               10 ZACAL-DTCAL        PIC X(10).
+               10 ZACAL-LIBELLE      PIC X(20).
+           05 ZACAL-RETOUR.
+               10 ZACAL-CODRET       PIC X(02).
+                   88 ZACAL-CODRET-OK VALUE "00".
+               10 ZACAL-SQLCODE      PIC S9(3).
+               10 ZACAL-LIBRET       PIC X(30).
