@@ -0,0 +1,7 @@
+       01 ZR-COMPTE          PIC X(11).
+       01 ZR-RETOUR.
+           05 ZR-CODRET      PIC X(02).
+              88 ZR-CODRET-OK          VALUE "00".
+              88 ZR-CODRET-INTROUVABLE VALUE "04".
+              88 ZR-CODRET-PAS-DORMANT VALUE "05".
+           05 ZR-LIBRET      PIC X(30).
