@@ -0,0 +1,10 @@
+       01 ZT2-DEMANDE.
+           05 ZT2-DEVISE-REF     PIC X(03).
+       01 ZT2-RETOUR.
+            05 ZT2-CODRET         PIC X(02).
+               88 ZT2-CODRET-OK   VALUE "00".
+               88 ZT2-CODRET-DEVISE-INCONNUE VALUE "01".
+            05 ZT2-SOLDE-CONSOLIDE PIC S9(13)V9(2) COMP-3.
+            05 ZT2-NBCOMPTES      PIC 9(06).
+            05 ZT2-NBDEVISES      PIC 9(04).
+            05 ZT2-NBDEVISES-INCONNUES PIC 9(04).
