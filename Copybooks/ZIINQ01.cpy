@@ -0,0 +1,16 @@
+       01 ZI-COMPTE          PIC X(11).
+       01 ZI-RETOUR.
+           05 ZI-CODRET      PIC X(02).
+              88 ZI-CODRET-OK    VALUE "00".
+           05 ZI-NOM         PIC X(20).
+           05 ZI-SOLDE       PIC S9(13)V9(2) COMP-3.
+           05 ZI-DDMAJ       PIC X(10).
+           05 ZI-DEVISE      PIC X(03).
+           05 ZI-DEV-ACHAT   PIC S9(6)V9(3) COMP-3.
+           05 ZI-DEV-VENTE   PIC S9(6)V9(3) COMP-3.
+           05 ZI-NB-HIST     PIC 9(02).
+           05 ZI-HISTORIQUE OCCURS 5 TIMES.
+               10 ZI-H-REFOPE    PIC X(10).
+               10 ZI-H-CODOPE    PIC X(03).
+               10 ZI-H-DTOPER    PIC X(10).
+               10 ZI-H-MNTOPE    PIC S9(13)V9(2) COMP-3.
