@@ -0,0 +1,14 @@
+       01 ZR-COMPTE            PIC X(11).
+       01 ZR-COMPTE-TRANSFERT  PIC X(11).
+       01 ZR-CODOPE-TRANSFERT  PIC X(03).
+       01 ZR-REFOPE-TRANSFERT  PIC X(10).
+       01 ZR-OPERATEUR         PIC X(08).
+       01 ZR-RETOUR.
+           05 ZR-CODRET      PIC X(02).
+              88 ZR-CODRET-OK             VALUE "00".
+              88 ZR-CODRET-INTROUVABLE    VALUE "04".
+              88 ZR-CODRET-SOLDE-NON-NUL  VALUE "05".
+              88 ZR-CODRET-TRANSFERT-ECHEC VALUE "06".
+              88 ZR-CODRET-DEL-ECHEC      VALUE "07".
+              88 ZR-CODRET-HIST-ECHEC     VALUE "08".
+           05 ZR-LIBRET      PIC X(30).
