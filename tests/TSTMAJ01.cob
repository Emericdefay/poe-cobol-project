@@ -132,12 +132,12 @@
 
        CT01-MACPT-SELECT.
       ******************************************************************EDEFAY
-      *  This routine should test if MACPT is unauthorized to use func
+      *  This routine should test if MACPT is authorized to use func
            INITIALIZE ZCMA
            MOVE "SEL" TO FONCTION
            CALL "MACPT" USING FILEIN-DDNAME, AUTH-QUERY
            DISPLAY AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST CPT-01 PASSED.'
            ELSE
                DISPLAY '    TEST CPT-01 FAILED.'
@@ -207,11 +207,11 @@
   
        CT01-MAHIS-SELECT.
       ******************************************************************EDEFAY
-      *  This routine should test if MAHIS is unauthorized to use func
+      *  This routine should test if MAHIS is authorized to use func
            INITIALIZE ZCMA
            MOVE "SEL" TO FONCTION
            CALL "MAHIS" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST HIS-01 PASSED.'
            ELSE
                DISPLAY '    TEST HIS-01 FAILED.'
@@ -235,11 +235,12 @@
 
        CT03-MAHIS-UPDATE.
       ******************************************************************EDEFAY
-      *  This routine should test if MAHIS is unauthorized to use func
+      *  This routine should test if MAHIS is authorized to use func -
+      *  UPDATE-HIS is "O" (needed for REFOPE_LIE reversal-linking)
            INITIALIZE ZCMA
            MOVE "UPD" TO FONCTION
            CALL "MAHIS" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST HIS-03 PASSED.'
            ELSE
                DISPLAY '    TEST HIS-03 FAILED.'
@@ -249,11 +250,12 @@
 
        CT04-MAHIS-DELETE.
       ******************************************************************EDEFAY
-      *  This routine should test if MAHIS is unauthorized to use func
+      *  This routine should test if MAHIS is authorized to use func -
+      *  DELETE-HIS is "O" (needed for GKPHIS01's retention purge)
            INITIALIZE ZCMA
            MOVE "DEL" TO FONCTION
            CALL "MAHIS" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST HIS-04 PASSED.'
            ELSE
                DISPLAY '    TEST HIS-04 FAILED.'
@@ -370,25 +372,27 @@
 
        CT02-MAOPE-INSERT.
       ******************************************************************EDEFAY
-      *  This routine should test if MAOPE is unauthorized to use func
+      *  This routine should test if MAOPE is authorized to use func -
+      *  GKMOPE01 performs real TBOPE maintenance through it.
            INITIALIZE ZCMA
            MOVE "INS" TO FONCTION
            CALL "MAOPE" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST OPE-02 PASSED.'
            ELSE
                DISPLAY '    TEST OPE-02 FAILED.'
                PERFORM 1200-INC-ERROR
            END-IF
-           .  
+           .
 
        CT03-MAOPE-UPDATE.
       ******************************************************************EDEFAY
-      *  This routine should test if MAOPE is unauthorized to use func
+      *  This routine should test if MAOPE is authorized to use func -
+      *  GKMOPE01 performs real TBOPE maintenance through it.
            INITIALIZE ZCMA
            MOVE "UPD" TO FONCTION
            CALL "MAOPE" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST OPE-03 PASSED.'
            ELSE
                DISPLAY '    TEST OPE-03 FAILED.'
@@ -398,11 +402,12 @@
 
        CT04-MAOPE-DELETE.
       ******************************************************************EDEFAY
-      *  This routine should test if MAOPE is unauthorized to use func
+      *  This routine should test if MAOPE is authorized to use func -
+      *  GKMOPE01 performs real TBOPE maintenance through it.
            INITIALIZE ZCMA
            MOVE "DEL" TO FONCTION
            CALL "MAOPE" USING FILEIN-DDNAME, AUTH-QUERY
-           IF SHOULD-NOT-BE-AUTH THEN
+           IF SHOULD-BE-AUTH THEN
                DISPLAY '    TEST OPE-04 PASSED.'
            ELSE
                DISPLAY '    TEST OPE-04 FAILED.'
