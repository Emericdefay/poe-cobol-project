@@ -0,0 +1,124 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKSTMT01
+      * Original author: DEFAY E.
+      *
+      * Description    : Account statement / mini-statement extract.
+      *                  Given an account number and a DATDEB/DATFIN
+      *                  date range, looks the account up through MACPT
+      *                  (SEL) and prints its history rows for the
+      *                  period through MAHIS's CHIS cursor (OPN/FET/
+      *                  CLO), for a customer-ready statement.
+      * Rules handling :
+      *             RC = 00 : Account found, statement printed
+      *             RC = other : ZACPT-CODRET forwarded as-is
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKSTMT01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      ******************************************************************
+       LINKAGE SECTION.
+      *  Account/period requested, statement returned
+       COPY "./Copybooks/ZSSTMT01.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 3xxx : Reporting
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZS-DEMANDE, ZS-RETOUR.
+           PERFORM 1000-Main.
+           EXIT PROGRAM.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           INITIALIZE ZS-RETOUR
+           PERFORM 2000-CONSULTER-COMPTE
+           .
+
+       2000-CONSULTER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Look the account up through MACPT; only print the statement
+      *  when the account is actually found.
+           MOVE ZS-COMPTE TO ZACPT-COMPTE
+           MOVE "SEL"     TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           MOVE ZACPT-CODRET TO ZS-CODRET
+           IF ZS-CODRET-OK THEN
+               PERFORM 3000-IMPRIMER-ENTETE
+               PERFORM 3100-IMPRIMER-HISTORIQUE
+           END-IF
+           .
+
+       3000-IMPRIMER-ENTETE.
+      ******************************************************************EDEFAY
+      *  Print the statement header : account, name and current balance
+           DISPLAY "==== RELEVE DE COMPTE ===="
+           DISPLAY "COMPTE    : " ZACPT-COMPTE
+           DISPLAY "TITULAIRE : " ZACPT-NOM
+           DISPLAY "SOLDE     : " ZACPT-SOLDE
+           DISPLAY "PERIODE   : " ZS-DATDEB " A " ZS-DATFIN
+           DISPLAY "DATE      CODOPE LIBELLE              REFERENCE  "
+                   "         MONTANT"
+           .
+
+       3100-IMPRIMER-HISTORIQUE.
+      ******************************************************************EDEFAY
+      *  Walk MAHIS's CHIS cursor over the requested period, printing
+      *  one statement line per history row, same READ-before-the-loop
+      *  / READ-at-the-bottom idiom GKCTRL01/GKMAJ001 use on FILEIN.
+           MOVE ZS-COMPTE  TO ZAHIS-COMPTE
+           MOVE ZS-DATDEB  TO ZAHIS-DATDEB
+           MOVE ZS-DATFIN  TO ZAHIS-DATFIN
+           MOVE "OPN"      TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"      TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               DISPLAY ZAHIS-DTOPER " " ZAHIS-CODOPE " "
+                       ZAHIS-LIBOPE " " ZAHIS-REFOPE " " ZAHIS-MNTOPE
+               ADD 1 TO ZS-NBLIGNES
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           DISPLAY "==== FIN DE RELEVE - " ZS-NBLIGNES " LIGNE(S) ===="
+           .
