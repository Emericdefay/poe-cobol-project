@@ -0,0 +1,193 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKMDEV01
+      * Original author: DEFAY E.
+      *
+      * Description    : CTBDEV rate refresh batch, the authorized entry
+      *                  point that ingests a daily FX rate feed file
+      *                  and updates CTBDEV's ACHAT/VENTE buy/sell rates
+      *                  through MADEV's UPD verb instead of someone
+      *                  hand-editing TBDEV. Reads one currency's new
+      *                  rates per PARAMDEV line, fetches the current
+      *                  rate first (SEL) to log old-rate vs new-rate for
+      *                  audit, then applies it (UPD).
+      * Rules handling :
+      *             RC = 00 : Every rate applied cleanly
+      *             RC = 01 : Could not open PARAMDEV
+      *             RC = 05 : One or more rates failed (see SYSOUT
+      *                       detail per line, e.g. an unknown CDEV)
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : PARAMDEV - one fixed-format rate instruction
+      *                   per line (see 1500-TRAITER-LIGNE).
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKMDEV01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMDEV-FDNAME
+           ASSIGN TO DYNAMIC PARAMDEV-NAME
+           FILE STATUS IS WS-FS-PARAMDEV
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  PARAMDEV-FDNAME RECORDING MODE F.
+       01  PARAMDEV-RECORD.
+           05  PD-CDEV         PIC X(03).
+           05  PD-CPAYS        PIC X(03).
+           05  PD-ACHAT        PIC X(15).
+           05  PD-VENTE        PIC X(15).
+           05  FILLER          PIC X(44).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBDEV.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Input file
+       01  PARAMDEV-NAME    PIC X(30) VALUE 'PARAMDEV'.
+       01  WS-FS-PARAMDEV   PIC X(02).
+           88 FS-PARAMDEV-OK VALUE '00'.
+       01  WS-EOF-PARAMDEV  PIC X(01) VALUE 'N'.
+           88 EOF-PARAMDEV  VALUE 'Y'.
+       01  RC               PIC X(02) VALUE '00'.
+           88 RC-IS-00      VALUE '00'.
+      *  Line counters
+       01  WS-NB-LUES       PIC 9(06) VALUE 0.
+       01  WS-NB-OK         PIC 9(06) VALUE 0.
+       01  WS-NB-KO         PIC 9(06) VALUE 0.
+      *  Audit of the rate in place before the UPD is applied
+       01  WS-ANCIEN-ACHAT  PIC S9(6)V9(3) COMP-3.
+       01  WS-ANCIEN-VENTE  PIC S9(6)V9(3) COMP-3.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-LIRE-PARAMDEV
+               PERFORM UNTIL EOF-PARAMDEV
+                   PERFORM 1500-TRAITER-LIGNE
+                   PERFORM 1100-LIRE-PARAMDEV
+               END-PERFORM
+               PERFORM 1900-BILAN
+           END-IF
+           PERFORM 9999-CFILES
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Open PARAMDEV, the rate refresh feed file.
+           OPEN INPUT PARAMDEV-FDNAME
+           IF NOT FS-PARAMDEV-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1100-LIRE-PARAMDEV.
+      ******************************************************************EDEFAY
+      *  Read the next PARAMDEV rate line.
+           READ PARAMDEV-FDNAME
+               AT END SET EOF-PARAMDEV TO TRUE
+           END-READ
+           .
+
+       1500-TRAITER-LIGNE.
+      ******************************************************************EDEFAY
+      *  Refresh one currency's rate against MADEV : SEL first to log
+      *  the rate in place (audit), then UPD to apply the new one.
+      *  ACHAT/VENTE travel as text on the line (FUNCTION NUMVAL, same
+      *  idiom as GKMOPE01's PARAMOPE amounts) so an operator can
+      *  hand-edit the feed without knowing COMP-3.
+           ADD 1 TO WS-NB-LUES
+           MOVE PD-CDEV     TO ZADEV-CDEV
+           MOVE "SEL"       TO ZADEV-FONCTION
+           CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
+           IF ZADEV-CODRET-OK THEN
+               MOVE ZADEV-ACHAT TO WS-ANCIEN-ACHAT
+               MOVE ZADEV-VENTE TO WS-ANCIEN-VENTE
+               MOVE PD-CPAYS    TO ZADEV-CPAYS
+               COMPUTE ZADEV-ACHAT = FUNCTION NUMVAL(PD-ACHAT)
+               COMPUTE ZADEV-VENTE = FUNCTION NUMVAL(PD-VENTE)
+               MOVE "UPD"       TO ZADEV-FONCTION
+               CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
+               IF ZADEV-CODRET-OK THEN
+                   ADD 1 TO WS-NB-OK
+                   DISPLAY "GKMDEV01 : " PD-CDEV " ACHAT "
+                           WS-ANCIEN-ACHAT " -> " ZADEV-ACHAT
+                           " VENTE " WS-ANCIEN-VENTE " -> "
+                           ZADEV-VENTE " : OK"
+               ELSE
+                   ADD 1 TO WS-NB-KO
+                   DISPLAY "GKMDEV01 : " PD-CDEV
+                           " : REJETE, CODRET=" ZADEV-CODRET
+                           " " ZADEV-LIBRET
+               END-IF
+           ELSE
+               ADD 1 TO WS-NB-KO
+               DISPLAY "GKMDEV01 : " PD-CDEV
+                       " : DEVISE INCONNUE, CODRET=" ZADEV-CODRET
+                       " " ZADEV-LIBRET
+           END-IF
+           .
+
+       1900-BILAN.
+      ******************************************************************EDEFAY
+      *  Report the run totals and set the final RC.
+           DISPLAY "GKMDEV01 : " WS-NB-LUES " LIGNE(S), " WS-NB-OK
+                   " OK, " WS-NB-KO " REJETEE(S)"
+           IF WS-NB-KO > 0 THEN
+               MOVE '05' TO RC
+           END-IF
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE PARAMDEV-FDNAME
+           .
