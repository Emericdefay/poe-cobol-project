@@ -0,0 +1,290 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKVTRD01
+      * Original author: DEFAY E.
+      *
+      * Description    : Volume trend report, the authorized entry
+      *                  point that walks MACPT's CACC full-scan
+      *                  cursor over every TBCPT row and, for
+      *                  each account, walks MAHIS's CHIS cursor over
+      *                  its entire history (same OPN/FET/CLO idiom
+      *                  GKPHIS01 uses, but with no retention cutoff -
+      *                  every row is read, none are removed),
+      *                  accumulating operation count and amount into a
+      *                  year/month/operation-code breakdown, written to
+      *                  FILEOUT-TREND at the end, so management can see
+      *                  whether VIR/RET/PRL volumes are growing or
+      *                  shrinking over time instead of only ever seeing
+      *                  one day's flow file in isolation.
+      * Rules handling :
+      *             RC = 00 : Ran to completion
+      *             RC = 01 : Could not open FILEOUT-TREND
+      *             RC = 02 : Ran to completion, but the year/month/
+      *                       operation-code breakdown table filled up -
+      *                       WS-NB-EXCLUES rows were tallied into
+      *                       totals only, not broken out individually
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEOUT-TREND - one detail line per
+      *                   year/month/operation-code combination found.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKVTRD01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEOUT-TREND-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-TREND-NAME
+           FILE STATUS IS WS-FS-TREND
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEOUT-TREND-FDNAME RECORDING MODE F.
+       01  FILEOUT-TREND-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Output file
+       01  FILEOUT-TREND-NAME PIC X(30) VALUE 'FILEOUT-TREND'.
+       01  WS-FS-TREND     PIC X(02).
+           88 FS-TREND-OK  VALUE '00'.
+       01  RC              PIC X(02) VALUE '00'.
+           88 RC-IS-00     VALUE '00'.
+      *  As-of date the sweep runs up to, and the dawn-of-time start
+      *  date, both ISO YYYY-MM-DD - same idiom as GKPHIS01's
+      *  WS-DATDEB-BAS/WS-DATFIN-CUTOFF, just with no cutoff computed
+       01  WS-AS-OF-YYYYMMDD PIC 9(08).
+       01  WS-DATDEB-BAS     PIC X(10) VALUE '0001-01-01'.
+       01  WS-DATFIN-ASOF    PIC X(10).
+      *  Year/month/operation-code breakdown, native count and amount -
+      *  same linear search-then-insert idiom as GKTRIAL2's per-
+      *  currency breakdown, keyed on year+month+opcode instead of
+      *  currency. Printed in first-encountered order, same as
+      *  GKTRIAL2's currency breakdown - management reads the whole
+      *  report, not a sorted top-N.
+       01  WS-TREND-BRK-FOUND     PIC X(01) VALUE 'N'.
+           88 TREND-BRK-FOUND     VALUE 'Y'.
+       01  WS-NB-TREND-ENTRIES    PIC 9(04) VALUE 0.
+       01  WS-TREND-BREAKDOWN.
+           05  WS-TREND-BRK-ENTRY OCCURS 600 TIMES
+               INDEXED BY WS-TREND-BRK-IX.
+               10  WS-TREND-BRK-ANNEE    PIC X(04).
+               10  WS-TREND-BRK-MOIS     PIC X(02).
+               10  WS-TREND-BRK-CODOPE   PIC X(03).
+               10  WS-TREND-BRK-COUNT    PIC 9(06).
+               10  WS-TREND-BRK-MONTANT  PIC S9(13)V9(2) COMP-3.
+      *  Report line
+       01  RPT-LINE.
+           05  RPT-ANNEE   PIC X(04).
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-MOIS    PIC X(02).
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-CODOPE  PIC X(03).
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-NBOPS   PIC ZZZZZ9.
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-MONTANT PIC -(11)9.99.
+           05  FILLER      PIC X(46) VALUE SPACES.
+       01  WS-NB-COMPTES   PIC 9(06) VALUE 0.
+       01  WS-NB-OPS-TOTAL PIC 9(08) VALUE 0.
+       01  WS-NB-EXCLUES   PIC 9(06) VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-OUVRIR-COMPTES
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   ADD 1 TO WS-NB-COMPTES
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               PERFORM 3000-IMPRIMER-RAPPORT
+               IF WS-NB-EXCLUES > 0 THEN
+                   MOVE '02' TO RC
+               END-IF
+               DISPLAY "GKVTRD01 : " WS-NB-COMPTES " COMPTE(S), "
+                       WS-NB-OPS-TOTAL " OPERATION(S), "
+                       WS-NB-TREND-ENTRIES " LIGNE(S) DE TENDANCE, "
+                       WS-NB-EXCLUES " EXCLUE(S)"
+               PERFORM 9999-CFILES
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date the history sweep runs up to, and open
+      *  FILEOUT-TREND.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-AS-OF-YYYYMMDD(1:4) '-'
+                  WS-AS-OF-YYYYMMDD(5:2) '-'
+                  WS-AS-OF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-DATFIN-ASOF
+           OPEN OUTPUT FILEOUT-TREND-FDNAME
+           IF NOT FS-TREND-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open MACPT's CACC full-scan cursor over every TBCPT row, same
+      *  idiom GKTRIAL1/GKPHIS01/GKDORM01 already use.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Walk MAHIS's CHIS cursor (same OPN/FET/CLO idiom GKPHIS01
+      *  uses) over this account's entire history, from the dawn of
+      *  time up to today, accumulating every row into the breakdown -
+      *  nothing is removed, unlike GKPHIS01's purge.
+           MOVE ZACPT-COMPTE      TO ZAHIS-COMPTE
+           MOVE WS-DATDEB-BAS     TO ZAHIS-DATDEB
+           MOVE WS-DATFIN-ASOF    TO ZAHIS-DATFIN
+           MOVE "OPN"             TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"             TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               ADD 1 TO WS-NB-OPS-TOTAL
+               PERFORM 1600-ACCUMULER-DETAIL
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       1600-ACCUMULER-DETAIL.
+      ******************************************************************EDEFAY
+      *  Accumulate this history row's amount and count into the
+      *  year/month/operation-code breakdown - year and month lifted
+      *  straight out of ZAHIS-DTOPER's ISO YYYY-MM-DD text, no date
+      *  arithmetic needed. Rows arriving once the breakdown table is
+      *  full still count toward WS-NB-OPS-TOTAL, just not broken out
+      *  individually - WS-NB-EXCLUES flags the gap via RC=02.
+           MOVE 'N' TO WS-TREND-BRK-FOUND
+           PERFORM VARYING WS-TREND-BRK-IX FROM 1 BY 1
+                   UNTIL WS-TREND-BRK-IX > WS-NB-TREND-ENTRIES
+               IF WS-TREND-BRK-ANNEE  (WS-TREND-BRK-IX) =
+                       ZAHIS-DTOPER(1:4)
+                  AND WS-TREND-BRK-MOIS (WS-TREND-BRK-IX) =
+                       ZAHIS-DTOPER(6:2)
+                  AND WS-TREND-BRK-CODOPE (WS-TREND-BRK-IX) =
+                       ZAHIS-CODOPE THEN
+                   SET TREND-BRK-FOUND TO TRUE
+                   ADD 1 TO WS-TREND-BRK-COUNT (WS-TREND-BRK-IX)
+                   ADD ZAHIS-MNTOPE
+                       TO WS-TREND-BRK-MONTANT (WS-TREND-BRK-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT TREND-BRK-FOUND THEN
+               IF WS-NB-TREND-ENTRIES < 600 THEN
+                   ADD 1 TO WS-NB-TREND-ENTRIES
+                   SET WS-TREND-BRK-IX TO WS-NB-TREND-ENTRIES
+                   MOVE ZAHIS-DTOPER(1:4) TO
+                       WS-TREND-BRK-ANNEE (WS-TREND-BRK-IX)
+                   MOVE ZAHIS-DTOPER(6:2) TO
+                       WS-TREND-BRK-MOIS (WS-TREND-BRK-IX)
+                   MOVE ZAHIS-CODOPE TO
+                       WS-TREND-BRK-CODOPE (WS-TREND-BRK-IX)
+                   MOVE 1 TO WS-TREND-BRK-COUNT (WS-TREND-BRK-IX)
+                   MOVE ZAHIS-MNTOPE TO
+                       WS-TREND-BRK-MONTANT (WS-TREND-BRK-IX)
+               ELSE
+                   ADD 1 TO WS-NB-EXCLUES
+               END-IF
+           END-IF
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close MACPT's CACC cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       3000-IMPRIMER-RAPPORT.
+      ******************************************************************EDEFAY
+      *  Write one FILEOUT-TREND line per year/month/operation-code
+      *  combination found, in first-encountered order.
+           PERFORM VARYING WS-TREND-BRK-IX FROM 1 BY 1
+                   UNTIL WS-TREND-BRK-IX > WS-NB-TREND-ENTRIES
+               MOVE WS-TREND-BRK-ANNEE   (WS-TREND-BRK-IX) TO RPT-ANNEE
+               MOVE WS-TREND-BRK-MOIS    (WS-TREND-BRK-IX) TO RPT-MOIS
+               MOVE WS-TREND-BRK-CODOPE  (WS-TREND-BRK-IX)
+                   TO RPT-CODOPE
+               MOVE WS-TREND-BRK-COUNT   (WS-TREND-BRK-IX) TO RPT-NBOPS
+               MOVE WS-TREND-BRK-MONTANT (WS-TREND-BRK-IX)
+                   TO RPT-MONTANT
+               WRITE FILEOUT-TREND-RECORD FROM RPT-LINE
+           END-PERFORM
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEOUT-TREND-FDNAME
+           .
