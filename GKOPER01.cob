@@ -0,0 +1,192 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKOPER01
+      * Original author: DEFAY E.
+      *
+      * Description    : Daily audit report by operator/channel. Walks
+      *                  every TBCPT account via MACPT (CACC) and, for
+      *                  each account, today's history rows via MAHIS
+      *                  (CHIS), accumulating a count and total amount
+      *                  per ZAHIS-OPERATEUR - so an auditor can answer
+      *                  "who posted this" (branch teller, ATM, batch
+      *                  job) instead of just "what was posted".
+      * Rules handling :
+      *             RC = 00 : Report printed
+      *             RC = 01 : Unable to open the accounts cursor
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        1100-OUVRIR-COMPTES now checks the
+      *                         cursor-open result and sets RC='01'
+      *                         on failure, so the documented RC=01
+      *                         path is actually reachable.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKOPER01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+      *  Accessors auth
+       01  AUTH-QUERY          PIC 9(02) VALUE 0.
+      *  Return code
+       01  RC                  PIC X(02) VALUE '00'.
+           88 RC-IS-00         VALUE '00'.
+      *  Report date (today only, same as-of-today idiom as GKEXTR01)
+       01  WS-AS-OF-YYYYMMDD   PIC 9(08).
+       01  WS-AS-OF-DATE       PIC X(10).
+      *  Per-operator breakdown, same accumulate-or-add-entry shape as
+      *  GKMAJ001's WS-BREAKDOWN
+       01  WS-TOTAL-LIGNES     PIC 9(06) VALUE 0.
+       01  WS-OPER-NB          PIC 9(04) VALUE 0.
+       01  WS-OPER-BREAKDOWN.
+           05  WS-OPER-ENTRY OCCURS 100 TIMES
+               INDEXED BY WS-OPER-IX.
+               10  WS-OPER-ID       PIC X(08).
+               10  WS-OPER-COUNT    PIC 9(06).
+               10  WS-OPER-MONTANT  PIC 9(11)V99.
+       01  WS-OPER-FOUND       PIC X(01) VALUE 'N'.
+           88 OPER-FOUND       VALUE 'Y'.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 1xxx : Main element
+      *    - 9xxx : Close files
+      *
+      *    Specials
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           PERFORM 1100-OUVRIR-COMPTES
+           IF RC-IS-00 THEN
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               PERFORM 1900-IMPRIMER-RAPPORT
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Build today's ISO date, reused as both DATDEB and DATFIN on
+      *  every account's MAHIS lookup, same idiom as GKEXTR01/MFMAJCPT.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-AS-OF-YYYYMMDD(1:4) '-'
+                  WS-AS-OF-YYYYMMDD(5:2) '-'
+                  WS-AS-OF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-AS-OF-DATE
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open the CACC full-scan cursor over every TBCPT account.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           IF NOT ZACPT-CODRET-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close the CACC full-scan cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Walk this account's history for today via MAHIS's CHIS cursor,
+      *  accumulating each row into the per-operator breakdown.
+           MOVE ZACPT-COMPTE  TO ZAHIS-COMPTE
+           MOVE WS-AS-OF-DATE TO ZAHIS-DATDEB
+           MOVE WS-AS-OF-DATE TO ZAHIS-DATFIN
+           MOVE "OPN"         TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"         TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               PERFORM 1600-ACCUMULER-OPERATEUR
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       1600-ACCUMULER-OPERATEUR.
+      ******************************************************************EDEFAY
+      *  Accumulate this history row into WS-OPER-BREAKDOWN, adding a
+      *  new entry the first time an operator/channel-id is seen - same
+      *  lookup-or-add shape as GKMAJ001's 1700-ACCUMULER-BREAKDOWN.
+           ADD 1 TO WS-TOTAL-LIGNES
+           SET WS-OPER-IX TO 1
+           MOVE 'N' TO WS-OPER-FOUND
+           PERFORM VARYING WS-OPER-IX FROM 1 BY 1
+                   UNTIL WS-OPER-IX > WS-OPER-NB
+               IF WS-OPER-ID (WS-OPER-IX) = ZAHIS-OPERATEUR THEN
+                   SET OPER-FOUND TO TRUE
+                   ADD 1 TO WS-OPER-COUNT (WS-OPER-IX)
+                   ADD FUNCTION ABS(ZAHIS-MNTOPE)
+                       TO WS-OPER-MONTANT (WS-OPER-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT OPER-FOUND
+              AND WS-OPER-NB < 100 THEN
+               ADD 1 TO WS-OPER-NB
+               SET WS-OPER-IX TO WS-OPER-NB
+               MOVE ZAHIS-OPERATEUR TO WS-OPER-ID (WS-OPER-IX)
+               MOVE 1 TO WS-OPER-COUNT (WS-OPER-IX)
+               MOVE FUNCTION ABS(ZAHIS-MNTOPE)
+                    TO WS-OPER-MONTANT (WS-OPER-IX)
+           END-IF
+           .
+
+       1900-IMPRIMER-RAPPORT.
+      ******************************************************************EDEFAY
+      *  Print the per-operator breakdown accumulated above.
+           DISPLAY "==== AUDIT PAR OPERATEUR - " WS-AS-OF-DATE " ===="
+           IF WS-OPER-NB = 0 THEN
+               DISPLAY "AUCUNE OPERATION CE JOUR"
+           ELSE
+               DISPLAY "OPERATEUR  COUNT  MONTANT"
+               PERFORM VARYING WS-OPER-IX FROM 1 BY 1
+                       UNTIL WS-OPER-IX > WS-OPER-NB
+                   DISPLAY WS-OPER-ID (WS-OPER-IX) " "
+                           WS-OPER-COUNT (WS-OPER-IX) " "
+                           WS-OPER-MONTANT (WS-OPER-IX)
+               END-PERFORM
+           END-IF
+           DISPLAY "==== FIN - " WS-TOTAL-LIGNES " LIGNE(S) ===="
+           .
