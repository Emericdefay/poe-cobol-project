@@ -0,0 +1,338 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKRUN01
+      * Original author: DEFAY E.
+      *
+      * Description    : Batch run-deck driver. CALLs GKCTRL01 to
+      *                  validate the day's FILEIN flow file, and - only
+      *                  when it comes back RC '00' - CALLs GKMAJ001 to
+      *                  post it. The combined RC is returned to the
+      *                  operating system via RETURN-CODE so a JCL step
+      *                  after this one (e.g. archiving FILEIN) can be
+      *                  conditioned on it.
+      *
+      *                  When an OPTIONAL FILELIST DD is supplied
+      *                  instead of (or as well as) FILEIN, each line is
+      *                  read as the DDNAME of one more flow file to run
+      *                  through the same GKCTRL01/GKMAJ001 cycle - for
+      *                  days when multiple source extracts arrive, one
+      *                  invocation processes all of them and prints one
+      *                  consolidated report instead of a separate job
+      *                  step per file.
+      * Rules handling :
+      *             RETURN-CODE = numeric value of the last RC obtained
+      *                           (GKCTRL01's, or GKMAJ001's when
+      *                           GKCTRL01 came back '00'). With
+      *                           FILELIST, this is the RC of the last
+      *                           file that did not end '00', or '00' if
+      *                           every file in the list did.
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEIN, FILEOUT-SUSPENS, FILEOUT-REJECTS,
+      *                   FILEOUT-WARNINGS, CHECKPOINT, RESTART - see
+      *                   the //DD statements in JCL/GKRUN01.jcl.
+      *                   OPTIONAL FILELIST - one flow-file DDNAME per
+      *                   line, each already allocated in the JCL, to
+      *                   process instead of the single FILEIN.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Pass a new WS-WARNINGS-DDNAME through to
+      *                         GKCTRL01, so its soft data-quality
+      *                         warnings can be captured on their own
+      *                         DDNAME.
+      * 08/08/26  EDEFAY        New OPTIONAL FILELIST DD: when present,
+      *                         loop the GKCTRL01/GKMAJ001 cycle once
+      *                         per line (each line a flow-file DDNAME
+      *                         already allocated in the JCL) instead of
+      *                         running it once against FILEIN, and
+      *                         accumulate GKCTRL01's/GKMAJ001's new
+      *                         OPTIONAL ZS-CTRL-STATS output into one
+      *                         consolidated end-of-run report. FILEIN
+      *                         alone (no FILELIST) still runs exactly
+      *                         as before.
+      * 08/08/26  EDEFAY        Pass a new WS-VALIDLOG-DDNAME through to
+      *                         both GKCTRL01 and GKMAJ001, so their
+      *                         validation-failure rejections land on
+      *                         the same VALIDLOG DDNAME instead of two
+      *                         separate ones.
+      * 08/08/26  EDEFAY        New 1260-ARCHIVER-FICHIER-LISTE: once a
+      *                         FILELIST entry's own GKCTRL01/GKMAJ001
+      *                         cycle ends RC=00, copy it to a dated
+      *                         archive dataset built and dynamically
+      *                         allocated at run time (the DDNAME isn't
+      *                         known until FILELIST is read, so no JCL
+      *                         step can do this the way STEP020 does
+      *                         for plain FILEIN).
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKRUN01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILELIST-FDNAME
+           ASSIGN TO DYNAMIC FILELIST-NAME
+           FILE STATUS IS WS-FS-FLIST
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVEIN-FDNAME
+           ASSIGN TO DYNAMIC ARCHIVEIN-NAME
+           FILE STATUS IS WS-FS-ARCHIN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVEOUT-FDNAME
+           ASSIGN TO DYNAMIC ARCHIVEOUT-NAME
+           FILE STATUS IS WS-FS-ARCHOUT
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILELIST-FDNAME RECORDING MODE F.
+       01  FILELIST-RECORD.
+           05  FL-DDNAME       PIC X(30).
+       FD  ARCHIVEIN-FDNAME RECORDING MODE F.
+       01  ARCHIVEIN-RECORD.
+           05  FILLER          PIC X(80).
+       FD  ARCHIVEOUT-FDNAME RECORDING MODE F.
+       01  ARCHIVEOUT-RECORD.
+           05  FILLER          PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  List of flow files to process, one DDNAME per FILELIST line
+       01  FILELIST-NAME    PIC X(30) VALUE 'FILELIST'.
+       01  WS-FS-FLIST      PIC X(02).
+           88 FS-FLIST-OK   VALUE '00'.
+           88 FS-FLIST-END  VALUE '10'.
+           88 FS-FLIST-DDN  VALUE '35'.
+       01  WS-FILELIST-MODE PIC X(01) VALUE 'N'.
+           88 FILELIST-ACTIVE VALUE 'Y'.
+      *  DDNAMEs of the programs CALLed by this run-deck
+       01  WS-FILEIN-DDNAME     PIC X(30) VALUE 'FILEIN'.
+       01  WS-SUSPENS-DDNAME    PIC X(30) VALUE 'FILEOUT-SUSPENS'.
+       01  WS-REJECTS-DDNAME    PIC X(30) VALUE 'FILEOUT-REJECTS'.
+       01  WS-WARNINGS-DDNAME   PIC X(30) VALUE 'FILEOUT-WARNINGS'.
+       01  WS-VALIDLOG-DDNAME   PIC X(30) VALUE 'VALIDLOG'.
+       01  WS-CHECKPOINT-DDNAME PIC X(30) VALUE 'CHECKPOINT'.
+       01  WS-RESTART-DDNAME    PIC X(30) VALUE SPACES.
+       01  WS-FILEIN-FORMAT     PIC X(03) VALUE SPACES.
+      *  RC returned by GKCTRL01/GKMAJ001, and the consolidated RC kept
+      *  across the whole FILELIST when running in that mode
+       01  RC                   PIC X(02).
+           88 RC-IS-00          VALUE '00'.
+       01  WS-RC-CONSOLIDE      PIC X(02) VALUE '00'.
+           88 RC-CONSOLIDE-OK   VALUE '00'.
+      *  Combined counts across every file processed, populated from
+      *  each CALL's OPTIONAL ZS-CTRL-STATS output group
+       COPY "./Copybooks/ZTCTRLSTATS.cpy".
+       01  WS-STATS-CUMUL.
+           05  WS-NBFICHIERS      PIC 9(04) VALUE 0.
+           05  WS-NBFICHIERS-KO   PIC 9(04) VALUE 0.
+           05  WS-CUM-LUS-00      PIC 9(06) VALUE 0.
+           05  WS-CUM-LUS-10      PIC 9(06) VALUE 0.
+           05  WS-CUM-LUS-20      PIC 9(06) VALUE 0.
+           05  WS-CUM-LUS-99      PIC 9(06) VALUE 0.
+           05  WS-CUM-LUS-REJETS  PIC 9(06) VALUE 0.
+           05  WS-CUM-MT-GLOBAL   PIC 9(11)V99 VALUE 0.
+      *  Dated archival of each processed FILELIST entry, once its own
+      *  GKCTRL01/GKMAJ001 cycle ends RC 00 - see 1260-ARCHIVER-
+      *  FICHIER-LISTE. The single-FILEIN (no FILELIST) case is instead
+      *  archived by JCL/GKRUN01.jcl's STEP020 IEBGENER step, since
+      *  that DSN is fixed and known at JCL-compose time; FILELIST
+      *  entries are only known at run time, so their archival has to
+      *  happen here instead.
+       01  WS-RUN-DATE          PIC 9(08).
+       01  ARCHIVEIN-NAME       PIC X(255).
+       01  WS-FS-ARCHIN         PIC X(02).
+           88 FS-ARCHIN-OK      VALUE '00'.
+           88 FS-ARCHIN-END     VALUE '10'.
+       01  ARCHIVEOUT-NAME      PIC X(255).
+       01  WS-FS-ARCHOUT        PIC X(02).
+           88 FS-ARCHOUT-OK     VALUE '00'.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT FILELIST-FDNAME
+           IF FS-FLIST-DDN THEN
+      *        No FILELIST DD supplied - single-file run, as before
+               PERFORM 1100-CONTROLER-FICHIER
+               IF RC-IS-00 THEN
+                   PERFORM 1200-POSTER-FICHIER
+               END-IF
+           ELSE
+               SET FILELIST-ACTIVE TO TRUE
+               PERFORM 1300-TRAITER-FILELIST
+               CLOSE FILELIST-FDNAME
+           END-IF
+           PERFORM 1900-FIN
+           .
+
+       1100-CONTROLER-FICHIER.
+      ******************************************************************EDEFAY
+      *  CALL GKCTRL01 to validate FILEIN before anything is posted.
+           CALL "GKCTRL01" USING WS-FILEIN-DDNAME, RC,
+                                  WS-SUSPENS-DDNAME,
+                                  WS-REJECTS-DDNAME,
+                                  WS-FILEIN-FORMAT,
+                                  WS-WARNINGS-DDNAME,
+                                  ZS-CTRL-STATS,
+                                  WS-VALIDLOG-DDNAME
+           DISPLAY "GKRUN01 : GKCTRL01 ended with RC=" RC
+                   " (" WS-FILEIN-DDNAME ")"
+           PERFORM 1400-CUMULER-STATS
+           .
+
+       1200-POSTER-FICHIER.
+      ******************************************************************EDEFAY
+      *  CALL GKMAJ001 to post FILEIN, now that GKCTRL01 came back OK.
+           CALL "GKMAJ001" USING WS-FILEIN-DDNAME, RC,
+                                  WS-SUSPENS-DDNAME,
+                                  WS-REJECTS-DDNAME,
+                                  WS-CHECKPOINT-DDNAME,
+                                  WS-RESTART-DDNAME,
+                                  WS-FILEIN-FORMAT,
+                                  OMITTED,
+                                  OMITTED,
+                                  WS-VALIDLOG-DDNAME
+           DISPLAY "GKRUN01 : GKMAJ001 ended with RC=" RC
+                   " (" WS-FILEIN-DDNAME ")"
+           .
+
+       1260-ARCHIVER-FICHIER-LISTE.
+      ******************************************************************EDEFAY
+      *  Copy the just-processed FILELIST entry (WS-FILEIN-DDNAME) to a
+      *  dated archive dataset, PROD.BANKAPP.<DDNAME>.ARCHIVE.D<run
+      *  date>, once its GKCTRL01/GKMAJ001 cycle has ended RC 00 - the
+      *  same "archive on success only" rule as STEP020's IEBGENER for
+      *  the plain FILEIN case, done in-program here since the FILELIST
+      *  entries' DDNAMEs (and so their eventual archive DSNs) are only
+      *  known at run time, not when the JCL is composed.
+           MOVE WS-FILEIN-DDNAME TO ARCHIVEIN-NAME
+           STRING "PROD.BANKAPP." DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FILEIN-DDNAME) DELIMITED BY SIZE
+                  ".ARCHIVE.D" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  INTO ARCHIVEOUT-NAME
+           OPEN INPUT ARCHIVEIN-FDNAME
+           IF FS-ARCHIN-OK THEN
+               OPEN OUTPUT ARCHIVEOUT-FDNAME
+               READ ARCHIVEIN-FDNAME INTO ARCHIVEIN-RECORD
+               PERFORM UNTIL FS-ARCHIN-END
+                   WRITE ARCHIVEOUT-RECORD FROM ARCHIVEIN-RECORD
+                   READ ARCHIVEIN-FDNAME INTO ARCHIVEIN-RECORD
+               END-PERFORM
+               CLOSE ARCHIVEOUT-FDNAME
+               CLOSE ARCHIVEIN-FDNAME
+           END-IF
+           .
+
+       1300-TRAITER-FILELIST.
+      ******************************************************************EDEFAY
+      *  Read each FILELIST line as the DDNAME of one more flow file,
+      *  running it through the same GKCTRL01/GKMAJ001 cycle as a
+      *  single-file run, and keep going through the rest of the list
+      *  even when one file fails, so operations see every file's
+      *  outcome from one job instead of stopping at the first bad one.
+           READ FILELIST-FDNAME INTO FILELIST-RECORD
+           PERFORM UNTIL FS-FLIST-END
+               IF FL-DDNAME NOT = SPACES THEN
+                   ADD 1 TO WS-NBFICHIERS
+                   MOVE FL-DDNAME TO WS-FILEIN-DDNAME
+                   PERFORM 1100-CONTROLER-FICHIER
+                   IF RC-IS-00 THEN
+                       PERFORM 1200-POSTER-FICHIER
+                   END-IF
+                   IF RC-IS-00 THEN
+                       PERFORM 1260-ARCHIVER-FICHIER-LISTE
+                   ELSE
+                       ADD 1 TO WS-NBFICHIERS-KO
+                       MOVE RC TO WS-RC-CONSOLIDE
+                   END-IF
+               END-IF
+               READ FILELIST-FDNAME INTO FILELIST-RECORD
+           END-PERFORM
+           .
+
+       1400-CUMULER-STATS.
+      ******************************************************************EDEFAY
+      *  Add this file's GKCTRL01 counts into the running consolidated
+      *  totals - GKCTRL01 always runs (even when GKMAJ001 does not),
+      *  so its counts are the one figure every file in the list has.
+           ADD ZS-LUS-00     TO WS-CUM-LUS-00
+           ADD ZS-LUS-10     TO WS-CUM-LUS-10
+           ADD ZS-LUS-20     TO WS-CUM-LUS-20
+           ADD ZS-LUS-99     TO WS-CUM-LUS-99
+           ADD ZS-LUS-REJETS TO WS-CUM-LUS-REJETS
+           ADD ZS-MT-GLOBAL  TO WS-CUM-MT-GLOBAL
+           .
+
+       1900-FIN.
+      ******************************************************************EDEFAY
+      *  Reflect the final RC in RETURN-CODE, so the JCL step running
+      *  this program - and any COND/IF that follows it, such as the
+      *  FILEIN archival step - can act on it.
+           IF FILELIST-ACTIVE THEN
+               PERFORM 1950-IMPRIMER-CONSOLIDE
+               MOVE WS-RC-CONSOLIDE TO RC
+           END-IF
+           IF RC-IS-00 THEN
+               DISPLAY "GKRUN01 ending OK. RC=" RC
+           ELSE
+               DISPLAY "GKRUN01 ending in error. RC=" RC
+           END-IF
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           .
+
+       1950-IMPRIMER-CONSOLIDE.
+      ******************************************************************EDEFAY
+      *  Print the consolidated report across every file in FILELIST.
+           DISPLAY "==== CONSOLIDATED RUN - " WS-NBFICHIERS
+                   " FICHIER(S) ===="
+           DISPLAY "FICHIERS EN ERREUR : " WS-NBFICHIERS-KO
+           DISPLAY "LUS 00 (HEADERS)   : " WS-CUM-LUS-00
+           DISPLAY "LUS 10 (DETAILS)   : " WS-CUM-LUS-10
+           DISPLAY "LUS 20 (REVERSALS) : " WS-CUM-LUS-20
+           DISPLAY "LUS 99 (FOOTERS)   : " WS-CUM-LUS-99
+           DISPLAY "REJETS             : " WS-CUM-LUS-REJETS
+           DISPLAY "MONTANT GLOBAL     : " WS-CUM-MT-GLOBAL
+           DISPLAY "RC CONSOLIDE       : " WS-RC-CONSOLIDE
+           DISPLAY "==================================================="
+           .
