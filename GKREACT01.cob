@@ -0,0 +1,99 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKREACT01
+      * Original author: DEFAY E.
+      *
+      * Description    : Explicit reactivation gate for a dormant
+      *                  account. Given an account number, looks it up
+      *                  through MACPT (SEL) and - if it is currently
+      *                  flagged ZACPT-DORMANT - flips ZACPT-STATUT
+      *                  back to ZACPT-ACTIF via MACPT (UPD), so
+      *                  MFMAJCPT's VERIF-COMPTE will accept postings
+      *                  against it again.
+      * Rules handling :
+      *             RC = 00 : Reactivated (or already active)
+      *             RC = 04 : Account not found (ZACPT-CODRET forwarded)
+      *             RC = 05 : Account was not dormant, nothing to do
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKREACT01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      ******************************************************************
+       LINKAGE SECTION.
+      *  Account to reactivate / result returned
+       COPY "./Copybooks/ZRREACT01.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZR-COMPTE, ZR-RETOUR.
+           PERFORM 1000-Main.
+           EXIT PROGRAM.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           INITIALIZE ZR-RETOUR
+           PERFORM 2000-REACTIVER-COMPTE
+           .
+
+       2000-REACTIVER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Look the account up through MACPT, reject if it was not found
+      *  or was never dormant to begin with, otherwise flip its
+      *  ZACPT-STATUT back to ZACPT-ACTIF through MACPT (UPD).
+           MOVE ZR-COMPTE TO ZACPT-COMPTE
+           MOVE "SEL"     TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           IF NOT ZACPT-CODRET-OK THEN
+               SET ZR-CODRET-INTROUVABLE TO TRUE
+               MOVE "COMPTE INTROUVABLE" TO ZR-LIBRET
+           ELSE
+               IF NOT ZACPT-DORMANT THEN
+                   SET ZR-CODRET-PAS-DORMANT TO TRUE
+                   MOVE "COMPTE PAS DORMANT" TO ZR-LIBRET
+               ELSE
+                   SET ZACPT-ACTIF TO TRUE
+                   MOVE "UPD" TO ZACPT-FONCTION
+                   CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+                   MOVE ZACPT-CODRET TO ZR-CODRET
+                   MOVE "COMPTE REACTIVE" TO ZR-LIBRET
+               END-IF
+           END-IF
+           .
