@@ -4,7 +4,7 @@
       * Original author: DEFAY E.                                
       *
       * Description    : This routine is an accessor allowed to :
-      *                    - [X] SELECT
+      *                    - [O] SELECT
       *                    - [O] INSERT
       *                    - [O] UPDATE
       *                    - [O] DELETE
@@ -13,9 +13,44 @@
       *                ---------------------------------                
       * Maintenance Log                                              
       * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 10/01/23  EDEFAY        Created from MAXXX         
-      *                                                               
+      * --------- ------------  ---------------------------------------
+      * 10/01/23  EDEFAY        Created from MAXXX
+      * 08/08/26  EDEFAY        LINKAGE now COPYs CTBHIS.cpy instead of
+      *                         an inline group that had drifted to
+      *                         MACPT's fields (NOM/SOLDE/DDMVT/...)
+      *                         instead of TBHIS's (REFOPE/CODOPE/...)
+      *                         - MFMAJCPT's MAJ-HISTORIQUE calls this
+      *                         with ZAHIS-ZCMA built from CTBHIS.cpy,
+      *                         so the two now actually agree. Real
+      *                         EXEC SQL against TBHIS added via a
+      *                         DCLTBHIS DCLGEN include, replacing the
+      *                         "..." SQL stubs.
+      * 08/08/26  EDEFAY        SELECT turned on so a statement extract
+      *                         can read history back out. Added a
+      *                         CHIS cursor (OPN/FET/CLO on FONCTION)
+      *                         over ZAHIS-COMPTE between ZAHIS-DATDEB
+      *                         and ZAHIS-DATFIN, since 8100-SELECT is
+      *                         a single-row lookup by COMPTE+REFOPE
+      *                         and a statement needs a whole range.
+      * 08/08/26  EDEFAY        Added REFOPE_LIE (the REFOPE of the
+      *                         original operation a reversal history
+      *                         row is linked to, blank on a normal
+      *                         row), threaded through SELECT/INSERT/
+      *                         UPDATE/the CHIS cursor as a new
+      *                         trailing TBHIS column.
+      * 08/08/26  EDEFAY        Added OPERATEUR (who/what posted the
+      *                         operation - branch teller, ATM, batch
+      *                         job), threaded through SELECT/INSERT/
+      *                         UPDATE/the CHIS cursor as a new
+      *                         trailing TBHIS column.
+      * 08/08/26  EDEFAY        Added CORRELID (the correlation ID
+      *                         GKMAJ001 builds from run date + FILEIN
+      *                         DDNAME + record sequence), threaded
+      *                         through SELECT/INSERT/UPDATE/the CHIS
+      *                         cursor as a new trailing TBHIS column,
+      *                         so a posted history row can be traced
+      *                         back to the exact source record.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MAHIS.
@@ -29,7 +64,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 AUTHORIZATION-QUERIES-TYPE.
-           10 SELECT-HIS PIC X   VALUE "X".
+           10 SELECT-HIS PIC X   VALUE "O".
                  88 SELECT-AUTH  VALUE "O".
            10 INSERT-HIS PIC X   VALUE "O".
                  88 INSERT-AUTH  VALUE "O".
@@ -38,22 +73,20 @@
            10 DELETE-HIS PIC X   VALUE "O".
                  88 DELETE-AUTH  VALUE "O".
        01  SQLCODE       PIC S9(3) VALUE 0.
-           
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *  DCLTBHIS init for avoid workflow errors
+       01  DCLTBHIS PIC X(255).
+      *  DECLARATION DU DCLGEN DE LA TABLE TBHIS
+           EXEC SQL
+               INCLUDE DCLTBHIS
+           END-EXEC.
+
        LINKAGE SECTION.
        01 AUTH-QUERY PIC 9(2).
-       01 ZAHIS-ZCMA.
-           05 ZAHIS-FONCTION         PIC X(03).
-           05 ZAHIS-DONNEES.
-               10 ZAHIS-COMPTE       PIC X(11).
-               10 ZAHIS-NOM          PIC X(20).
-               10 ZAHIS-SOLDE        PIC S9(13)V9(2) USAGE COMP-3.
-               10 ZAHIS-DDMVT        PIC X(10).
-               10 ZAHIS-DDMAJ        PIC X(10).
-               10 ZAHIS-HDMAJ        PIC X(8).
-           05 ZAHIS-RETOUR.
-               10 ZAHIS-CODRET       PIC X(02).
-               10 ZAHIS-SQLCODE      PIC S9(3).
-               10 ZAHIS-LIBRET       PIC X(30).
+       COPY "./Copybooks/CTBHIS.cpy".
       ******************************************************************
       *  Program : Setup, run main routine and exit.
       *    
@@ -81,6 +114,16 @@
       ******************************************************************
        PROCEDURE DIVISION USING ZAHIS-ZCMA, AUTH-QUERY
                           RETURNING         AUTH-QUERY.
+           EXEC SQL
+               DECLARE CHIS CURSOR FOR
+               SELECT COMPTE, REFOPE, CODOPE, LIBOPE, DTOPER, MNTOPE,
+                      REFOPE_LIE, OPERATEUR, CORRELID
+                 FROM TBHIS
+                WHERE COMPTE = :ZAHIS-COMPTE
+                  AND DTOPER BETWEEN :ZAHIS-DATDEB AND :ZAHIS-DATFIN
+                ORDER BY DTOPER
+                  FOR UPDATE
+           END-EXEC
            PERFORM 0000-INITIALIZATIONS
            PERFORM 2500-ROOTER
            GOBACK.
@@ -123,6 +166,27 @@
                    ELSE
                        PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
                    END-IF
+               WHEN ZAHIS-FONCTION = 'OPN'
+                   IF SELECT-AUTH THEN
+                       PERFORM 8200-OPEN-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAHIS-FONCTION = 'FET'
+                   IF SELECT-AUTH THEN
+                       PERFORM 8300-FETCH-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAHIS-FONCTION = 'CLO'
+                   IF SELECT-AUTH THEN
+                       PERFORM 8900-CLOSE-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
                WHEN OTHER
                    MOVE -1 TO SQLCODE
                    PERFORM 2501-CHECK-SQLCODE
@@ -158,6 +222,10 @@
                    MOVE SQLCODE TO ZAHIS-CODRET
                    MOVE "SQLCA" TO ZAHIS-LIBRET
                    MOVE SQLCODE TO ZAHIS-SQLCODE
+               WHEN 100
+                   MOVE "04" TO ZAHIS-CODRET
+                   MOVE "FIN DE CURSEUR" TO ZAHIS-LIBRET
+                   MOVE SQLCODE TO ZAHIS-SQLCODE
                WHEN OTHER
                    MOVE SQLCODE TO ZAHIS-CODRET
                    MOVE "SQL ERROR UNHANDLED" TO ZAHIS-LIBRET
@@ -172,40 +240,118 @@
            .
 
        8100-SELECT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for SELECT operation
-                  EXEC SQL
-                      SELECT ...
-                      INTO ...
-                      FROM ...
-                      WHERE ...
-                  END-EXEC
+           MOVE ZAHIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+             SELECT
+                 COMPTE ,
+                 REFOPE ,
+                 CODOPE ,
+                 LIBOPE ,
+                 DTOPER ,
+                 MNTOPE ,
+                 REFOPE_LIE ,
+                 OPERATEUR ,
+                 CORRELID
+             INTO
+                :ZAHIS-COMPTE ,
+                :ZAHIS-REFOPE ,
+                :ZAHIS-CODOPE ,
+                :ZAHIS-LIBOPE ,
+                :ZAHIS-DTOPER ,
+                :ZAHIS-MNTOPE ,
+                :ZAHIS-REFOPE-LIE ,
+                :ZAHIS-OPERATEUR ,
+                :ZAHIS-CORRELID
+             FROM TBHIS
+             WHERE COMPTE=:ZAHIS-COMPTE
+             AND   REFOPE=:ZAHIS-REFOPE
+           END-EXEC
+           IF SQLCODE = ZERO
+              MOVE DCLTBHIS TO ZAHIS-DONNEES
+           END-IF
+           .
+
+       8200-OPEN-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for OPEN of the CHIS statement-range cursor
+           EXEC SQL
+               OPEN CHIS
+           END-EXEC
+           .
+
+       8300-FETCH-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for FETCH of the next CHIS cursor row
+           EXEC SQL
+               FETCH CHIS
+               INTO :ZAHIS-COMPTE ,
+                    :ZAHIS-REFOPE ,
+                    :ZAHIS-CODOPE ,
+                    :ZAHIS-LIBOPE ,
+                    :ZAHIS-DTOPER ,
+                    :ZAHIS-MNTOPE ,
+                    :ZAHIS-REFOPE-LIE ,
+                    :ZAHIS-OPERATEUR ,
+                    :ZAHIS-CORRELID
+           END-EXEC
+           .
+
+       8900-CLOSE-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for CLOSE of the CHIS statement-range cursor
+           EXEC SQL
+               CLOSE CHIS
+           END-EXEC
            .
 
        8400-INSERT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for INSERT operation
-                   EXEC SQL
-                       INSERT INTO ...
-                       VALUES ...
-                   END-EXEC
+           MOVE ZAHIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+                INSERT INTO TBHIS VALUES
+               (:ZAHIS-COMPTE ,
+                :ZAHIS-REFOPE ,
+                :ZAHIS-CODOPE ,
+                :ZAHIS-LIBOPE ,
+                :ZAHIS-DTOPER ,
+                :ZAHIS-MNTOPE ,
+                :ZAHIS-REFOPE-LIE ,
+                :ZAHIS-OPERATEUR ,
+                :ZAHIS-CORRELID)
+           END-EXEC
            .
 
        8700-UPDATE.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for UPDATE operation
-                   EXEC SQL
-                       UPDATE ...
-                       SET ...
-                       WHERE ...
-                   END-EXEC
+           MOVE ZAHIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+                UPDATE TBHIS
+           SET   CODOPE =:ZAHIS-CODOPE ,
+                 LIBOPE =:ZAHIS-LIBOPE ,
+                 DTOPER =:ZAHIS-DTOPER ,
+                 MNTOPE =:ZAHIS-MNTOPE ,
+                 REFOPE_LIE =:ZAHIS-REFOPE-LIE ,
+                 OPERATEUR =:ZAHIS-OPERATEUR ,
+                 CORRELID =:ZAHIS-CORRELID
+           WHERE COMPTE =:ZAHIS-COMPTE
+           AND   REFOPE =:ZAHIS-REFOPE
+           END-EXEC
            .
 
        8800-DELETE.
-      ******************************************************************EDEFAY 
-      *Code for DELETE operation
-                  EXEC SQL
-                      DELETE FROM ...
-                      WHERE ...
-                  END-EXEC
+      ******************************************************************EDEFAY
+      *Code for DELETE operation - positioned on the CHIS cursor's
+      *current row rather than re-keyed by COMPTE/REFOPE, since the
+      *only caller (GKPHIS01's retention purge) deletes rows while
+      *that same cursor is still scrolling over TBHIS; a keyed DELETE
+      *racing a non-positioned FETCH against the same table is
+      *isolation-level-dependent and can skip or reprocess rows.
+           EXEC SQL
+             DELETE FROM TBHIS
+           WHERE CURRENT OF CHIS
+           END-EXEC
            .
