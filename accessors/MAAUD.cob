@@ -0,0 +1,283 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : MAAUD
+      * Original author: DEFAY E.
+      *
+      * Description    : This routine is an accessor allowed to :
+      *                    - [O] SELECT
+      *                    - [X] INSERT
+      *                    - [X] UPDATE
+      *                    - [X] DELETE
+      *
+      *                  It uses ZCMA copy replacing () by ZAAUD.
+      *                  TBAUD is only ever written by MACPT's own
+      *                  8700-UPDATE (inline EXEC SQL, no accessor of
+      *                  its own) - this accessor exists so other
+      *                  programs (the daily reconciliation) can read
+      *                  the audit trail back out, without also being
+      *                  able to tamper with it.
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Created from MAXXX, SELECT-only, for
+      *                         the three-way daily reconciliation to
+      *                         read TBAUD.
+      * 08/08/26  EDEFAY        CAUD cursor/8100-SELECT now also carry
+      *                         TBAUD's new CORRELID/REFOPE_LIE columns
+      *                         so GKRECO01 can filter out balance
+      *                         changes that did not originate from a
+      *                         flow-file posting.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MAAUD.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 AUTHORIZATION-QUERIES-TYPE.
+           10 SELECT-AUD  PIC X  VALUE "O".
+           10 SELECT-AUTH PIC X     VALUE "O".
+           10 INSERT-AUD  PIC X  VALUE "X".
+           10 INSERT-AUTH PIC X     VALUE "O".
+           10 UPDATE-AUD  PIC X  VALUE "X".
+           10 UPDATE-AUTH PIC X     VALUE "O".
+           10 DELETE-AUD  PIC X  VALUE "X".
+           10 DELETE-AUTH PIC X     VALUE "O".
+       01  SQLCODE       PIC S9(3) VALUE 0.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *  DCLTBAUD init for avoid workflow errors
+       01  DCLTBAUD PIC X(255).
+      *  DECLARATION DU DCLGEN DE LA TABLE TBAUD
+           EXEC SQL
+               INCLUDE DCLTBAUD
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 AUTH-QUERY PIC 9(2).
+       COPY "./Copybooks/CTBAUD.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0AUD : Input/Output section
+      *    - 1AUD : Main element
+      *    - 2AUD : Verifications
+      *    - 8AUD : SQL Handling
+      *    - 9AUD : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x4xx : Perform a INSERT
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x8xx : Perform a DELETE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - AUDx : OTHERS
+      *    - DAUD : Displays
+      *    - CAUD : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZAAUD-ZCMA, AUTH-QUERY
+                          RETURNING         AUTH-QUERY.
+           EXEC SQL
+               DECLARE CAUD CURSOR FOR
+               SELECT COMPTE, DTAUD, HRAUD, SOLDE_AVANT, SOLDE_APRES,
+                      CORRELID, REFOPE_LIE
+                 FROM TBAUD
+                WHERE DTAUD = :ZAAUD-DTAUD
+                ORDER BY COMPTE, HRAUD
+           END-EXEC
+           PERFORM 0000-INITIALIZATIONS
+           PERFORM 2500-ROOTER
+           GOBACK.
+
+       0000-INITIALIZATIONS.
+      ******************************************************************EDEFAY
+      *  Initialize values
+           SET AUTH-QUERY TO 0
+           .
+
+       2500-ROOTER.
+      ******************************************************************EDEFAY
+      * Perform the different operations based on the value of FONCTION
+           EVALUATE TRUE
+               WHEN ZAAUD-FONCTION = 'SEL'
+                   IF SELECT-AUD = SELECT-AUTH THEN
+                       PERFORM 8100-SELECT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'INS'
+                   IF INSERT-AUD = INSERT-AUTH THEN
+                       PERFORM 8400-INSERT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'UPD'
+                   IF UPDATE-AUD = UPDATE-AUTH THEN
+                       PERFORM 8700-UPDATE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'DEL'
+                   IF DELETE-AUD = DELETE-AUTH THEN
+                       PERFORM 8800-DELETE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'OPN'
+                   IF SELECT-AUD = SELECT-AUTH THEN
+                       PERFORM 8200-OPEN-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'FET'
+                   IF SELECT-AUD = SELECT-AUTH THEN
+                       PERFORM 8300-FETCH-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZAAUD-FONCTION = 'CLO'
+                   IF SELECT-AUD = SELECT-AUTH THEN
+                       PERFORM 8900-CLOSE-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN OTHER
+                   MOVE -1 TO SQLCODE
+                   PERFORM 2501-CHECK-SQLCODE
+                   PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+           END-EVALUATE
+           .
+
+       2501-CHECK-SQLCODE.
+      ******************************************************************EDEFAY
+      *  Verify SQLCODE, returning Error code and message if SQLCODE<>0
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SQLCODE TO ZAAUD-CODRET
+                   MOVE "SPACE" TO ZAAUD-LIBRET
+                   MOVE SQLCODE TO ZAAUD-SQLCODE
+               WHEN 30
+                   MOVE SQLCODE TO ZAAUD-CODRET
+                   MOVE "AUD" TO ZAAUD-LIBRET
+                   MOVE SQLCODE TO ZAAUD-SQLCODE
+               WHEN 90
+                   MOVE SQLCODE TO ZAAUD-CODRET
+                   MOVE "SQLCA" TO ZAAUD-LIBRET
+                   MOVE SQLCODE TO ZAAUD-SQLCODE
+               WHEN 100
+                   MOVE "04" TO ZAAUD-CODRET
+                   MOVE "FIN DE CURSEUR" TO ZAAUD-LIBRET
+                   MOVE SQLCODE TO ZAAUD-SQLCODE
+               WHEN OTHER
+                   MOVE SQLCODE TO ZAAUD-CODRET
+                   MOVE "SQL ERROR UNHANDLED" TO ZAAUD-LIBRET
+                   MOVE SQLCODE TO ZAAUD-SQLCODE
+           END-EVALUATE
+           .
+
+       7777-UNAUTHORIZED-QUERY-TYPE.
+      ******************************************************************EDEFAY
+      *  Update AUTH-QUERY, since Query type is unauthorized
+           ADD 1 TO AUTH-QUERY
+           .
+
+       8100-SELECT.
+      ******************************************************************EDEFAY
+      *Code for SELECT operation
+           MOVE ZAAUD-DONNEES TO DCLTBAUD
+           EXEC SQL
+             SELECT
+                 COMPTE ,
+                 DTAUD  ,
+                 HRAUD  ,
+                 SOLDE_AVANT ,
+                 SOLDE_APRES ,
+                 CORRELID ,
+                 REFOPE_LIE
+             INTO
+                :ZAAUD-COMPTE ,
+                :ZAAUD-DTAUD  ,
+                :ZAAUD-HRAUD  ,
+                :ZAAUD-SOLDE-AVANT ,
+                :ZAAUD-SOLDE-APRES ,
+                :ZAAUD-CORRELID ,
+                :ZAAUD-REFOPE-LIE
+             FROM TBAUD
+             WHERE COMPTE=:ZAAUD-COMPTE
+             AND   HRAUD =:ZAAUD-HRAUD
+           END-EXEC
+           IF SQLCODE = ZERO
+              MOVE DCLTBAUD TO ZAAUD-DONNEES
+           END-IF
+           .
+
+       8200-OPEN-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for OPEN of the CAUD by-date cursor
+           EXEC SQL
+               OPEN CAUD
+           END-EXEC
+           .
+
+       8300-FETCH-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for FETCH of the next CAUD cursor row
+           EXEC SQL
+               FETCH CAUD
+               INTO :ZAAUD-COMPTE ,
+                    :ZAAUD-DTAUD  ,
+                    :ZAAUD-HRAUD  ,
+                    :ZAAUD-SOLDE-AVANT ,
+                    :ZAAUD-SOLDE-APRES ,
+                    :ZAAUD-CORRELID ,
+                    :ZAAUD-REFOPE-LIE
+           END-EXEC
+           .
+
+       8900-CLOSE-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for CLOSE of the CAUD by-date cursor
+           EXEC SQL
+               CLOSE CAUD
+           END-EXEC
+           .
+
+       8400-INSERT.
+      ******************************************************************EDEFAY
+      *Code for INSERT operation
+           DISPLAY "INSERT NOT ALLOWED"
+           .
+
+       8700-UPDATE.
+      ******************************************************************EDEFAY
+      *Code for UPDATE operation
+           DISPLAY "UPDATE NOT ALLOWED"
+           .
+
+       8800-DELETE.
+      ******************************************************************EDEFAY
+      *Code for DELETE operation
+           DISPLAY "DELETE NOT ALLOWED"
+           .
