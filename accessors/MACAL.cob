@@ -0,0 +1,224 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : MACAL
+      * Original author: DEFAY E.
+      *
+      * Description    : This routine is an accessor allowed to :
+      *                    - [X] SELECT
+      *                    - [O] INSERT
+      *                    - [X] UPDATE
+      *                    - [X] DELETE
+      *
+      *                  It uses ZCMA copy replacing () by ZACAL.
+      *                  TBCAL holds one row per non-business day
+      *                  (weekend or bank holiday) - a SEL that finds a
+      *                  row means ZACAL-DTCAL is not a business day.
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Created from MAXXX
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MACAL.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 AUTHORIZATION-QUERIES-TYPE.
+           10 SELECT-CPT  PIC X  VALUE "O".
+           10 SELECT-AUTH PIC X     VALUE "O".
+           10 INSERT-CPT  PIC X  VALUE "O".
+           10 INSERT-AUTH PIC X     VALUE "O".
+           10 UPDATE-CPT  PIC X  VALUE "O".
+           10 UPDATE-AUTH PIC X     VALUE "O".
+           10 DELETE-CPT  PIC X  VALUE "O".
+           10 DELETE-AUTH PIC X     VALUE "O".
+       01  SQLCODE       PIC S9(3) VALUE 0.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *  DCLTBCAL init for avoid workflow errors
+       01  DCLTBCAL PIC X(255).
+      * DECLARATION DU DCLGEN DE LA TABLE TBCAL
+           EXEC SQL
+               INCLUDE DCLTBCAL
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 AUTH-QUERY PIC 9(2).
+       COPY "./Copybooks/CTBCAL.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0CAL : Input/Output section
+      *    - 1CAL : Main element
+      *    - 2CAL : Verifications
+      *    - 8CAL : SQL Handling
+      *    - 9CAL : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x4xx : Perform a INSERT
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x8xx : Perform a DELETE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - CALx : OTHERS
+      *    - DCAL : Displays
+      *    - CCAL : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZACAL-ZCMA, AUTH-QUERY
+                          RETURNING         AUTH-QUERY.
+           PERFORM 0000-INITIALIZATIONS
+           PERFORM 2500-ROOTER
+           GOBACK.
+
+       0000-INITIALIZATIONS.
+      ******************************************************************EDEFAY
+      *  Initialize values
+           SET AUTH-QUERY TO 0
+           .
+
+       2500-ROOTER.
+      ******************************************************************EDEFAY
+      * Perform the different operations based on the value of FONCTION
+           EVALUATE TRUE
+               WHEN ZACAL-FONCTION = 'SEL'
+                   IF SELECT-CPT = SELECT-AUTH THEN
+                       PERFORM 8100-SELECT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZACAL-FONCTION = 'INS'
+                   IF INSERT-CPT = INSERT-AUTH THEN
+                       PERFORM 8400-INSERT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZACAL-FONCTION = 'UPD'
+                   IF UPDATE-CPT = UPDATE-AUTH THEN
+                       PERFORM 8700-UPDATE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZACAL-FONCTION = 'DEL'
+                   IF DELETE-CPT = DELETE-AUTH THEN
+                       PERFORM 8800-DELETE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN OTHER
+                   MOVE -1 TO SQLCODE
+                   PERFORM 2501-CHECK-SQLCODE
+                   PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+           END-EVALUATE
+           .
+
+       2501-CHECK-SQLCODE.
+      ******************************************************************EDEFAY
+      *  Verify SQLCODE, returning Error code and message if SQLCODE<>0
+           MOVE 0 TO ZACAL-CODRET
+           MOVE "SPACE" TO ZACAL-LIBRET
+           MOVE 0 TO ZACAL-SQLCODE
+
+           IF SQLCODE NOT = 0 THEN
+               EVALUATE SQLCODE ALSO ZACAL-FONCTION
+                   WHEN -803    ALSO 'INS'
+                       MOVE 20 TO ZACAL-CODRET
+                       MOVE "LIGNE EN DOUBLE" TO ZACAL-LIBRET
+                       MOVE SQLCODE TO ZACAL-SQLCODE
+                   WHEN +100    ALSO 'SEL'
+                       MOVE 30 TO ZACAL-CODRET
+                       MOVE "CAL" TO ZACAL-LIBRET
+                       MOVE SQLCODE TO ZACAL-SQLCODE
+                   WHEN +100    ALSO 'UPD'
+                       MOVE 40 TO ZACAL-CODRET
+                       MOVE "UPDATE D'UNE LIGNE INEXISTANTE"
+                           TO ZACAL-LIBRET
+                       MOVE SQLCODE TO ZACAL-SQLCODE
+                   WHEN +100    ALSO 'DEL'
+                       MOVE 50 TO ZACAL-CODRET
+                       MOVE "DELETE D'UNE LIGNE INEXISTANTE"
+                           TO ZACAL-LIBRET
+                       MOVE SQLCODE TO ZACAL-SQLCODE
+                   WHEN OTHER
+                       MOVE 90 TO ZACAL-CODRET
+                       MOVE "SQLCA" TO ZACAL-LIBRET
+                       MOVE SQLCODE TO ZACAL-SQLCODE
+               END-EVALUATE
+           END-IF
+           .
+
+       7777-UNAUTHORIZED-QUERY-TYPE.
+      ******************************************************************EDEFAY
+      *  Update AUTH-QUERY, since Query type is unauthorized
+           ADD 1 TO AUTH-QUERY
+           .
+
+       8100-SELECT.
+      ******************************************************************EDEFAY
+      *Code for SELECT operation
+           MOVE ZACAL-DONNEES TO DCLTBCAL
+           EXEC SQL
+             SELECT
+                 DTCAL  ,
+                 LIBELLE
+             INTO
+                :ZACAL-DTCAL  ,
+                :ZACAL-LIBELLE
+             FROM TBCAL
+             WHERE DTCAL=:ZACAL-DTCAL
+           END-EXEC
+           IF SQLCODE = ZERO
+              MOVE DCLTBCAL TO ZACAL-DONNEES
+           END-IF
+           .
+
+       8400-INSERT.
+      ******************************************************************EDEFAY
+      *Code for INSERT operation
+           MOVE ZACAL-DONNEES TO DCLTBCAL
+           EXEC SQL
+                INSERT INTO TBCAL VALUES
+               (:ZACAL-DTCAL   ,
+                :ZACAL-LIBELLE )
+           END-EXEC
+           .
+
+       8700-UPDATE.
+      ******************************************************************EDEFAY
+      *Code for UPDATE operation
+           MOVE ZACAL-DONNEES TO DCLTBCAL
+           EXEC SQL
+                UPDATE TBCAL
+           SET   LIBELLE =:ZACAL-LIBELLE
+           WHERE DTCAL   =:ZACAL-DTCAL
+           END-EXEC
+           .
+
+       8800-DELETE.
+      ******************************************************************EDEFAY
+      *Code for DELETE operation
+           MOVE ZACAL-DONNEES TO DCLTBCAL
+           EXEC SQL
+             DELETE FROM TBCAL
+           WHERE DTCAL  =:ZACAL-DTCAL
+           END-EXEC
+           .
