@@ -0,0 +1,195 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : MATAUX
+      * Original author: DEFAY E.
+      *
+      * Description    : This routine is an accessor allowed to :
+      *                    - [O] SELECT
+      *                    - [X] INSERT
+      *                    - [X] UPDATE
+      *                    - [X] DELETE
+      *
+      *                  It uses ZCMA copy replacing () by ZATAUX.
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Created from MAOPE for the interest
+      *                         accrual batch, looking up TBTAUX's
+      *                         per-account interest rate. Rate table
+      *                         is keyed by COMPTE only - TBCPT has no
+      *                         product-type column to key on, so a
+      *                         single per-account rate stands in for
+      *                         the account/product split until one is
+      *                         added.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MATAUX.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 AUTHORIZATION-QUERIES-TYPE.
+           10 SELECT-CPT  PIC X  VALUE "O".
+           10 SELECT-AUTH PIC X     VALUE "O".
+           10 INSERT-CPT  PIC X  VALUE "X".
+           10 INSERT-AUTH PIC X     VALUE "O".
+           10 UPDATE-CPT  PIC X  VALUE "X".
+           10 UPDATE-AUTH PIC X     VALUE "O".
+           10 DELETE-CPT  PIC X  VALUE "X".
+           10 DELETE-AUTH PIC X     VALUE "O".
+       01  SQLCODE       PIC S9(3) VALUE 0.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *  DCLTBTAUX init for avoid workflow errors
+       01  DCLTBTAUX PIC X(255).
+      *  DECLARATION DU DCLGEN DE LA TABLE TBTAUX
+           EXEC SQL
+               INCLUDE DCLTBTAUX
+           END-EXEC.
+
+       LINKAGE SECTION.
+       01 AUTH-QUERY PIC 9(2).
+       COPY "./Copybooks/CTBTAUX.cpy".
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0TAUX : Input/Output section
+      *    - 1TAUX : Main element
+      *    - 2TAUX : Verifications
+      *    - 8TAUX : SQL Handling
+      *    - 9TAUX : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x4xx : Perform a INSERT
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x8xx : Perform a DELETE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - TAUXx : OTHERS
+      *    - DTAUX : Displays
+      *    - CTAUX : Calls
+      ******************************************************************
+       PROCEDURE DIVISION USING ZATAUX-ZCMA, AUTH-QUERY.
+           PERFORM 0000-INITIALIZATIONS
+           PERFORM 2500-ROOTER
+           GOBACK.
+
+       0000-INITIALIZATIONS.
+      ******************************************************************EDEFAY
+      *  Initialize values
+           .
+
+       2500-ROOTER.
+      ******************************************************************EDEFAY
+      * Perform the different operations based on the value of FONCTION
+           EVALUATE TRUE
+               WHEN ZATAUX-FONCTION = 'SEL'
+                   IF SELECT-CPT = SELECT-AUTH THEN
+                       PERFORM 8100-SELECT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZATAUX-FONCTION = 'INS'
+                   IF INSERT-CPT = INSERT-AUTH THEN
+                       PERFORM 8400-INSERT
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZATAUX-FONCTION = 'UPD'
+                   IF UPDATE-CPT = UPDATE-AUTH THEN
+                       PERFORM 8700-UPDATE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZATAUX-FONCTION = 'DEL'
+                   IF DELETE-CPT = DELETE-AUTH THEN
+                       PERFORM 8800-DELETE
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN OTHER
+                   MOVE -1 TO SQLCODE
+                   PERFORM 2501-CHECK-SQLCODE
+                   PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+           END-EVALUATE
+           .
+
+       2501-CHECK-SQLCODE.
+      ******************************************************************EDEFAY
+      *  Verify SQLCODE, returning Error code and message if SQLCODE<>0
+           MOVE 0 TO ZATAUX-CODRET
+           MOVE "SPACE" TO ZATAUX-LIBRET
+           MOVE 0 TO ZATAUX-SQLCODE
+
+           EVALUATE SQLCODE ALSO ZATAUX-FONCTION
+               WHEN +100    ALSO 'SEL'
+                   MOVE 30 TO ZATAUX-CODRET
+                   MOVE "TAUX" TO ZATAUX-LIBRET
+                   MOVE SQLCODE TO ZATAUX-SQLCODE
+               WHEN OTHER
+                   MOVE 90 TO ZATAUX-CODRET
+                   MOVE "SQLCA" TO ZATAUX-LIBRET
+                   MOVE SQLCODE TO ZATAUX-SQLCODE
+           END-EVALUATE
+           .
+
+       7777-UNAUTHORIZED-QUERY-TYPE.
+      ******************************************************************EDEFAY
+      *  Update AUTH-QUERY, since Query type is unauthorized
+           ADD 1 TO AUTH-QUERY
+           .
+
+       8100-SELECT.
+      ******************************************************************EDEFAY
+      *Code for SELECT operation
+           MOVE ZATAUX-DONNEES TO DCLTBTAUX
+           EXEC SQL
+             SELECT
+                 COMPTE ,
+                 TAUX
+             INTO
+                :ZATAUX-COMPTE ,
+                :ZATAUX-TAUX
+             FROM TBTAUX
+             WHERE COMPTE=:ZATAUX-COMPTE
+           END-EXEC
+           IF SQLCODE = ZERO
+              MOVE DCLTBTAUX TO ZATAUX-DONNEES
+           END-IF
+           .
+
+       8400-INSERT.
+      ******************************************************************EDEFAY
+      *Code for INSERT operation
+           DISPLAY "INSERT NOT ALLOWED"
+           .
+
+       8700-UPDATE.
+      ******************************************************************EDEFAY
+      *Code for UPDATE operation
+           DISPLAY "UPDATE NOT ALLOWED"
+           .
+
+       8800-DELETE.
+      ******************************************************************EDEFAY
+      *Code for DELETE operation
+           DISPLAY "DELETE NOT ALLOWED"
+           .
