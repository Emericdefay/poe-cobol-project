@@ -4,18 +4,63 @@
       * Original author: DEFAY E.                                
       *
       * Description    : This routine is an accessor allowed to :
-      *                    - [X] SELECT
+      *                    - [O] SELECT
       *                    - [O] INSERT
       *                    - [O] UPDATE
       *                    - [O] DELETE
       *
       *                  It uses ZCMA copy replacing () by ZACPT.
-      *                ---------------------------------                
-      * Maintenance Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 10/01/23  EDEFAY        Created from MAXXX         
-      *                                                               
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 10/01/23  EDEFAY        Created from MAXXX
+      * 08/08/26  EDEFAY        SELECT turned on so VERIF-COMPTE and
+      *                         balance inquiries can actually query an
+      *                         account.
+      * 08/08/26  EDEFAY        Real EXEC SQL against TBCPT via a
+      *                         DCLTBCPT DCLGEN include, replacing the
+      *                         "..." SQL stubs (same treatment MADEV
+      *                         already has against TBDEV).
+      * 08/08/26  EDEFAY        Added a CACC cursor (OPN/FET/CLO on
+      *                         FONCTION) scanning every TBCPT row for
+      *                         the trial-balance report, same pattern
+      *                         as MAHIS's CHIS statement-range cursor.
+      * 08/08/26  EDEFAY        Added ZACPT-DEVISE (account base
+      *                         currency), threaded through SELECT/
+      *                         INSERT/UPDATE/the CACC cursor as a new
+      *                         trailing TBCPT column.
+      * 08/08/26  EDEFAY        LINKAGE now COPYs CTBCPT.cpy instead of
+      *                         an inline group that had drifted (was
+      *                         still missing LIMDEC/DEVISE), same
+      *                         treatment MAHIS already got.
+      * 08/08/26  EDEFAY        Added ZACPT-STATUT (dormancy flag),
+      *                         threaded through SELECT/INSERT/UPDATE/
+      *                         the CACC cursor as a new trailing
+      *                         TBCPT column.
+      * 08/08/26  EDEFAY        8700-UPDATE now reads TBCPT's current
+      *                         SOLDE (the before-image, via new
+      *                         8710-LIRE-SOLDE-AVANT) ahead of the
+      *                         UPDATE overwriting it, then writes a
+      *                         before/after balance snapshot to the
+      *                         new TBAUD table (new 8720-INSERER-
+      *                         AUDIT, CTBAUD.cpy), giving a full
+      *                         account-balance audit trail
+      *                         independent of MAHIS's operation
+      *                         history.
+      * 08/08/26  EDEFAY        Added ZACPT-TIER (account product tier)
+      *                         and ZACPT-SOLDEMIN (its required minimum
+      *                         balance, zero when not enforced),
+      *                         threaded through SELECT/INSERT/UPDATE/
+      *                         the CACC cursor as new trailing TBCPT
+      *                         columns.
+      * 08/08/26  EDEFAY        8720-INSERER-AUDIT now also stamps the
+      *                         transient ZACPT-CORRELID/ZACPT-REFOPE-
+      *                         LIE pass-through onto the new
+      *                         ZAAUD-CORRELID/ZAAUD-REFOPE-LIE columns,
+      *                         so GKRECO01 can tell a flow-file-
+      *                         sourced TBAUD row from a GKCLOSE01/
+      *                         GKBULK01 one.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MACPT.
@@ -29,7 +74,7 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 AUTHORIZATION-QUERIES-TYPE.
-           10 SELECT-CPT  PIC X  VALUE "X".
+           10 SELECT-CPT  PIC X  VALUE "O".
            10 SELECT-AUTH PIC X     VALUE "O".
            10 INSERT-CPT  PIC X  VALUE "O".
            10 INSERT-AUTH PIC X     VALUE "O".
@@ -39,21 +84,23 @@
            10 DELETE-AUTH PIC X     VALUE "O".
        01  SQLCODE        PIC S9(3) VALUE 0.
 
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *  DCLTBCPT init for avoid workflow errors
+       01  DCLTBCPT PIC X(255).
+      *  DECLARATION DU DCLGEN DE LA TABLE TBCPT
+           EXEC SQL
+               INCLUDE DCLTBCPT
+           END-EXEC.
+      *  Before/after balance audit trail, see 8700-UPDATE
+       01  WS-AUD-YYYYMMDD PIC 9(08).
+       01  WS-AUD-HHMMSS   PIC 9(08).
+       COPY "./Copybooks/CTBAUD.cpy".
+
        LINKAGE SECTION.
        01 AUTH-QUERY PIC 9(2).
-       01 ZACPT-ZCMA.
-           05 ZACPT-FONCTION         PIC X(03).
-           05 ZACPT-DONNEES.
-               10 ZACPT-COMPTE       PIC X(11).
-               10 ZACPT-NOM          PIC X(20).
-               10 ZACPT-SOLDE        PIC S9(13)V9(2) USAGE COMP-3.
-               10 ZACPT-DDMVT        PIC X(10).
-               10 ZACPT-DDMAJ        PIC X(10).
-               10 ZACPT-HDMAJ        PIC X(8).
-           05 ZACPT-RETOUR.
-               10 ZACPT-CODRET       PIC X(02).
-               10 ZACPT-SQLCODE      PIC S9(3).
-               10 ZACPT-LIBRET       PIC X(30).
+       COPY "./Copybooks/CTBCPT.cpy".
       ******************************************************************
       *  Program : Setup, run main routine and exit.
       *    
@@ -80,6 +127,13 @@
       *    - CCPT : Calls
       ******************************************************************
        PROCEDURE DIVISION USING ZACPT-ZCMA, AUTH-QUERY.
+           EXEC SQL
+               DECLARE CACC CURSOR FOR
+               SELECT COMPTE, NOM, SOLDE, DDMVT, DDMAJ, HDMAJ, LIMDEC,
+                      DEVISE, STATUT, TIER, SOLDEMIN
+                 FROM TBCPT
+                ORDER BY COMPTE
+           END-EXEC
            PERFORM 0000-INITIALIZATIONS
            PERFORM 2500-ROOTER
            GOBACK.
@@ -130,6 +184,27 @@
                    ELSE
                        PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
                    END-IF
+               WHEN ZACPT-FONCTION = 'OPN'
+                   IF SELECT-CPT = SELECT-AUTH THEN
+                       PERFORM 8200-OPEN-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZACPT-FONCTION = 'FET'
+                   IF SELECT-CPT = SELECT-AUTH THEN
+                       PERFORM 8300-FETCH-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
+               WHEN ZACPT-FONCTION = 'CLO'
+                   IF SELECT-CPT = SELECT-AUTH THEN
+                       PERFORM 8900-CLOSE-CURSOR
+                       PERFORM 2501-CHECK-SQLCODE
+                   ELSE
+                       PERFORM 7777-UNAUTHORIZED-QUERY-TYPE
+                   END-IF
                WHEN OTHER
                    MOVE -1 TO SQLCODE
                    PERFORM 2501-CHECK-SQLCODE
@@ -165,6 +240,10 @@
                    MOVE SQLCODE TO ZACPT-CODRET
                    MOVE "SQLCA" TO ZACPT-LIBRET
                    MOVE SQLCODE TO ZACPT-SQLCODE
+               WHEN 100
+                   MOVE "04" TO ZACPT-CODRET
+                   MOVE "FIN DE CURSEUR" TO ZACPT-LIBRET
+                   MOVE SQLCODE TO ZACPT-SQLCODE
                WHEN OTHER
                    MOVE SQLCODE TO ZACPT-CODRET
                    MOVE "SQL ERROR UNHANDLED" TO ZACPT-LIBRET
@@ -179,40 +258,160 @@
            .
 
        8100-SELECT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for SELECT operation
-                  EXEC SQL
-                      SELECT ...
-                      INTO ...
-                      FROM ...
-                      WHERE ...
-                  END-EXEC
+           MOVE ZACPT-DONNEES TO DCLTBCPT
+           EXEC SQL
+             SELECT
+                 COMPTE ,
+                 NOM    ,
+                 SOLDE  ,
+                 DDMVT  ,
+                 DDMAJ  ,
+                 HDMAJ  ,
+                 LIMDEC ,
+                 DEVISE ,
+                 STATUT ,
+                 TIER   ,
+                 SOLDEMIN
+             INTO
+                :ZACPT-COMPTE ,
+                :ZACPT-NOM    ,
+                :ZACPT-SOLDE  ,
+                :ZACPT-DDMVT  ,
+                :ZACPT-DDMAJ  ,
+                :ZACPT-HDMAJ  ,
+                :ZACPT-LIMDEC ,
+                :ZACPT-DEVISE ,
+                :ZACPT-STATUT ,
+                :ZACPT-TIER   ,
+                :ZACPT-SOLDEMIN
+             FROM TBCPT
+             WHERE COMPTE=:ZACPT-COMPTE
+           END-EXEC
+           IF SQLCODE = ZERO
+              MOVE DCLTBCPT TO ZACPT-DONNEES
+           END-IF
+           .
+
+       8200-OPEN-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for OPEN of the CACC full-scan cursor
+           EXEC SQL
+               OPEN CACC
+           END-EXEC
+           .
+
+       8300-FETCH-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for FETCH of the next CACC cursor row
+           EXEC SQL
+               FETCH CACC
+               INTO :ZACPT-COMPTE ,
+                    :ZACPT-NOM    ,
+                    :ZACPT-SOLDE  ,
+                    :ZACPT-DDMVT  ,
+                    :ZACPT-DDMAJ  ,
+                    :ZACPT-HDMAJ  ,
+                    :ZACPT-LIMDEC ,
+                    :ZACPT-DEVISE ,
+                    :ZACPT-STATUT ,
+                    :ZACPT-TIER   ,
+                    :ZACPT-SOLDEMIN
+           END-EXEC
+           .
+
+       8900-CLOSE-CURSOR.
+      ******************************************************************EDEFAY
+      *Code for CLOSE of the CACC full-scan cursor
+           EXEC SQL
+               CLOSE CACC
+           END-EXEC
            .
 
        8400-INSERT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for INSERT operation
-                   EXEC SQL
-                       INSERT INTO ...
-                       VALUES ...
-                   END-EXEC
+           MOVE ZACPT-DONNEES TO DCLTBCPT
+           EXEC SQL
+                INSERT INTO TBCPT VALUES
+               (:ZACPT-COMPTE ,
+                :ZACPT-NOM    ,
+                :ZACPT-SOLDE  ,
+                :ZACPT-DDMVT  ,
+                :ZACPT-DDMAJ  ,
+                :ZACPT-HDMAJ  ,
+                :ZACPT-LIMDEC ,
+                :ZACPT-DEVISE ,
+                :ZACPT-STATUT ,
+                :ZACPT-TIER   ,
+                :ZACPT-SOLDEMIN)
+           END-EXEC
            .
 
        8700-UPDATE.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for UPDATE operation
-                   EXEC SQL
-                       UPDATE ...
-                       SET ...
-                       WHERE ...
-                   END-EXEC
+           MOVE ZACPT-DONNEES TO DCLTBCPT
+           PERFORM 8710-LIRE-SOLDE-AVANT
+           EXEC SQL
+                UPDATE TBCPT
+           SET   SOLDE  =:ZACPT-SOLDE  ,
+                 NOM    =:ZACPT-NOM    ,
+                 DDMVT  =:ZACPT-DDMVT  ,
+                 DDMAJ  =:ZACPT-DDMAJ  ,
+                 HDMAJ  =:ZACPT-HDMAJ  ,
+                 LIMDEC =:ZACPT-LIMDEC ,
+                 DEVISE =:ZACPT-DEVISE ,
+                 STATUT =:ZACPT-STATUT ,
+                 TIER   =:ZACPT-TIER   ,
+                 SOLDEMIN =:ZACPT-SOLDEMIN
+           WHERE COMPTE =:ZACPT-COMPTE
+           END-EXEC
+           PERFORM 8720-INSERER-AUDIT
+           .
+
+       8710-LIRE-SOLDE-AVANT.
+      ******************************************************************EDEFAY
+      *  Read TBCPT's current SOLDE - the before-image - ahead of the
+      *  UPDATE above overwriting it, for 8720-INSERER-AUDIT.
+           EXEC SQL
+               SELECT SOLDE INTO :ZAAUD-SOLDE-AVANT
+                 FROM TBCPT
+                WHERE COMPTE = :ZACPT-COMPTE
+           END-EXEC
+           .
+
+       8720-INSERER-AUDIT.
+      ******************************************************************EDEFAY
+      *  Write a before/after balance snapshot to TBAUD, giving a full
+      *  account-balance audit trail independent of MAHIS's own
+      *  operation history.
+           ACCEPT WS-AUD-YYYYMMDD FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HHMMSS   FROM TIME
+           MOVE ZACPT-COMPTE  TO ZAAUD-COMPTE
+           STRING WS-AUD-YYYYMMDD(1:4) '-'
+                  WS-AUD-YYYYMMDD(5:2) '-'
+                  WS-AUD-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO ZAAUD-DTAUD
+           MOVE WS-AUD-HHMMSS TO ZAAUD-HRAUD
+           MOVE ZACPT-SOLDE   TO ZAAUD-SOLDE-APRES
+           MOVE ZACPT-CORRELID   TO ZAAUD-CORRELID
+           MOVE ZACPT-REFOPE-LIE TO ZAAUD-REFOPE-LIE
+           EXEC SQL
+               INSERT INTO TBAUD VALUES
+              (:ZAAUD-COMPTE, :ZAAUD-DTAUD, :ZAAUD-HRAUD,
+               :ZAAUD-SOLDE-AVANT, :ZAAUD-SOLDE-APRES,
+               :ZAAUD-CORRELID, :ZAAUD-REFOPE-LIE)
+           END-EXEC
            .
 
        8800-DELETE.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for DELETE operation
-                  EXEC SQL
-                      DELETE FROM ...
-                      WHERE ...
-                  END-EXEC
+           MOVE ZACPT-DONNEES TO DCLTBCPT
+           EXEC SQL
+             DELETE FROM TBCPT
+           WHERE COMPTE =:ZACPT-COMPTE
+           END-EXEC
            .
