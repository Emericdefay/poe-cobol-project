@@ -5,17 +5,41 @@
       *
       * Description    : This routine is an accessor allowed to :
       *                    - [O] SELECT
-      *                    - [X] INSERT
-      *                    - [X] UPDATE
-      *                    - [X] DELETE
+      *                    - [O] INSERT
+      *                    - [O] UPDATE
+      *                    - [O] DELETE
       *
       *                  It uses ZCMA copy replacing () by ZAOPE.
-      *                ---------------------------------                
-      * Maintenance Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 10/01/23  EDEFAY        Created from MAXXX          
-      *                                                               
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 10/01/23  EDEFAY        Created from MAXXX
+      * 08/08/26  EDEFAY        Added ZAOPE-SENS (debit/credit), so the
+      *                         sign of an operation code lives on
+      *                         TBOPE instead of being hardcoded in
+      *                         the callers.
+      * 08/08/26  EDEFAY        Added ZAOPE-PLAFJOUR, a per-operation
+      *                         daily cumulative amount cap (0 = no
+      *                         cap) checked by MFMAJCPT against that
+      *                         day's MAHIS history.
+      * 08/08/26  EDEFAY        Built real INSERT/UPDATE/DELETE (same
+      *                         shape as MADEV's TBDEV maintenance) and
+      *                         opened up the authorization flags, so
+      *                         GKMOPE01 can add/retire operation codes
+      *                         and adjust MNTMIN/MNTMAX/PLAFJOUR
+      *                         without a developer touching code.
+      *                         LINKAGE now COPYs the shared
+      *                         Copybooks/CTBOPE.cpy instead of its own
+      *                         separate inline copy, which had drifted
+      *                         behind it - it never declared
+      *                         ZAOPE-SENS/ZAOPE-PLAFJOUR at all, so
+      *                         MFMAJCPT's own "SEL" calls (it COPYs
+      *                         the up-to-date CTBOPE.cpy itself) were
+      *                         silently reading uninitialized memory
+      *                         for both fields instead of what MAOPE
+      *                         actually fetched.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MAOPE.
@@ -31,11 +55,11 @@
        01 AUTHORIZATION-QUERIES-TYPE.
            10 SELECT-CPT  PIC X  VALUE "O".
            10 SELECT-AUTH PIC X     VALUE "O".
-           10 INSERT-CPT  PIC X  VALUE "X".
+           10 INSERT-CPT  PIC X  VALUE "O".
            10 INSERT-AUTH PIC X     VALUE "O".
-           10 UPDATE-CPT  PIC X  VALUE "X".
+           10 UPDATE-CPT  PIC X  VALUE "O".
            10 UPDATE-AUTH PIC X     VALUE "O".
-           10 DELETE-CPT  PIC X  VALUE "X".
+           10 DELETE-CPT  PIC X  VALUE "O".
            10 DELETE-AUTH PIC X     VALUE "O".
        01  SQLCODE       PIC S9(3) VALUE 0.
 
@@ -51,17 +75,7 @@
 
        LINKAGE SECTION.
        01 AUTH-QUERY PIC 9(2).
-       01 ZAOPE-ZCMA.
-           05 ZAOPE-FONCTION         PIC X(03).
-           05 ZAOPE-DONNEES.
-               10 ZAOPE-COPE         PIC X(03).
-               10 ZAOPE-LOPE         PIC X(03).
-               10 ZAOPE-MNTMIN       PIC S9(9)V9(2) USAGE COMP-3.
-               10 ZAOPE-MNTMAX       PIC S9(9)V9(2) USAGE COMP-3.
-           05 ZAOPE-RETOUR.
-               10 ZAOPE-CODRET       PIC X(02).
-               10 ZAOPE-SQLCODE      PIC S9(3).
-               10 ZAOPE-LIBRET       PIC X(30).
+       COPY "./Copybooks/CTBOPE.cpy".
       ******************************************************************
       *  Program : Setup, run main routine and exit.
       *    
@@ -176,7 +190,7 @@
            .
 
        8100-SELECT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for SELECT operation
            MOVE ZAOPE-DONNEES TO DCLTBOPE
            EXEC SQL
@@ -184,14 +198,18 @@
                  COPE   ,
                  LOPE   ,
                  MNTMIN ,
-                 MNTMAX 
+                 MNTMAX ,
+                 SENS   ,
+                 PLAFJOUR
              INTO
-                :HO-COPE   ,
-                :HO-LOPE   ,
-                :HO-MNTMIN ,
-                :HO-MNTMAX 
+                :ZAOPE-COPE   ,
+                :ZAOPE-LOPE   ,
+                :ZAOPE-MNTMIN ,
+                :ZAOPE-MNTMAX ,
+                :ZAOPE-SENS   ,
+                :ZAOPE-PLAFJOUR
              FROM TBOPE
-             WHERE COPE=:HO-COPE
+             WHERE COPE=:ZAOPE-COPE
            END-EXEC
            IF SQLCODE = ZERO
               MOVE DCLTBOPE TO ZAOPE-DONNEES
@@ -199,19 +217,41 @@
            .
 
        8400-INSERT.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for INSERT operation
-           DISPLAY "INSERT NOT ALLOWED"
+           MOVE ZAOPE-DONNEES TO DCLTBOPE
+           EXEC SQL
+                INSERT INTO TBOPE VALUES
+               (:ZAOPE-COPE     ,
+                :ZAOPE-LOPE     ,
+                :ZAOPE-MNTMIN   ,
+                :ZAOPE-MNTMAX   ,
+                :ZAOPE-SENS     ,
+                :ZAOPE-PLAFJOUR )
+           END-EXEC
            .
 
        8700-UPDATE.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for UPDATE operation
-           DISPLAY "UPDATE NOT ALLOWED"
+           MOVE ZAOPE-DONNEES TO DCLTBOPE
+           EXEC SQL
+                UPDATE TBOPE
+           SET   LOPE     =:ZAOPE-LOPE     ,
+                 MNTMIN   =:ZAOPE-MNTMIN   ,
+                 MNTMAX   =:ZAOPE-MNTMAX   ,
+                 SENS     =:ZAOPE-SENS     ,
+                 PLAFJOUR =:ZAOPE-PLAFJOUR
+           WHERE COPE     =:ZAOPE-COPE
+           END-EXEC
            .
 
        8800-DELETE.
-      ******************************************************************EDEFAY 
+      ******************************************************************EDEFAY
       *Code for DELETE operation
-           DISPLAY "DELETE NOT ALLOWED"
+           MOVE ZAOPE-DONNEES TO DCLTBOPE
+           EXEC SQL
+             DELETE FROM TBOPE
+           WHERE COPE  =:ZAOPE-COPE
+           END-EXEC
            .
