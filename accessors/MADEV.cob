@@ -14,8 +14,11 @@
       * Maintenance Log                                              
       * Date      Author        Maintenance Requirement               
       * --------- ------------  --------------------------------------- 
-      * 10/01/23  EDEFAY        Created from MAXXX         
-      *                                                               
+      * 10/01/23  EDEFAY        Created from MAXXX
+      * 08/08/26  EDEFAY        Added NBDEC (decimal places used by
+      *                         this currency, e.g. 0 for JPY, 3 for
+      *                         KWD) to TBDEV/ZADEV.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    MADEV.
@@ -178,12 +181,14 @@
                  CDEV  ,
                  CPAYS ,
                  ACHAT ,
-                 VENTE 
+                 VENTE ,
+                 NBDEC
              INTO
                 :ZADEV-CDEV  ,
                 :ZADEV-CPAYS ,
                 :ZADEV-ACHAT ,
-                :ZADEV-VENTE 
+                :ZADEV-VENTE ,
+                :ZADEV-NBDEC
              FROM TBDEV
              WHERE CDEV=:ZADEV-CDEV
            END-EXEC
@@ -201,7 +206,8 @@
                (:ZADEV-CDEV   ,
                 :ZADEV-CPAYS  ,
                 :ZADEV-ACHAT  ,
-                :ZADEV-VENTE )
+                :ZADEV-VENTE  ,
+                :ZADEV-NBDEC )
            END-EXEC
            .
 
@@ -215,6 +221,7 @@
                  CPAYS =:ZADEV-CPAYS ,
                  ACHAT =:ZADEV-ACHAT ,
                  VENTE =:ZADEV-VENTE ,
+                 NBDEC =:ZADEV-NBDEC
            WHERE CDEV  =:ZADEV-CDEV
            END-EXEC
            .
