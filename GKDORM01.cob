@@ -0,0 +1,247 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKDORM01
+      * Original author: DEFAY E.
+      *
+      * Description    : Dormancy detection batch. Walks MACPT's CACC
+      *                  full-scan cursor over every TBCPT row and, for
+      *                  every account whose ZACPT-DDMVT is more than
+      *                  WS-SEUIL-JOURS days before the as-of date,
+      *                  writes it to FILEOUT-DORMANT (the dormancy
+      *                  report) and - unless it is already flagged -
+      *                  sets ZACPT-STATUT to ZACPT-DORMANT via MACPT
+      *                  (UPD), so MFMAJCPT's VERIF-COMPTE refuses
+      *                  further postings until GKREACT01 explicitly
+      *                  reactivates it.
+      * Rules handling :
+      *             RC = 00 : Ran to completion
+      *             RC = 01 : Could not open FILEOUT-DORMANT
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEOUT-DORMANT - dormancy report, written.
+      *                   PARAMDORM - OPTIONAL, one line holding the
+      *                   dormancy threshold in days as text digits.
+      *                   When absent (DD not found), WS-SEUIL-JOURS
+      *                   defaults to 90.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKDORM01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEOUT-DORMANT-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-DORMANT-NAME
+           FILE STATUS IS WS-FS-DORMANT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMDORM-FDNAME
+           ASSIGN TO DYNAMIC PARAMDORM-NAME
+           FILE STATUS IS WS-FS-PARAM
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEOUT-DORMANT-FDNAME RECORDING MODE F.
+       01  FILEOUT-DORMANT-RECORD.
+          05  FILLER      PIC X(80).
+       FD  PARAMDORM-FDNAME RECORDING MODE F.
+       01  PARAMDORM-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Report output
+       01  FILEOUT-DORMANT-NAME PIC X(30) VALUE 'FILEOUT-DORMANT'.
+       01  WS-FS-DORMANT   PIC X(02).
+           88 FS-DORMANT-OK VALUE '00'.
+       01  RC              PIC X(02) VALUE '00'.
+           88 RC-IS-00     VALUE '00'.
+      *  Threshold parameter
+       01  PARAMDORM-NAME  PIC X(30) VALUE 'PARAMDORM'.
+       01  WS-FS-PARAM     PIC X(02).
+           88 FS-PARAM-OK  VALUE '00'.
+           88 FS-PARAM-DDN VALUE '35'.
+       01  WS-SEUIL-JOURS  PIC 9(05) VALUE 90.
+      *  As-of date the dormancy check is computed against, ISO YYYY-MM-DD
+       01  WS-AS-OF-YYYYMMDD PIC 9(08).
+      *  Date-arithmetic working fields
+       01  WS-DATE-DIGITS     PIC X(08).
+       01  WS-DDMVT-YYYYMMDD  PIC 9(08).
+       01  WS-JOURS-ECOULES   PIC S9(06).
+      *  Report line
+       01  RPT-LINE.
+           05  RPT-COMPTE  PIC X(11).
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-DDMVT   PIC X(10).
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-JOURS   PIC ZZZZ9.
+           05  FILLER      PIC X(01) VALUE SPACE.
+           05  RPT-FLAG    PIC X(15).
+           05  FILLER      PIC X(40) VALUE SPACES.
+       01  WS-NB-DORMANTS  PIC 9(06) VALUE 0.
+       01  WS-NB-NOUVEAUX  PIC 9(06) VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-OUVRIR-COMPTES
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               DISPLAY "GKDORM01 : " WS-NB-DORMANTS
+                       " DORMANT ACCOUNT(S), " WS-NB-NOUVEAUX
+                       " NEWLY FLAGGED, SEUIL=" WS-SEUIL-JOURS " JOURS"
+               PERFORM 9999-CFILES
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date, load the dormancy threshold (falling
+      *  back to the WS-SEUIL-JOURS default when PARAMDORM is absent),
+      *  and open FILEOUT-DORMANT.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           PERFORM 1010-CHARGER-SEUIL
+           OPEN OUTPUT FILEOUT-DORMANT-FDNAME
+           IF NOT FS-DORMANT-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1010-CHARGER-SEUIL.
+      ******************************************************************EDEFAY
+      *  Read the one-line PARAMDORM DD, when supplied, for an
+      *  operator-configurable dormancy threshold in days. Left at its
+      *  WS-SEUIL-JOURS default (90) when the DD is not present.
+           OPEN INPUT PARAMDORM-FDNAME
+           IF FS-PARAM-OK THEN
+               READ PARAMDORM-FDNAME INTO PARAMDORM-RECORD
+               IF FS-PARAM-OK THEN
+                   COMPUTE WS-SEUIL-JOURS =
+                           FUNCTION NUMVAL(PARAMDORM-RECORD)
+               END-IF
+               CLOSE PARAMDORM-FDNAME
+           END-IF
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open MACPT's CACC full-scan cursor over every TBCPT row, same
+      *  idiom GKTRIAL1/GKINTR01 already use.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Report - and, if not already flagged, mark dormant - any
+      *  account whose ZACPT-DDMVT is more than WS-SEUIL-JOURS days
+      *  before the as-of date.
+           PERFORM 2000-CALCULER-JOURS
+           IF WS-JOURS-ECOULES > WS-SEUIL-JOURS THEN
+               PERFORM 1600-ECRIRE-DETAIL
+               IF NOT ZACPT-DORMANT THEN
+                   SET ZACPT-DORMANT TO TRUE
+                   MOVE "UPD" TO ZACPT-FONCTION
+                   CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+                   ADD 1 TO WS-NB-NOUVEAUX
+               END-IF
+           END-IF
+           .
+
+       2000-CALCULER-JOURS.
+      ******************************************************************EDEFAY
+      *  Number of days elapsed between ZACPT-DDMVT and the as-of date,
+      *  both ISO YYYY-MM-DD, via FUNCTION INTEGER-OF-DATE.
+           STRING ZACPT-DDMVT(1:4) ZACPT-DDMVT(6:2) ZACPT-DDMVT(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           MOVE WS-DATE-DIGITS TO WS-DDMVT-YYYYMMDD
+           COMPUTE WS-JOURS-ECOULES =
+                 FUNCTION INTEGER-OF-DATE(WS-AS-OF-YYYYMMDD)
+               - FUNCTION INTEGER-OF-DATE(WS-DDMVT-YYYYMMDD)
+           .
+
+       1600-ECRIRE-DETAIL.
+      ******************************************************************EDEFAY
+      *  Write one dormancy report line for this account.
+           MOVE ZACPT-COMPTE TO RPT-COMPTE
+           MOVE ZACPT-DDMVT  TO RPT-DDMVT
+           MOVE WS-JOURS-ECOULES TO RPT-JOURS
+           IF ZACPT-DORMANT THEN
+               MOVE "DEJA DORMANT" TO RPT-FLAG
+           ELSE
+               MOVE "NOUVEAU" TO RPT-FLAG
+           END-IF
+           WRITE FILEOUT-DORMANT-RECORD FROM RPT-LINE
+           ADD 1 TO WS-NB-DORMANTS
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close MACPT's CACC cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEOUT-DORMANT-FDNAME
+           .
