@@ -0,0 +1,248 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKINTR01
+      * Original author: DEFAY E.
+      *
+      * Description    : Interest accrual batch. Walks MACPT's CACC
+      *                  full-scan cursor over every TBCPT row, looks
+      *                  up each account's overdraft interest rate via
+      *                  MATAUX (TBTAUX, keyed by COMPTE), and - for
+      *                  every account currently in overdraft
+      *                  (ZACPT-SOLDE < 0) with a configured rate -
+      *                  computes interest accrued since ZACPT-DDMVT
+      *                  and writes an F1-CODE-OPER = 'INT' detail
+      *                  record to FILEOUT-INTERET in the same CFLUX
+      *                  layout GKMAJ001 already consumes, so a
+      *                  following GKRUN01 run posts it like any other
+      *                  flow file. Accounts with no rate on file, or
+      *                  not currently in overdraft, are skipped - INT
+      *                  is a debit-only operation (its ZAOPE-SENS on
+      *                  TBOPE is "D"), so
+      *                  there is nothing to accrue on a credit balance
+      *                  with this table's current meaning (overdraft
+      *                  interest, not credit interest).
+      * Rules handling :
+      *             RC = 00 : Ran to completion (may have posted 0
+      *                       interest records if no account qualified)
+      *             RC = 01 : Could not open FILEOUT-INTERET
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEOUT-INTERET - see JCL/GKINTR01.jcl.
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        Stamp the new F1-VERSION header byte
+      *                         (CFLUX.cpy) so GKCTRL01/GKMAJ001 can
+      *                         recognize this output as the current
+      *                         flow-file layout.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKINTR01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEOUT-INTERET-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-INTERET-NAME
+           FILE STATUS IS WS-FS-INTERET
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEOUT-INTERET-FDNAME RECORDING MODE F.
+       01  FILEOUT-INTERET-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBTAUX.cpy".
+       COPY 'CFLUX.cpy'.
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Output file
+       01  FILEOUT-INTERET-NAME PIC X(30) VALUE 'FILEOUT-INTERET'.
+       01  WS-FS-INTERET   PIC X(02).
+           88 FS-INTERET-OK VALUE '00'.
+       01  RC              PIC X(02) VALUE '00'.
+           88 RC-IS-00     VALUE '00'.
+      *  As-of date the accrual is computed against, ISO YYYY-MM-DD
+       01  WS-AS-OF-YYYYMMDD PIC 9(08).
+       01  WS-AS-OF-DATE     PIC X(10).
+      *  Date-arithmetic working fields
+       01  WS-DATE-DIGITS     PIC X(08).
+       01  WS-DDMVT-YYYYMMDD  PIC 9(08).
+       01  WS-JOURS-ECOULES   PIC S9(06).
+      *  Interest computation
+       01  WS-INTERET-MONTANT PIC S9(11)V99 USAGE COMP-3.
+      *  Detail record sequencing
+       01  WS-SEQ             PIC 9(07) VALUE 0.
+       01  WS-NB-INTERETS     PIC 9(06) VALUE 0.
+       01  WS-MT-GLOBAL       PIC 9(11)V99 VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-OUVRIR-COMPTES
+               PERFORM 1200-FETCH-COMPTE
+               PERFORM UNTIL ZACPT-CODRET-EOF
+                   PERFORM 1500-TRAITER-COMPTE
+                   PERFORM 1200-FETCH-COMPTE
+               END-PERFORM
+               PERFORM 1800-FERMER-COMPTES
+               PERFORM 1900-ECRIRE-PIED
+               PERFORM 9999-CFILES
+           END-IF
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date, open FILEOUT-INTERET and write its
+      *  header record.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-AS-OF-YYYYMMDD(1:4) '-'
+                  WS-AS-OF-YYYYMMDD(5:2) '-'
+                  WS-AS-OF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-AS-OF-DATE
+           OPEN OUTPUT FILEOUT-INTERET-FDNAME
+           IF NOT FS-INTERET-OK THEN
+               MOVE '01' TO RC
+           ELSE
+               MOVE '00' TO F1-TYPE-00
+               MOVE 'INT' TO F1-ORIGINE
+               MOVE WS-AS-OF-DATE TO F1-DATE
+               MOVE '01' TO F1-VERSION
+               WRITE FILEOUT-INTERET-RECORD FROM F1-ENREG-00
+           END-IF
+           .
+
+       1100-OUVRIR-COMPTES.
+      ******************************************************************EDEFAY
+      *  Open MACPT's CACC full-scan cursor over every TBCPT row, same
+      *  idiom GKTRIAL1 already uses.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1200-FETCH-COMPTE.
+      ******************************************************************EDEFAY
+      *  Fetch the next CACC cursor row.
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1500-TRAITER-COMPTE.
+      ******************************************************************EDEFAY
+      *  For an overdrawn account, look up its rate via MATAUX and
+      *  emit an INT detail record for the interest accrued since
+      *  ZACPT-DDMVT. Accounts not in overdraft, or with no rate on
+      *  file, are skipped.
+           IF ZACPT-SOLDE < 0 THEN
+               MOVE ZACPT-COMPTE TO ZATAUX-COMPTE
+               MOVE "SEL" TO ZATAUX-FONCTION
+               CALL "MATAUX" USING ZATAUX-ZCMA, AUTH-QUERY
+               IF ZATAUX-CODRET-OK THEN
+                   PERFORM 2000-CALCULER-JOURS
+                   IF WS-JOURS-ECOULES > 0 THEN
+                       COMPUTE WS-INTERET-MONTANT ROUNDED =
+                             ( 0 - ZACPT-SOLDE ) * ZATAUX-TAUX
+                                 * WS-JOURS-ECOULES / ( 100 * 360 )
+                       IF WS-INTERET-MONTANT > 0 THEN
+                           PERFORM 1600-ECRIRE-DETAIL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       2000-CALCULER-JOURS.
+      ******************************************************************EDEFAY
+      *  Number of days elapsed between ZACPT-DDMVT and the as-of date,
+      *  both ISO YYYY-MM-DD, via FUNCTION INTEGER-OF-DATE.
+           STRING ZACPT-DDMVT(1:4) ZACPT-DDMVT(6:2) ZACPT-DDMVT(9:2)
+                  DELIMITED BY SIZE INTO WS-DATE-DIGITS
+           MOVE WS-DATE-DIGITS TO WS-DDMVT-YYYYMMDD
+           COMPUTE WS-JOURS-ECOULES =
+                 FUNCTION INTEGER-OF-DATE(WS-AS-OF-YYYYMMDD)
+               - FUNCTION INTEGER-OF-DATE(WS-DDMVT-YYYYMMDD)
+           .
+
+       1600-ECRIRE-DETAIL.
+      ******************************************************************EDEFAY
+      *  Write one F1-ENREG-10 INT detail record for this account.
+           ADD 1 TO WS-SEQ
+           MOVE '10' TO F1-TYPE-00
+           MOVE ZACPT-COMPTE TO F1-COMPTE
+           MOVE 'INT' TO F1-CODE-OPER
+           STRING 'INT' WS-SEQ DELIMITED BY SIZE INTO F1-REF-OPER
+           MOVE ZACPT-DEVISE TO F1-CODE-DEV
+           MOVE WS-INTERET-MONTANT TO F1-MONTANT-OPER
+           WRITE FILEOUT-INTERET-RECORD FROM F1-ENREG-10
+           ADD 1 TO WS-NB-INTERETS
+           ADD WS-INTERET-MONTANT TO WS-MT-GLOBAL
+           .
+
+       1800-FERMER-COMPTES.
+      ******************************************************************EDEFAY
+      *  Close MACPT's CACC cursor.
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1900-ECRIRE-PIED.
+      ******************************************************************EDEFAY
+      *  Write the footer record once every account has been scanned.
+           MOVE '99' TO F1-TYPE-00
+           MOVE WS-NB-INTERETS TO F1-NB-OPERATIONS
+           MOVE WS-MT-GLOBAL TO F1-MT-GLOBAL
+           WRITE FILEOUT-INTERET-RECORD FROM F1-ENREG-99
+           DISPLAY "GKINTR01 : " WS-NB-INTERETS " INT RECORD(S), MT="
+                   WS-MT-GLOBAL
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEOUT-INTERET-FDNAME
+           .
