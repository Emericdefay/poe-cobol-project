@@ -5,16 +5,50 @@
       *
       * Description    : This routine check the operands flow file.
       *                  Returning RC, according to some rules.
-      * Rules handling : 
+      * Rules handling :
       *             RC = 1 : DDNAME issue
       *             RC = 2 : Length DSNAME issue
       *             RC = 3 : Other open file issue
       *             RC = 4 : FileIN empty issue
       *             RC = 5 : number operands != footer expected operands
-      *             RC = 6 : F1-MONTANT-OPER != F1-MT-GLOBAL 
+      *             RC = 6 : F1-MONTANT-OPER != F1-MT-GLOBAL
       *             RC = 7 : No header issue
       *             RC = 8 : No footer issue
-      *                ---------------------------------   
+      *             RC = 10 : Unknown F1-CODE-DEV, no reject DDNAME
+      *             RC = 12 : Duplicate F1-REF-OPER, no reject DDNAME
+      *             RC = 13 : Type-20 reversal, F1-REF-OPER-ORIG not
+      *                       found in history, no reject DDNAME
+      *             RC = 14 : F1-DATE falls on a non-business day
+      *                       (TBCAL), quarantined like RC 05/06
+      *             RC = 15 : Unrecognized F1-VERSION, quarantined like
+      *                       RC 05/06/14
+      *             RC = 16 : Unknown F1-ORIGINE source channel,
+      *                       quarantined like RC 05/06/14/15
+      *
+      *  Format      : FILEIN is fixed-format CFLUX by default. Passing
+      *                'CSV' in the OPTIONAL FILEIN-FORMAT parameter
+      *                instead reads FILEIN as comma-delimited text
+      *                (same field order as CFLUX, decimal amounts as
+      *                plain "1234.56" text) and parses it into the same
+      *                F1-ENREG-00/10/99 structure.
+      *
+      *  Quarantine  : When FILEOUT-SUSPENS-DDNAME is supplied (it is an
+      *                OPTIONAL trailing parameter), a footer mismatch
+      *                (RC 05/06) no longer just fails the run - the whole
+      *                FILEIN flow file is also copied to that suspense
+      *                DDNAME so operations can review the bad file on
+      *                its own, without blocking on it before other
+      *                intake is processed.
+      *
+      *  Warnings    : When FILEOUT-WARNINGS-DDNAME is supplied (also an
+      *                OPTIONAL trailing parameter), a type-10 record
+      *                with a blank F1-REF-OPER or a zero F1-MONTANT-OPER
+      *                is logged there (reason + offending line, same
+      *                shape as FILEOUT-REJECTS) without affecting RC or
+      *                blocking the record - it still posts normally.
+      *                This is a soft channel: unlike a reject, the run
+      *                can still end RC 00 with warnings logged.
+      *                ---------------------------------
       *
       * Using           : 
       *    FILEIN       :
@@ -30,9 +64,111 @@
       * Maintenance Log                                              
       * Date      Author        Maintenance Requirement               
       * --------- ------------  --------------------------------------- 
-      * 09/01/23  EDEFAY        Create a blank template        
+      * 09/01/23  EDEFAY        Create a blank template
       * 09/01/23  EDEFAY        Making dynamic file calls
-      *                                                               
+      * 08/08/26  EDEFAY        Validate F1-CODE-DEV against TBDEV
+      *                         (MADEV SEL) on every type-10 record,
+      *                         rejecting an unknown currency the same
+      *                         way as an unrecognised F1-TYPE-00.
+      * 08/08/26  EDEFAY        Reject a type-10 record whose
+      *                         F1-REF-OPER was already seen earlier
+      *                         in the same flow file, before any
+      *                         posting happens.
+      * 08/08/26  EDEFAY        Accept a comma-delimited CSV variant of
+      *                         FILEIN (OPTIONAL FILEIN-FORMAT = 'CSV'),
+      *                         parsed into the existing F1-ENREG-00/
+      *                         10/99 structure alongside fixed CFLUX.
+      * 08/08/26  EDEFAY        Validate type-20 reversal records
+      *                         (F1-ENREG-20): same currency/duplicate
+      *                         checks as type-10, plus a new check
+      *                         that F1-REF-OPER-ORIG exists in TBHIS
+      *                         (MAHIS SEL). Counted in its own
+      *                         WS-LUS-20, not folded into the
+      *                         WS-LUS-10/WS-MT-GLOBAL footer check -
+      *                         a reversal carries no amount of its
+      *                         own in the flow file.
+      * 08/08/26  EDEFAY        Validate the header's F1-DATE against
+      *                         the new TBCAL calendar table (MACAL
+      *                         SEL). A hit means F1-DATE is a
+      *                         non-business day, so the whole file is
+      *                         quarantined and rejected (RC 14) the
+      *                         same way a footer mismatch is (RC
+      *                         05/06) - the check lives in
+      *                         1500-TRAITEMENT's type-00 branch, not
+      *                         0000-OFILES/1001-DEBUT, since F1-DATE
+      *                         is not populated into F1-ENREG-00 until
+      *                         the header record is actually parsed.
+      * 08/08/26  EDEFAY        Log a soft data-quality warning (blank
+      *                         F1-REF-OPER or zero F1-MONTANT-OPER on
+      *                         a type-10 record) to the new OPTIONAL
+      *                         FILEOUT-WARNINGS-DDNAME, without
+      *                         affecting RC - the record still posts
+      *                         normally, so a run can end RC 00 with
+      *                         warnings logged.
+      * 08/08/26  EDEFAY        Alert operations (CALL "ALERT PGM") from
+      *                         1999-FIN whenever this program ends on
+      *                         a non-'00' RC.
+      * 08/08/26  EDEFAY        Validate the header's new F1-VERSION
+      *                         byte (2400-VERIFIER-VERSION) against
+      *                         the layout this build knows how to
+      *                         parse, quarantining an unrecognized
+      *                         version (RC 15) the same way a footer
+      *                         mismatch or non-business day is - lives
+      *                         in 1500-TRAITEMENT's type-00 branch,
+      *                         not 0000-OFILES/1001-DEBUT, for the
+      *                         same reason as the F1-DATE calendar
+      *                         check above.
+      * 08/08/26  EDEFAY        Validate the header's F1-ORIGINE
+      *                         against a known list of source channels
+      *                         (2500-VERIFIER-CANAL), quarantining an
+      *                         unrecognized one (RC 16) the same way
+      *                         as an unrecognized version. Every
+      *                         type-10 detail record is tagged with
+      *                         its header's channel and accumulated
+      *                         into a new per-origin breakdown, printed
+      *                         at 1999-FIN alongside the existing
+      *                         good/bad ending message, so volume by
+      *                         channel is visible even though today a
+      *                         run only ever carries a single origin.
+      * 08/08/26  EDEFAY        New OPTIONAL ZS-CTRL-STATS output group
+      *                         (Copybooks/ZTCTRLSTATS.cpy): when
+      *                         supplied, this run's WS-LUS-*/
+      *                         WS-MT-GLOBAL counters are copied back to
+      *                         the caller at 1999-FIN, so a driver
+      *                         (GKRUN01) running this program over a
+      *                         list of flow files can accumulate one
+      *                         consolidated total across all of them.
+      * 08/08/26  EDEFAY        New OPTIONAL FILEOUT-VALIDLOG-DDNAME
+      *                         and 8400-LOGGER-VALIDATION: every
+      *                         per-record reject (8200-REJETER-
+      *                         ENREGISTREMENT) and file-level
+      *                         quarantine now also writes the rule
+      *                         that fired, the account/record key, and
+      *                         the bad value to one common VALIDLOG
+      *                         output (opened EXTEND, since GKMAJ001
+      *                         appends to the same DDNAME later in the
+      *                         same run), instead of operations having
+      *                         to read job output for a bare RC.
+      * 08/08/26  EDEFAY        1450-PARSER-CSV now also handles type
+      *                         '20' (reversal) records, mirroring the
+      *                         fixed F1-ENREG-20 fields - was falling
+      *                         through to WHEN OTHER and checking a
+      *                         reversal record against whatever type-
+      *                         10/00 values were still sitting in
+      *                         F1-ENREG-00 from the previous record.
+      * 08/08/26  EDEFAY        8000-QUARANTINE-FICHIER's replay already
+      *                         CLOSEs FILEIN-FDNAME itself; 9999-CFILES
+      *                         now checks the new WS-FILEIN-CLOSED flag
+      *                         before closing it again (a double CLOSE
+      *                         was being issued whenever a suspense
+      *                         DDNAME was supplied).
+      * 08/08/26  EDEFAY        1450-PARSER-CSV's WHEN '00' branch now
+      *                         moves WS-VERSION-COURANTE into
+      *                         F1-VERSION - a CSV-format header was
+      *                         leaving it blank, so every CSV flow
+      *                         file failed 2400-VERIFIER-VERSION and
+      *                         was quarantined with RC 15.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    GKCTRL01.
@@ -44,50 +180,215 @@
       ******************************************************************
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT FILEIN-FDNAME
            ASSIGN TO DYNAMIC FILEIN-NAME
            FILE STATUS IS WS-FS-FLUX
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-SUSPENS-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-SUSPENS-NAME
+           FILE STATUS IS WS-FS-SUSP
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-REJECTS-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-REJECTS-NAME
+           FILE STATUS IS WS-FS-REJ
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-WARNINGS-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-WARNINGS-NAME
+           FILE STATUS IS WS-FS-WARN
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILEOUT-VALIDLOG-FDNAME
+           ASSIGN TO DYNAMIC FILEOUT-VALIDLOG-NAME
+           FILE STATUS IS WS-FS-VALIDLOG
+           ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
        FILE SECTION.
        FD  FILEIN-FDNAME RECORDING MODE F
            RECORD CONTAINS 80 CHARACTERS.
-       01  FILEIN-RECORD.        
+       01  FILEIN-RECORD.
+          05  FILLER      PIC X(80).
+       FD  FILEOUT-SUSPENS-FDNAME RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FILEOUT-SUSPENS-RECORD.
           05  FILLER      PIC X(80).
+       FD  FILEOUT-REJECTS-FDNAME RECORDING MODE F
+           RECORD CONTAINS 85 CHARACTERS.
+       01  FILEOUT-REJECTS-RECORD.
+          05  FOR-REASON  PIC X(05).
+          05  FOR-LIGNE   PIC X(80).
+       FD  FILEOUT-WARNINGS-FDNAME RECORDING MODE F
+           RECORD CONTAINS 85 CHARACTERS.
+       01  FILEOUT-WARNINGS-RECORD.
+          05  FOW-REASON  PIC X(05).
+          05  FOW-LIGNE   PIC X(80).
+       FD  FILEOUT-VALIDLOG-FDNAME RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FILEOUT-VALIDLOG-RECORD.
+          05  FOV-REGLE   PIC X(05).
+          05  FOV-CLE     PIC X(11).
+          05  FOV-VALEUR  PIC X(20).
+          05  FILLER      PIC X(44).
 
       ******************************************************************
        WORKING-STORAGE SECTION.
       /  FILE
        01  FILEIN-NAME    PIC X(255).
        01  WS-FS-FLUX     PIC X(02).
-      *    STATUS OK 
+      *    STATUS OK
            88 FS-FLUX-OK  VALUE '00'.
-      *    STATUS END FILE 
+      *    STATUS END FILE
            88 FS-FLUX-END VALUE '10'.
-      *    STATUS DDNAME not found 
+      *    STATUS DDNAME not found
            88 FS-FLUX-DDN VALUE '35'.
-      *    STATUS LENGHT or TYPE different 
+      *    STATUS LENGHT or TYPE different
            88 FS-FLUX-LEN VALUE '39'.
+      /  Quarantine/suspense output
+       01  FILEOUT-SUSPENS-NAME PIC X(255).
+       01  WS-FS-SUSP     PIC X(02).
+           88 FS-SUSP-OK  VALUE '00'.
+      /  Individual bad-record reject output
+       01  FILEOUT-REJECTS-NAME PIC X(255).
+       01  WS-FS-REJ      PIC X(02).
+           88 FS-REJ-OK   VALUE '00'.
+       01  WS-REJECTS-OPEN PIC X(01) VALUE 'N'.
+           88 REJECTS-IS-OPEN VALUE 'Y'.
+      /  Soft data-quality warnings output (does not fail the run)
+       01  FILEOUT-WARNINGS-NAME PIC X(255).
+       01  WS-FS-WARN     PIC X(02).
+           88 FS-WARN-OK  VALUE '00'.
+       01  WS-WARNINGS-OPEN PIC X(01) VALUE 'N'.
+           88 WARNINGS-IS-OPEN VALUE 'Y'.
+       01  WS-WARNING-REASON PIC X(05).
+      /  Common validation-failure log - one place recording which
+      /  rule fired, the account/record key involved, and the bad
+      /  value, instead of an operator reading job output for a bare
+      /  RC number
+       01  FILEOUT-VALIDLOG-NAME PIC X(255).
+       01  WS-FS-VALIDLOG PIC X(02).
+           88 FS-VALIDLOG-OK VALUE '00'.
+       01  WS-VALIDLOG-OPEN PIC X(01) VALUE 'N'.
+           88 VALIDLOG-IS-OPEN VALUE 'Y'.
+      /  Operator/channel notification, see 8500-ALERTER-EXPLOITATION
+       01  WS-ALERTE-PGM  PIC X(08).
        01  WS-VARS.
       /  Counters
            05  WS-LUS-00      PIC 9(06).
            05  WS-LUS-10      PIC 9(06).
+           05  WS-LUS-20      PIC 9(06).
            05  WS-LUS-99      PIC 9(06).
+           05  WS-LUS-REJETS  PIC 9(06).
+           05  WS-LUS-AVERTIS PIC 9(06).
       /  Operations
            05  WS-MT-GLOBAL   PIC 9(11)V99.
+      /  Reject reason / fallback RC, set by the caller before
+      /  PERFORM 8200-REJETER-ENREGISTREMENT
+       01  WS-REJECT-REASON      PIC X(05).
+       01  WS-REJECT-FALLBACK-RC PIC X(02).
+      /  Account/record key and bad value, set alongside
+      /  WS-REJECT-REASON for 8400-LOGGER-VALIDATION
+       01  WS-REJECT-CLE         PIC X(11).
+       01  WS-REJECT-VALEUR      PIC X(20).
+      /  Edited form of F1-MT-GLOBAL, for WS-REJECT-VALEUR - COMP
+      /  numerics with decimal places can't MOVE straight to X(20)
+       01  WS-REJECT-VALEUR-MTGLB PIC Z(9)9.99.
+      /  F1-REF-OPER seen-so-far table, for duplicate detection.
+      /  Bounded the same way WS-BREAKDOWN is in GKMAJ001 - past
+      /  WS-REFS-MAX entries a very large file simply stops being
+      /  watched for new duplicates.
+       01  WS-REFS-NB     PIC 9(06) VALUE 0.
+       01  WS-REFS-MAX    PIC 9(06) VALUE 5000.
+       01  WS-REFS-TABLE.
+           05  WS-REFS-ENTRY OCCURS 5000 TIMES
+                             INDEXED BY WS-REFS-IX.
+               10  WS-REFS-VALUE PIC X(10).
+       01  WS-REF-FOUND   PIC X(01) VALUE 'N'.
+           88 REF-FOUND   VALUE 'Y'.
+      /  CSV alternate input format
+       01  WS-FILEIN-FORMAT PIC X(01) VALUE 'N'.
+           88 FILEIN-IS-CSV VALUE 'Y'.
+      /  Set once 8000-QUARANTINE-FICHIER has already closed FILEIN,
+      /  so 9999-CFILES does not close it a second time
+       01  WS-FILEIN-CLOSED PIC X(01) VALUE 'N'.
+           88 FILEIN-IS-CLOSED VALUE 'Y'.
+       01  WS-CSV-FIELDS.
+           05  WS-CSV-F01 PIC X(15).
+           05  WS-CSV-F02 PIC X(15).
+           05  WS-CSV-F03 PIC X(15).
+           05  WS-CSV-F04 PIC X(15).
+           05  WS-CSV-F05 PIC X(15).
+           05  WS-CSV-F06 PIC X(15).
+      /  Accessors auth
+       01  AUTH-QUERY             PIC 9(02) VALUE 0.
       /  Copybook
        COPY 'CFLUX.cpy'.
+       COPY "./Copybooks/CTBDEV.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+       COPY "./Copybooks/CTBCAL.cpy".
+      /  Working fields shared by 2000-VERIFIER-CODDEV/2100-VERIFIER-
+      /  DOUBLON, which type-10 and type-20 records both drive but off
+      /  different F1-ENREG-xx fields
+       01  WS-CODDEV-TO-CHECK PIC X(03).
+       01  WS-REF-TO-CHECK    PIC X(10).
+      /  F1-VERSION check, see 2400-VERIFIER-VERSION - the current
+      /  flow-file layout, so old and new formats can run side by side
+      /  during a migration instead of the new layout being silently
+      /  misparsed as the old one.
+       01  WS-VERSION-COURANTE   PIC X(02) VALUE '01'.
+       01  WS-VERSION-RECONNUE   PIC X(01) VALUE 'N'.
+           88 VERSION-RECONNUE   VALUE 'Y'.
+      /  F1-ORIGINE source-channel check, see 2500-VERIFIER-CANAL, and
+      /  the header origin carried forward to tag each type-10 record
+      /  for the per-origin breakdown at 9500-IMPRIMER-BREAKDOWN-CANAL
+       01  WS-CANAL-RECONNU      PIC X(01) VALUE 'N'.
+           88 CANAL-RECONNU      VALUE 'Y'.
+       01  WS-HDR-ORIGINE        PIC X(03).
+       01  WS-ORIG-BRK-NB        PIC 9(04) VALUE 0.
+       01  WS-ORIG-BREAKDOWN.
+           05  WS-ORIG-BRK-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-ORIG-BRK-IX.
+               10  WS-ORIG-BRK-CODE     PIC X(03).
+               10  WS-ORIG-BRK-COUNT    PIC 9(06).
+               10  WS-ORIG-BRK-MONTANT  PIC 9(11)V99.
+       01  WS-ORIG-BRK-FOUND     PIC X(01) VALUE 'N'.
+           88 ORIG-BRK-FOUND     VALUE 'Y'.
+      /  Account-number format/check-digit validation, see
+      /  2700-VERIFIER-COMPTE - shared by type-10 and type-20 records
+      /  off F1-COMPTE/F1-COMPTE-20 the same way WS-CODDEV-TO-CHECK is
+       01  WS-COMPTE-TO-CHECK    PIC X(11).
+       01  WS-COMPTE-FORMAT-OK   PIC X(01) VALUE 'N'.
+           88 COMPTE-FORMAT-OK   VALUE 'Y'.
+       01  WS-CPT-DIGITS         PIC 9(11).
+       01  WS-CPT-DIGIT          PIC 9(01).
+       01  WS-CPT-POIDS          PIC 9(02).
+       01  WS-CPT-PONDERE        PIC 9(05).
+       01  WS-CPT-CLE-CALC       PIC 9(01).
+       01  WS-CPT-IX             PIC 9(02).
 
       ******************************************************************
        LINKAGE SECTION.
-      /  DYNAMIC FILE 
+      /  DYNAMIC FILE
        01  FILEIN-DDNAME PIC X(30).
       /  RETURN CODE
        01  RC            PIC X(02).
            88 RC-IS-00   VALUE '00'.
+      /  OPTIONAL quarantine/suspense DDNAME
+       01  FILEOUT-SUSPENS-DDNAME PIC X(30).
+      /  OPTIONAL individual bad-record reject DDNAME
+       01  FILEOUT-REJECTS-DDNAME PIC X(30).
+      /  OPTIONAL FILEIN format, 'CSV' for the delimited variant,
+      /  fixed CFLUX otherwise (omitted or spaces)
+       01  FILEIN-FORMAT PIC X(03).
+      /  OPTIONAL soft data-quality warnings DDNAME
+       01  FILEOUT-WARNINGS-DDNAME PIC X(30).
+      /  OPTIONAL combined-counts output, for a driver (GKRUN01) running
+      /  this program over a list of flow files to accumulate across
+      /  the whole list instead of just the one file just processed
+       COPY "./Copybooks/ZTCTRLSTATS.cpy".
+      /  OPTIONAL common validation-failure log DDNAME, shared with
+      /  GKMAJ001 by the caller (GKRUN01)
+       01  FILEOUT-VALIDLOG-DDNAME PIC X(30).
 
       ******************************************************************
       *  Program : Setup, run main routine and exit.
@@ -112,9 +413,15 @@
       *    - Dxxx : Displays
       *    - Cxxx : Calls
       ******************************************************************
-       PROCEDURE DIVISION USING 
+       PROCEDURE DIVISION USING
                             FILEIN-DDNAME,
-                            RC.
+                            RC,
+                            OPTIONAL FILEOUT-SUSPENS-DDNAME,
+                            OPTIONAL FILEOUT-REJECTS-DDNAME,
+                            OPTIONAL FILEIN-FORMAT,
+                            OPTIONAL FILEOUT-WARNINGS-DDNAME,
+                            OPTIONAL ZS-CTRL-STATS,
+                            OPTIONAL FILEOUT-VALIDLOG-DDNAME.
            PERFORM 1000-Main.
            EXIT PROGRAM.
 
@@ -158,6 +465,19 @@
       *  This routine should initialize vars and check if file is empty.
       *    Initialize vars
            INITIALIZE WS-VARS
+      *    WS-VARS only covers the counters/totals group - these
+      *    items are declared separately and must be reset here too,
+      *    since GKRUN01's FILELIST mode calls this program once per
+      *    entry with no intervening CANCEL
+           MOVE 0 TO WS-REFS-NB
+           MOVE 0 TO WS-ORIG-BRK-NB
+           MOVE 'N' TO WS-REJECTS-OPEN
+           MOVE 'N' TO WS-WARNINGS-OPEN
+           MOVE 'N' TO WS-VALIDLOG-OPEN
+           IF FILEIN-FORMAT IS NOT OMITTED
+              AND FILEIN-FORMAT = 'CSV' THEN
+               SET FILEIN-IS-CSV TO TRUE
+           END-IF
       *    Setup file
            PERFORM 0000-OFILES
            IF RC-IS-00 THEN
@@ -172,31 +492,389 @@
        1500-TRAITEMENT.
       ******************************************************************EDEFAY
       *  This routine should increment WS-LUS-xx vars and price into
-      *  OPER AMOUNT vars. Updating RC if needed.  
-           MOVE FILEIN-RECORD TO F1-ENREG-00
+      *  OPER AMOUNT vars. Updating RC if needed. An unrecognised detail
+      *  type is rejected on its own (see 8200-REJETER-ENREGISTREMENT)
+      *  instead of hard-failing the whole file, when a reject DDNAME is
+      *  supplied - it falls back to the previous all-or-nothing RC 03
+      *  otherwise.
+           IF FILEIN-IS-CSV THEN
+               PERFORM 1450-PARSER-CSV
+           ELSE
+               MOVE FILEIN-RECORD TO F1-ENREG-00
+           END-IF
            EVALUATE TRUE
                WHEN F1-TYPE-00 = '00'
                    ADD 1 TO WS-LUS-00
+                   PERFORM 2400-VERIFIER-VERSION
+                   IF NOT VERSION-RECONNUE THEN
+                       MOVE 'BADVR' TO WS-REJECT-REASON
+                       MOVE SPACES  TO WS-REJECT-CLE
+                       MOVE F1-VERSION TO WS-REJECT-VALEUR
+                       PERFORM 8400-LOGGER-VALIDATION
+                       MOVE '15' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
+                       PERFORM 1999-FIN
+                   ELSE
+                       PERFORM 2500-VERIFIER-CANAL
+                       IF NOT CANAL-RECONNU THEN
+                           MOVE 'BADCN' TO WS-REJECT-REASON
+                           MOVE SPACES  TO WS-REJECT-CLE
+                           MOVE F1-ORIGINE TO WS-REJECT-VALEUR
+                           PERFORM 8400-LOGGER-VALIDATION
+                           MOVE '16' TO RC
+                           PERFORM 8000-QUARANTINE-FICHIER
+                           PERFORM 1999-FIN
+                       ELSE
+                           MOVE F1-ORIGINE TO WS-HDR-ORIGINE
+                           PERFORM 2300-VERIFIER-JOUR-OUVRE
+                           IF ZACAL-CODRET-OK THEN
+                               MOVE 'NONOJ' TO WS-REJECT-REASON
+                               MOVE SPACES  TO WS-REJECT-CLE
+                               MOVE F1-DATE TO WS-REJECT-VALEUR
+                               PERFORM 8400-LOGGER-VALIDATION
+                               MOVE '14' TO RC
+                               PERFORM 8000-QUARANTINE-FICHIER
+                               PERFORM 1999-FIN
+                           END-IF
+                       END-IF
+                   END-IF
                WHEN F1-TYPE-00 = '10'
                    ADD 1 TO WS-LUS-10
                    ADD F1-MONTANT-OPER TO WS-MT-GLOBAL
+                   PERFORM 2600-ACCUMULER-CANAL
+                   IF F1-REF-OPER = SPACES THEN
+                       MOVE 'BLREF' TO WS-WARNING-REASON
+                       PERFORM 8300-SIGNALER-AVERTISSEMENT
+                   END-IF
+                   IF F1-MONTANT-OPER = ZERO THEN
+                       MOVE 'ZAMNT' TO WS-WARNING-REASON
+                       PERFORM 8300-SIGNALER-AVERTISSEMENT
+                   END-IF
+                   MOVE F1-COMPTE TO WS-COMPTE-TO-CHECK
+                   PERFORM 2700-VERIFIER-COMPTE
+                   IF NOT COMPTE-FORMAT-OK THEN
+                       MOVE 'BADCP' TO WS-REJECT-REASON
+                       MOVE '17'     TO WS-REJECT-FALLBACK-RC
+                       MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                       MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-VALEUR
+                       PERFORM 8200-REJETER-ENREGISTREMENT
+                       IF NOT RC-IS-00 THEN
+                           PERFORM 1999-FIN
+                       END-IF
+                   ELSE
+                       MOVE F1-CODE-DEV TO WS-CODDEV-TO-CHECK
+                       PERFORM 2000-VERIFIER-CODDEV
+                       IF NOT ZADEV-CODRET-OK THEN
+                           MOVE 'BADEV' TO WS-REJECT-REASON
+                           MOVE '10'     TO WS-REJECT-FALLBACK-RC
+                           MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                           MOVE WS-CODDEV-TO-CHECK TO WS-REJECT-VALEUR
+                           PERFORM 8200-REJETER-ENREGISTREMENT
+                           IF NOT RC-IS-00 THEN
+                               PERFORM 1999-FIN
+                           END-IF
+                       ELSE
+                           MOVE F1-REF-OPER TO WS-REF-TO-CHECK
+                           PERFORM 2100-VERIFIER-DOUBLON
+                           IF REF-FOUND THEN
+                               MOVE 'DUPRF' TO WS-REJECT-REASON
+                               MOVE '12'    TO WS-REJECT-FALLBACK-RC
+                               MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                               MOVE WS-REF-TO-CHECK TO WS-REJECT-VALEUR
+                               PERFORM 8200-REJETER-ENREGISTREMENT
+                               IF NOT RC-IS-00 THEN
+                                   PERFORM 1999-FIN
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN F1-TYPE-00 = '20'
+      *            Reversal record - validate its own currency, that
+      *            it is not a duplicate, and that F1-REF-OPER-ORIG
+      *            actually refers to an existing history row, before
+      *            GKMAJ001 ever tries to repost it. Not counted
+      *            towards WS-LUS-10/WS-MT-GLOBAL - the footer only
+      *            reconciles ordinary type-10 volume, since a
+      *            reversal's amount comes from the original history
+      *            row, not from the flow file itself.
+                   ADD 1 TO WS-LUS-20
+                   MOVE F1-COMPTE-20 TO WS-COMPTE-TO-CHECK
+                   PERFORM 2700-VERIFIER-COMPTE
+                   IF NOT COMPTE-FORMAT-OK THEN
+                       MOVE 'BADCP' TO WS-REJECT-REASON
+                       MOVE '17'     TO WS-REJECT-FALLBACK-RC
+                       MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                       MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-VALEUR
+                       PERFORM 8200-REJETER-ENREGISTREMENT
+                       IF NOT RC-IS-00 THEN
+                           PERFORM 1999-FIN
+                       END-IF
+                   ELSE
+                       MOVE F1-CODE-DEV-20 TO WS-CODDEV-TO-CHECK
+                       PERFORM 2000-VERIFIER-CODDEV
+                       IF NOT ZADEV-CODRET-OK THEN
+                           MOVE 'BADEV' TO WS-REJECT-REASON
+                           MOVE '10'     TO WS-REJECT-FALLBACK-RC
+                           MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                           MOVE WS-CODDEV-TO-CHECK TO WS-REJECT-VALEUR
+                           PERFORM 8200-REJETER-ENREGISTREMENT
+                           IF NOT RC-IS-00 THEN
+                               PERFORM 1999-FIN
+                           END-IF
+                       ELSE
+                           MOVE F1-REF-OPER-20 TO WS-REF-TO-CHECK
+                           PERFORM 2100-VERIFIER-DOUBLON
+                           IF REF-FOUND THEN
+                               MOVE 'DUPRF' TO WS-REJECT-REASON
+                               MOVE '12'    TO WS-REJECT-FALLBACK-RC
+                               MOVE WS-COMPTE-TO-CHECK TO WS-REJECT-CLE
+                               MOVE WS-REF-TO-CHECK TO WS-REJECT-VALEUR
+                               PERFORM 8200-REJETER-ENREGISTREMENT
+                               IF NOT RC-IS-00 THEN
+                                   PERFORM 1999-FIN
+                               END-IF
+                           ELSE
+                               PERFORM 2200-VERIFIER-ORIGINE
+                               IF NOT ZAHIS-CODRET-OK THEN
+                                   MOVE 'BADOR' TO WS-REJECT-REASON
+                                   MOVE '13'    TO WS-REJECT-FALLBACK-RC
+                                   MOVE WS-COMPTE-TO-CHECK
+                                       TO WS-REJECT-CLE
+                                   MOVE F1-REF-OPER-ORIG
+                                       TO WS-REJECT-VALEUR
+                                   PERFORM 8200-REJETER-ENREGISTREMENT
+                                   IF NOT RC-IS-00 THEN
+                                       PERFORM 1999-FIN
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
                WHEN F1-TYPE-00 = '99'
                    ADD 1 TO WS-LUS-99
                    IF F1-NB-OPERATIONS NOT = WS-LUS-10    THEN
+                       MOVE 'NBOPS' TO WS-REJECT-REASON
+                       MOVE SPACES  TO WS-REJECT-CLE
+                       MOVE F1-NB-OPERATIONS TO WS-REJECT-VALEUR
+                       PERFORM 8400-LOGGER-VALIDATION
                        MOVE '05' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
                        PERFORM 1999-FIN
                    END-IF
                    IF F1-MT-GLOBAL     NOT = WS-MT-GLOBAL THEN
+                       MOVE 'MTGLB' TO WS-REJECT-REASON
+                       MOVE SPACES  TO WS-REJECT-CLE
+                       MOVE F1-MT-GLOBAL TO WS-REJECT-VALEUR-MTGLB
+                       MOVE WS-REJECT-VALEUR-MTGLB TO WS-REJECT-VALEUR
+                       PERFORM 8400-LOGGER-VALIDATION
                        MOVE '06' TO RC
+                       PERFORM 8000-QUARANTINE-FICHIER
                        PERFORM 1999-FIN
                    END-IF
                WHEN OTHER
-                   MOVE '03' TO RC
-                   PERFORM 1999-FIN
+                   MOVE 'BADTY' TO WS-REJECT-REASON
+                   MOVE '03'    TO WS-REJECT-FALLBACK-RC
+                   MOVE SPACES  TO WS-REJECT-CLE
+                   MOVE F1-TYPE-00 TO WS-REJECT-VALEUR
+                   PERFORM 8200-REJETER-ENREGISTREMENT
+                   IF NOT RC-IS-00 THEN
+                       PERFORM 1999-FIN
+                   END-IF
            END-EVALUATE
            PERFORM 0100-READ-FILEIN
            .
 
+       1450-PARSER-CSV.
+      ******************************************************************EDEFAY
+      *  Parse a comma-delimited FILEIN-RECORD into the same
+      *  F1-ENREG-00/10/99 structure the fixed CFLUX layout fills
+      *  directly, so 1500-TRAITEMENT does not need to care which
+      *  input format produced the record.
+           UNSTRING FILEIN-RECORD DELIMITED BY ','
+               INTO WS-CSV-F01 WS-CSV-F02 WS-CSV-F03
+                    WS-CSV-F04 WS-CSV-F05 WS-CSV-F06
+           END-UNSTRING
+           MOVE WS-CSV-F01 TO F1-TYPE-00
+           EVALUATE WS-CSV-F01
+               WHEN '00'
+                   MOVE WS-VERSION-COURANTE TO F1-VERSION
+                   MOVE WS-CSV-F02 TO F1-ORIGINE
+                   MOVE WS-CSV-F03 TO F1-DATE
+               WHEN '10'
+                   MOVE WS-CSV-F02 TO F1-COMPTE
+                   MOVE WS-CSV-F03 TO F1-CODE-OPER
+                   MOVE WS-CSV-F04 TO F1-REF-OPER
+                   MOVE WS-CSV-F05 TO F1-CODE-DEV
+                   COMPUTE F1-MONTANT-OPER = FUNCTION NUMVAL(WS-CSV-F06)
+               WHEN '20'
+                   MOVE WS-CSV-F02 TO F1-COMPTE-20
+                   MOVE WS-CSV-F03 TO F1-REF-OPER-20
+                   MOVE WS-CSV-F04 TO F1-REF-OPER-ORIG
+                   MOVE WS-CSV-F05 TO F1-CODE-DEV-20
+               WHEN '99'
+                   COMPUTE F1-NB-OPERATIONS =
+                           FUNCTION NUMVAL(WS-CSV-F02)
+                   COMPUTE F1-MT-GLOBAL =
+                           FUNCTION NUMVAL(WS-CSV-F03)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       2000-VERIFIER-CODDEV.
+      ******************************************************************EDEFAY
+      *  Verify WS-CODDEV-TO-CHECK (caller moves in F1-CODE-DEV for a
+      *  type-10 record, F1-CODE-DEV-20 for a type-20 reversal) exists
+      *  in TBDEV, so an unknown currency is caught at intake instead
+      *  of only failing (or silently mis-rating) once it reaches
+      *  MFMAJCPT downstream.
+           MOVE WS-CODDEV-TO-CHECK TO ZADEV-CDEV
+           MOVE "SEL"              TO ZADEV-FONCTION
+           CALL "MADEV" USING ZADEV-ZCMA, AUTH-QUERY
+           .
+
+       2100-VERIFIER-DOUBLON.
+      ******************************************************************EDEFAY
+      *  Verify WS-REF-TO-CHECK (caller moves in F1-REF-OPER for a
+      *  type-10 record, F1-REF-OPER-20 for a type-20 reversal) was not
+      *  already seen earlier in this same flow file, so a duplicated
+      *  operation reference is caught (and the record rejected) before
+      *  any posting happens, instead of getting posted twice by
+      *  GKMAJ001/MFMAJCPT.
+           MOVE 'N' TO WS-REF-FOUND
+           PERFORM VARYING WS-REFS-IX FROM 1 BY 1
+                   UNTIL WS-REFS-IX > WS-REFS-NB
+               IF WS-REFS-VALUE (WS-REFS-IX) = WS-REF-TO-CHECK THEN
+                   SET REF-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT REF-FOUND
+              AND WS-REFS-NB < WS-REFS-MAX THEN
+               ADD 1 TO WS-REFS-NB
+               SET WS-REFS-IX TO WS-REFS-NB
+               MOVE WS-REF-TO-CHECK TO WS-REFS-VALUE (WS-REFS-IX)
+           END-IF
+           .
+
+       2200-VERIFIER-ORIGINE.
+      ******************************************************************EDEFAY
+      *  Verify a type-20 reversal's F1-REF-OPER-ORIG actually refers
+      *  to an existing history row for F1-COMPTE-20, via MAHIS SEL,
+      *  before GKMAJ001 ever attempts to repost it.
+           MOVE F1-COMPTE-20      TO ZAHIS-COMPTE
+           MOVE F1-REF-OPER-ORIG  TO ZAHIS-REFOPE
+           MOVE "SEL"             TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       2300-VERIFIER-JOUR-OUVRE.
+      ******************************************************************EDEFAY
+      *  Verify F1-DATE is a business day, via MACAL SEL against the
+      *  TBCAL calendar table - a row found for this date means it is
+      *  a weekend or bank holiday.
+           MOVE F1-DATE TO ZACAL-DTCAL
+           MOVE "SEL"   TO ZACAL-FONCTION
+           CALL "MACAL" USING ZACAL-ZCMA, AUTH-QUERY
+           .
+
+       2400-VERIFIER-VERSION.
+      ******************************************************************EDEFAY
+      *  Verify the header's F1-VERSION against WS-VERSION-COURANTE,
+      *  the layout this build actually knows how to parse. An older
+      *  or newer version byte is rejected up front (RC 15) instead of
+      *  being silently misparsed as a reordered/reshaped detail
+      *  record - this check has to live here, in 1500-TRAITEMENT's
+      *  type-00 branch, rather than 0000-OFILES/1001-DEBUT, since
+      *  F1-VERSION is not populated into F1-ENREG-00 until the header
+      *  record is actually parsed (same reasoning as the F1-DATE
+      *  calendar check).
+           MOVE 'N' TO WS-VERSION-RECONNUE
+           IF F1-VERSION = WS-VERSION-COURANTE THEN
+               MOVE 'Y' TO WS-VERSION-RECONNUE
+           END-IF
+           .
+
+       2500-VERIFIER-CANAL.
+      ******************************************************************EDEFAY
+      *  Verify the header's F1-ORIGINE against the known list of
+      *  source channels this build recognizes. An unknown channel is
+      *  rejected up front (RC 16) the same way an unrecognized
+      *  version is, instead of silently posting under an origin that
+      *  doesn't map to anything downstream reporting understands.
+           MOVE 'N' TO WS-CANAL-RECONNU
+           EVALUATE F1-ORIGINE
+               WHEN 'BRA'
+               WHEN 'ATM'
+               WHEN 'ONL'
+               WHEN 'EXT'
+               WHEN 'INT'
+                   MOVE 'Y' TO WS-CANAL-RECONNU
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       2600-ACCUMULER-CANAL.
+      ******************************************************************EDEFAY
+      *  Accumulate this type-10 record's amount into the per-origin
+      *  breakdown, tagged with the current header's WS-HDR-ORIGINE,
+      *  so end-of-run volume is reported by channel instead of one
+      *  undifferentiated total.
+           MOVE 'N' TO WS-ORIG-BRK-FOUND
+           PERFORM VARYING WS-ORIG-BRK-IX FROM 1 BY 1
+                   UNTIL WS-ORIG-BRK-IX > WS-ORIG-BRK-NB
+               IF WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX)
+                  = WS-HDR-ORIGINE THEN
+                   SET ORIG-BRK-FOUND TO TRUE
+                   ADD 1 TO WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX)
+                   ADD F1-MONTANT-OPER
+                       TO WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT ORIG-BRK-FOUND
+              AND WS-ORIG-BRK-NB < 20 THEN
+               ADD 1 TO WS-ORIG-BRK-NB
+               SET WS-ORIG-BRK-IX TO WS-ORIG-BRK-NB
+               MOVE WS-HDR-ORIGINE TO WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX)
+               MOVE 1 TO WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX)
+               MOVE F1-MONTANT-OPER
+                   TO WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+           END-IF
+           .
+
+       2700-VERIFIER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Syntactic validation of WS-COMPTE-TO-CHECK (11 digits: a
+      *  10-digit body plus a modulus-11 check digit, weights 2-11 on
+      *  the body, remainder 10 folding to check digit 0) - catches a
+      *  typo'd or malformed account number right at file intake
+      *  instead of only discovering it deep in MFMAJCPT's VERIF-
+      *  COMPTE table lookup.
+           MOVE 'N' TO WS-COMPTE-FORMAT-OK
+           IF WS-COMPTE-TO-CHECK IS NUMERIC THEN
+               MOVE WS-COMPTE-TO-CHECK TO WS-CPT-DIGITS
+               MOVE 0 TO WS-CPT-PONDERE
+               PERFORM VARYING WS-CPT-IX FROM 1 BY 1
+                       UNTIL WS-CPT-IX > 10
+                   MOVE WS-CPT-DIGITS (WS-CPT-IX:1) TO WS-CPT-DIGIT
+                   COMPUTE WS-CPT-POIDS = WS-CPT-IX + 1
+                   COMPUTE WS-CPT-PONDERE =
+                       WS-CPT-PONDERE + (WS-CPT-DIGIT * WS-CPT-POIDS)
+               END-PERFORM
+               COMPUTE WS-CPT-CLE-CALC =
+                       FUNCTION MOD(WS-CPT-PONDERE, 11)
+               IF WS-CPT-CLE-CALC = 10 THEN
+                   MOVE 0 TO WS-CPT-CLE-CALC
+               END-IF
+               MOVE WS-CPT-DIGITS (11:1) TO WS-CPT-DIGIT
+               IF WS-CPT-CLE-CALC = WS-CPT-DIGIT THEN
+                   SET COMPTE-FORMAT-OK TO TRUE
+               END-IF
+           END-IF
+           .
+
        1999-FIN.
       ******************************************************************EDEFAY
       *  This routine should end the program, updating RC if needed.
@@ -216,6 +894,19 @@
                DISPLAY "Good ending. RC = " RC
            ELSE
                DISPLAY " Bad ending. RC = " RC
+               PERFORM 8500-ALERTER-EXPLOITATION
+           END-IF
+      *    Breakdown report
+           PERFORM 9500-IMPRIMER-BREAKDOWN-CANAL
+      *    Combined-counts output, for a caller running this over a
+      *    list of flow files
+           IF ZS-CTRL-STATS IS NOT OMITTED THEN
+               MOVE WS-LUS-00     TO ZS-LUS-00
+               MOVE WS-LUS-10     TO ZS-LUS-10
+               MOVE WS-LUS-20     TO ZS-LUS-20
+               MOVE WS-LUS-99     TO ZS-LUS-99
+               MOVE WS-LUS-REJETS TO ZS-LUS-REJETS
+               MOVE WS-MT-GLOBAL  TO ZS-MT-GLOBAL
            END-IF
       *    Close file
            PERFORM 9999-CFILES
@@ -223,8 +914,169 @@
            EXIT PROGRAM
            .
 
+       9500-IMPRIMER-BREAKDOWN-CANAL.
+      ******************************************************************EDEFAY
+      *  Print the per-origin breakdown accumulated in
+      *  2600-ACCUMULER-CANAL, so volume by source channel is visible
+      *  from the job output.
+           IF WS-ORIG-BRK-NB > 0 THEN
+               DISPLAY "==== BREAKDOWN BY SOURCE CHANNEL ===="
+               PERFORM VARYING WS-ORIG-BRK-IX FROM 1 BY 1
+                       UNTIL WS-ORIG-BRK-IX > WS-ORIG-BRK-NB
+                   DISPLAY WS-ORIG-BRK-CODE (WS-ORIG-BRK-IX) " COUNT="
+                           WS-ORIG-BRK-COUNT (WS-ORIG-BRK-IX) " AMOUNT="
+                           WS-ORIG-BRK-MONTANT (WS-ORIG-BRK-IX)
+               END-PERFORM
+               DISPLAY "======================================"
+           END-IF
+           .
+
+       8000-QUARANTINE-FICHIER.
+      ******************************************************************EDEFAY
+      *  This routine should copy the whole FILEIN flow file to the
+      *  suspense DDNAME (when supplied) instead of just discarding it,
+      *  so a footer mismatch does not hard-fail the whole file away.
+           IF FILEOUT-SUSPENS-DDNAME IS OMITTED
+              OR FILEOUT-SUSPENS-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               CLOSE FILEIN-FDNAME
+               MOVE FILEOUT-SUSPENS-DDNAME TO FILEOUT-SUSPENS-NAME
+               OPEN OUTPUT FILEOUT-SUSPENS-FDNAME
+               MOVE FILEIN-DDNAME TO FILEIN-NAME
+               OPEN INPUT FILEIN-FDNAME
+               PERFORM 8100-READ-FILEIN
+               PERFORM UNTIL FS-FLUX-END
+                   WRITE FILEOUT-SUSPENS-RECORD FROM FILEIN-RECORD
+                   PERFORM 8100-READ-FILEIN
+               END-PERFORM
+               CLOSE FILEOUT-SUSPENS-FDNAME
+               CLOSE FILEIN-FDNAME
+               SET FILEIN-IS-CLOSED TO TRUE
+           END-IF
+           .
+
+       8100-READ-FILEIN.
+      ******************************************************************EDEFAY
+      *  This routine should read FILEIN file during quarantine replay.
+           READ FILEIN-FDNAME
+           INTO FILEIN-RECORD
+           END-READ
+           .
+
+       8200-REJETER-ENREGISTREMENT.
+      ******************************************************************EDEFAY
+      *  This routine should reject-and-continue on a bad detail record
+      *  (unrecognised type, or - since currency validation was added -
+      *  an unknown F1-CODE-DEV) when a reject DDNAME is supplied
+      *  (writing WS-REJECT-REASON and the offending record to
+      *  FILEOUT-REJECTS-FDNAME, lazily opening it on first use), or
+      *  fall back to the previous hard-fail (WS-REJECT-FALLBACK-RC,
+      *  set by the caller) when it is omitted.
+           IF FILEOUT-REJECTS-DDNAME IS OMITTED
+              OR FILEOUT-REJECTS-DDNAME = SPACES THEN
+               MOVE WS-REJECT-FALLBACK-RC TO RC
+           ELSE
+               IF NOT REJECTS-IS-OPEN THEN
+                   MOVE FILEOUT-REJECTS-DDNAME TO FILEOUT-REJECTS-NAME
+                   OPEN OUTPUT FILEOUT-REJECTS-FDNAME
+                   SET REJECTS-IS-OPEN TO TRUE
+               END-IF
+               MOVE WS-REJECT-REASON TO FOR-REASON
+               MOVE FILEIN-RECORD TO FOR-LIGNE
+               WRITE FILEOUT-REJECTS-RECORD
+               ADD 1 TO WS-LUS-REJETS
+           END-IF
+           PERFORM 8400-LOGGER-VALIDATION
+           .
+
+       8400-LOGGER-VALIDATION.
+      ******************************************************************EDEFAY
+      *  Write the rule that just fired (WS-REJECT-REASON), the
+      *  account/record key involved (WS-REJECT-CLE) and the offending
+      *  value (WS-REJECT-VALEUR) to the common VALIDLOG output, when a
+      *  VALIDLOG DDNAME is supplied - a single place operations can
+      *  read instead of piecing rejections back together from job
+      *  output and bare RC numbers. Shared with GKMAJ001 (same DDNAME,
+      *  wired through GKRUN01), so a day's run has one combined log.
+      *  No-op when the DDNAME is omitted. Called both from
+      *  8200-REJETER-ENREGISTREMENT (covers every per-record reject)
+      *  and directly ahead of each file-level quarantine RC.
+           IF FILEOUT-VALIDLOG-DDNAME IS OMITTED
+              OR FILEOUT-VALIDLOG-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               IF NOT VALIDLOG-IS-OPEN THEN
+                   MOVE FILEOUT-VALIDLOG-DDNAME TO FILEOUT-VALIDLOG-NAME
+      *            EXTEND, not OUTPUT - GKMAJ001 writes to this same
+      *            DDNAME later in the same run and must not truncate
+      *            what GKCTRL01 already logged. Fall back to OUTPUT
+      *            the first time, when the DD is brand new.
+                   OPEN EXTEND FILEOUT-VALIDLOG-FDNAME
+                   IF NOT FS-VALIDLOG-OK THEN
+                       OPEN OUTPUT FILEOUT-VALIDLOG-FDNAME
+                   END-IF
+                   SET VALIDLOG-IS-OPEN TO TRUE
+               END-IF
+               MOVE WS-REJECT-REASON TO FOV-REGLE
+               MOVE WS-REJECT-CLE    TO FOV-CLE
+               MOVE WS-REJECT-VALEUR TO FOV-VALEUR
+               WRITE FILEOUT-VALIDLOG-RECORD
+           END-IF
+           .
+
+       8300-SIGNALER-AVERTISSEMENT.
+      ******************************************************************EDEFAY
+      *  This routine should log a soft data-quality warning
+      *  (WS-WARNING-REASON, set by the caller) on the current
+      *  FILEIN-RECORD to FILEOUT-WARNINGS-FDNAME when a warnings
+      *  DDNAME is supplied (lazily opening it on first use), without
+      *  touching RC or blocking the record - unlike
+      *  8200-REJETER-ENREGISTREMENT, this never stops the run. No-op
+      *  when the DDNAME is omitted.
+           IF FILEOUT-WARNINGS-DDNAME IS OMITTED
+              OR FILEOUT-WARNINGS-DDNAME = SPACES THEN
+               CONTINUE
+           ELSE
+               IF NOT WARNINGS-IS-OPEN THEN
+                   MOVE FILEOUT-WARNINGS-DDNAME TO FILEOUT-WARNINGS-NAME
+                   OPEN OUTPUT FILEOUT-WARNINGS-FDNAME
+                   SET WARNINGS-IS-OPEN TO TRUE
+               END-IF
+               MOVE WS-WARNING-REASON TO FOW-REASON
+               MOVE FILEIN-RECORD TO FOW-LIGNE
+               WRITE FILEOUT-WARNINGS-RECORD
+               ADD 1 TO WS-LUS-AVERTIS
+           END-IF
+           .
+
+       8500-ALERTER-EXPLOITATION.
+      ******************************************************************EDEFAY
+      *  Alert the operations on-call channel that this program is
+      *  ending on a non-'00' RC, instead of relying purely on the
+      *  scheduler's own return-code monitoring. "ALERT PGM" is an
+      *  external notification hook (paging/on-call channel, not built
+      *  here), the same kind of stub CALL as "ABEND PGM".
+           MOVE "GKCTRL01" TO WS-ALERTE-PGM
+           CALL "ALERT PGM" USING WS-ALERTE-PGM, RC
+           .
+
        9999-CFILES.
       ******************************************************************EDEFAY
       *  This routine should close file(s).
-           CLOSE FILEIN-FDNAME
+      *  FILEIN may already have been closed (and reopened read-only
+      *  for the replay) by 8000-QUARANTINE-FICHIER - do not close it
+      *  twice.
+           IF NOT FILEIN-IS-CLOSED THEN
+               CLOSE FILEIN-FDNAME
+           END-IF
+           IF REJECTS-IS-OPEN THEN
+               CLOSE FILEOUT-REJECTS-FDNAME
+           END-IF
+           IF WARNINGS-IS-OPEN THEN
+               CLOSE FILEOUT-WARNINGS-FDNAME
+           END-IF
+           IF VALIDLOG-IS-OPEN THEN
+               CLOSE FILEOUT-VALIDLOG-FDNAME
+           END-IF
            .
