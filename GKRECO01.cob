@@ -0,0 +1,295 @@
+      *PROCESS TEST
+      ******************************************************************
+      * Program name   : GKRECO01
+      * Original author: DEFAY E.
+      *
+      * Description    : Three-way daily reconciliation batch. For the
+      *                  as-of date, ties out:
+      *                    (1) FILEIN-RECO's own F1-ENREG-99 footer
+      *                        (F1-MT-GLOBAL) - the archived flow file
+      *                        GKRUN01 already files away after
+      *                        posting (see JCL/GKRUN01.jcl SYSUT2),
+      *                    (2) the sum of that date's TBHIS inserts,
+      *                        walked via MACPT's CACC full-scan cursor
+      *                        and each account's MAHIS CHIS cursor
+      *                        (same double-cursor idiom as GKEXTR01/
+      *                        GKOPER01),
+      *                    (3) the net change in TBCPT balances since
+      *                        the prior close, taken from TBAUD's own
+      *                        before/after snapshots via the MAAUD
+      *                        accessor's CAUD cursor,
+      *                        summing (SOLDE-APRES - SOLDE-AVANT) for
+      *                        every audit row stamped on the as-of
+      *                        date.
+      *                  Today GKCTRL01/GKMAJ001 only ever check the
+      *                  flow file against itself - this program is the
+      *                  independent check that a bug in MACPT's update
+      *                  or a missed MAHIS insert would actually
+      *                  surface as a discrepancy.
+      * Rules handling :
+      *             RC = 00 : All three totals agree
+      *             RC = 01 : Could not open FILEIN-RECO
+      *             RC = 02 : FILEIN-RECO has no footer (F1-ENREG-99)
+      *             RC = 05 : History total does not match flow file
+      *             RC = 06 : Balance-delta total does not match flow
+      *                       file
+      *                ---------------------------------
+      * Using           :
+      *    DDNAMEs      : FILEIN-RECO - the archived flow file for the
+      *                   as-of date (see JCL/GKRECO01.jcl).
+      *
+      * Return          : (RETURN-CODE)
+      *
+      *                ---------------------------------
+      * Maintenance Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  EDEFAY        Create first version
+      * 08/08/26  EDEFAY        1250-CUMULER-COMPTE/1300-CUMULER-BALANCE
+      *                         now only count TBHIS/TBAUD rows tagged
+      *                         as flow-file-sourced (CORRELID not
+      *                         blank, REFOPE-LIE blank) - F1-MT-GLOBAL
+      *                         only ever sums type-10 detail amounts,
+      *                         so a GKCLOSE01 closure, a GKBULK01 run,
+      *                         or a type-20 reversal posted the same
+      *                         day used to show up as an RC 05/06
+      *                         false-positive mismatch.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GKRECO01.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEIN-RECO-FDNAME
+           ASSIGN TO DYNAMIC FILEIN-RECO-NAME
+           FILE STATUS IS WS-FS-RECO
+           ORGANIZATION IS LINE SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  FILEIN-RECO-FDNAME RECORDING MODE F.
+       01  FILEIN-RECO-RECORD.
+          05  FILLER      PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *  Copies
+       COPY "./Copybooks/CTBCPT.cpy".
+       COPY "./Copybooks/CTBHIS.cpy".
+       COPY "./Copybooks/CTBAUD.cpy".
+       COPY 'CFLUX.cpy'.
+      *  Accessors auth
+       01 AUTH-QUERY           PIC 9(02) VALUE 0.
+      *  Input file
+       01  FILEIN-RECO-NAME PIC X(30) VALUE 'FILEIN-RECO'.
+       01  WS-FS-RECO       PIC X(02).
+           88 FS-RECO-OK    VALUE '00'.
+       01  WS-EOF-RECO      PIC X(01) VALUE 'N'.
+           88 EOF-RECO      VALUE 'Y'.
+       01  WS-FOOTER-SEEN   PIC X(01) VALUE 'N'.
+           88 FOOTER-SEEN   VALUE 'Y'.
+       01  RC               PIC X(02) VALUE '00'.
+           88 RC-IS-00      VALUE '00'.
+      *  As-of date the reconciliation is drawn for, ISO YYYY-MM-DD
+       01  WS-AS-OF-YYYYMMDD PIC 9(08).
+       01  WS-AS-OF-DATE     PIC X(10).
+      *  The three totals being reconciled
+       01  WS-MT-FLUX        PIC 9(11)V99 VALUE 0.
+       01  WS-MT-HISTORIQUE  PIC 9(11)V99 VALUE 0.
+       01  WS-MT-BALANCE     PIC S9(11)V99 VALUE 0.
+       01  WS-MT-BALANCE-ABS PIC 9(11)V99 VALUE 0.
+      ******************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xxx : Input/Output section
+      *    - 1xxx : Main element
+      *    - 2xxx : Verifications
+      *    - 8xxx : SQL Handling
+      *    - 9xxx : Close files
+      *
+      *    Input/Output managment
+      *    - x1xx : Perform a READ
+      *    - x2xx : Perform a WRITE
+      *    - x3xx : Perform a FETCH
+      *    - x5xx : Perform Comparisons
+      *    - x7xx : Perform a UPDATE
+      *    - x9xx : Perform a CLOSE
+      *
+      *    Specials
+      *    - xxxx : OTHERS
+      *    - Dxxx : Displays
+      *    - Cxxx : Calls
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 1000-Main.
+           MOVE FUNCTION NUMVAL(RC) TO RETURN-CODE
+           GOBACK.
+
+       1000-Main.
+      ******************************************************************EDEFAY
+      *  This routine should follow the logic of the program purpose.
+           PERFORM 1001-DEBUT
+           IF RC-IS-00 THEN
+               PERFORM 1100-LIRE-FLUX
+               IF RC-IS-00 THEN
+                   PERFORM 1200-CUMULER-HISTORIQUE
+                   PERFORM 1300-CUMULER-BALANCE
+                   PERFORM 1900-COMPARER
+               END-IF
+           END-IF
+           PERFORM 9999-CFILES
+           .
+
+       1001-DEBUT.
+      ******************************************************************EDEFAY
+      *  Derive the as-of date and open FILEIN-RECO.
+           ACCEPT WS-AS-OF-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-AS-OF-YYYYMMDD(1:4) '-'
+                  WS-AS-OF-YYYYMMDD(5:2) '-'
+                  WS-AS-OF-YYYYMMDD(7:2)
+                  DELIMITED BY SIZE INTO WS-AS-OF-DATE
+           OPEN INPUT FILEIN-RECO-FDNAME
+           IF NOT FS-RECO-OK THEN
+               MOVE '01' TO RC
+           END-IF
+           .
+
+       1100-LIRE-FLUX.
+      ******************************************************************EDEFAY
+      *  Read every record of FILEIN-RECO, keeping only the footer's
+      *  F1-MT-GLOBAL - the first leg of the reconciliation.
+           PERFORM 1101-READ-RECO
+           PERFORM UNTIL EOF-RECO
+               IF F1-TYPE-00 = '99' THEN
+                   MOVE F1-MT-GLOBAL TO WS-MT-FLUX
+                   SET FOOTER-SEEN TO TRUE
+               END-IF
+               PERFORM 1101-READ-RECO
+           END-PERFORM
+           IF NOT FOOTER-SEEN THEN
+               MOVE '02' TO RC
+           END-IF
+           .
+
+       1101-READ-RECO.
+      ******************************************************************EDEFAY
+      *  Read the next FILEIN-RECO record.
+           READ FILEIN-RECO-FDNAME INTO F1-ENREG-00
+               AT END SET EOF-RECO TO TRUE
+           END-READ
+           .
+
+       1200-CUMULER-HISTORIQUE.
+      ******************************************************************EDEFAY
+      *  Walk MACPT's CACC full-scan cursor over every TBCPT row and,
+      *  for each account, MAHIS's CHIS cursor over that account's
+      *  history for the as-of date only - the same double-cursor
+      *  idiom as GKEXTR01/GKOPER01 - summing every TBHIS row's
+      *  amount, the reconciliation's second leg.
+           MOVE "OPN" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           MOVE "FET" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZACPT-CODRET-EOF
+               PERFORM 1250-CUMULER-COMPTE
+               MOVE "FET" TO ZACPT-FONCTION
+               CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZACPT-FONCTION
+           CALL "MACPT" USING ZACPT-ZCMA, AUTH-QUERY
+           .
+
+       1250-CUMULER-COMPTE.
+      ******************************************************************EDEFAY
+      *  Sum this account's history rows for the as-of date - only the
+      *  ones that actually came off the flow file footer being tied
+      *  out here (ZAHIS-CORRELID not blank, stamped by GKMAJ001's
+      *  1590-BATIR-CORRELID) and are not themselves a reversal
+      *  (ZAHIS-REFOPE-LIE blank - F1-MT-GLOBAL never includes F1-
+      *  ENREG-20 amounts, see GKMAJ001's 1500-TRAITEMENT). Excludes
+      *  GKCLOSE01/GKBULK01-originated rows, which never set
+      *  ZF-CORRELID, and type-20 reversal rows alike.
+           MOVE ZACPT-COMPTE  TO ZAHIS-COMPTE
+           MOVE WS-AS-OF-DATE TO ZAHIS-DATDEB
+           MOVE WS-AS-OF-DATE TO ZAHIS-DATFIN
+           MOVE "OPN"         TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           MOVE "FET"         TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAHIS-CODRET-EOF
+               IF ZAHIS-CORRELID NOT = SPACES
+              AND ZAHIS-REFOPE-LIE = SPACES THEN
+                   ADD FUNCTION ABS(ZAHIS-MNTOPE) TO WS-MT-HISTORIQUE
+               END-IF
+               MOVE "FET" TO ZAHIS-FONCTION
+               CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAHIS-FONCTION
+           CALL "MAHIS" USING ZAHIS-ZCMA, AUTH-QUERY
+           .
+
+       1300-CUMULER-BALANCE.
+      ******************************************************************EDEFAY
+      *  Walk MAAUD's CAUD cursor for every TBAUD row stamped on the
+      *  as-of date, summing (SOLDE-APRES - SOLDE-AVANT) - the net
+      *  change in TBCPT balances since the prior close, the
+      *  reconciliation's third leg. Same flow-file-origin filter as
+      *  1250-CUMULER-COMPTE (ZAAUD-CORRELID not blank, ZAAUD-
+      *  REFOPE-LIE blank) - excludes GKCLOSE01/GKBULK01 balance
+      *  changes and type-20 reversals, same as the history leg. A
+      *  MAJ-HISTORIQUE failure's MAJ-SOLDE/COMPENSER-SOLDE pair is
+      *  tagged identically on both rows, so they still cancel out to
+      *  a net-zero contribution here rather than leaving only the
+      *  (now-reverted) original delta counted.
+           MOVE WS-AS-OF-DATE TO ZAAUD-DTAUD
+           MOVE "OPN"         TO ZAAUD-FONCTION
+           CALL "MAAUD" USING ZAAUD-ZCMA, AUTH-QUERY
+           MOVE "FET"         TO ZAAUD-FONCTION
+           CALL "MAAUD" USING ZAAUD-ZCMA, AUTH-QUERY
+           PERFORM UNTIL ZAAUD-CODRET-EOF
+               IF ZAAUD-CORRELID NOT = SPACES
+              AND ZAAUD-REFOPE-LIE = SPACES THEN
+                   ADD ZAAUD-SOLDE-APRES TO WS-MT-BALANCE
+                   SUBTRACT ZAAUD-SOLDE-AVANT FROM WS-MT-BALANCE
+               END-IF
+               MOVE "FET" TO ZAAUD-FONCTION
+               CALL "MAAUD" USING ZAAUD-ZCMA, AUTH-QUERY
+           END-PERFORM
+           MOVE "CLO" TO ZAAUD-FONCTION
+           CALL "MAAUD" USING ZAAUD-ZCMA, AUTH-QUERY
+           MOVE FUNCTION ABS(WS-MT-BALANCE) TO WS-MT-BALANCE-ABS
+           .
+
+       1900-COMPARER.
+      ******************************************************************EDEFAY
+      *  Compare the three totals and report the outcome.
+           DISPLAY "GKRECO01 : AS-OF " WS-AS-OF-DATE
+           DISPLAY "GKRECO01 : FLUX........ " WS-MT-FLUX
+           DISPLAY "GKRECO01 : HISTORIQUE.. " WS-MT-HISTORIQUE
+           DISPLAY "GKRECO01 : BALANCE..... " WS-MT-BALANCE-ABS
+           IF WS-MT-HISTORIQUE NOT = WS-MT-FLUX THEN
+               MOVE '05' TO RC
+               DISPLAY "GKRECO01 : HISTORIQUE/FLUX MISMATCH"
+           ELSE
+               IF WS-MT-BALANCE-ABS NOT = WS-MT-FLUX THEN
+                   MOVE '06' TO RC
+                   DISPLAY "GKRECO01 : BALANCE/FLUX MISMATCH"
+               ELSE
+                   DISPLAY "GKRECO01 : RECONCILED"
+               END-IF
+           END-IF
+           .
+
+       9999-CFILES.
+      ******************************************************************EDEFAY
+      *  This routine should close file(s).
+           CLOSE FILEIN-RECO-FDNAME
+           .
